@@ -1,10 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDA-CPF-CNPJ.
+       AUTHOR.     ADRIANO MENEZES.
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: VALIDA-CPF-CNPJ                                *
+      *    OBJETIVO....: VALIDAR DIGITOS VERIFICADORES DE CPF E CNPJ    *
+      *                  E MANTER LOG DE CADA TENTATIVA DE VALIDACAO   *
+      *                  PARA CONFERENCIA DE COMPLIANCE.               *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------- ------- ------------------------------------     *
+      *    2026-08-08 AM      CALCULO COMPLETO DOS 2 DV DO CNPJ,       *
+      *                       CODIGOS DE RETORNO ESPECIFICOS E LOG     *
+      *                       DE VALIDACAO.                            *
+      *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT ARQVALID01 ASSIGN TO DISK 'VALIDACAO.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WRK-FS-ARQVALID01.
 
        DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQVALID01
+           RECORD CONTAINS 120 CHARACTERS.
+       01  REG-ARQVALID01                  PIC X(120).
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
 
@@ -24,13 +51,62 @@
               10 WRK-NR-CNPJ-9         PIC 9(014).
 
            05 WRK-DIG                  PIC 9(002)      VALUE ZEROS.
+           05 WRK-DIG1-CALC            PIC 9(002)      VALUE ZEROS.
+           05 WRK-DIG2-CALC            PIC 9(002)      VALUE ZEROS.
            05 WRK-SOMA                 PIC 9(005)      VALUE ZEROS.
            05 WRK-QUOCIENTE            PIC 9(005)      VALUE ZEROS.
            05 WRK-RESTO                PIC 9(005)      VALUE ZEROS.
+
+      *---AREA DE PESOS DO CALCULO DO CNPJ (5-6-7-8-9 / 2-3-...-9)------*
+       01  WRK-TABELA-PESO-CNPJ1.
+           05  FILLER                  PIC 9           VALUE 5.
+           05  FILLER                  PIC 9           VALUE 4.
+           05  FILLER                  PIC 9           VALUE 3.
+           05  FILLER                  PIC 9           VALUE 2.
+           05  FILLER                  PIC 9           VALUE 9.
+           05  FILLER                  PIC 9           VALUE 8.
+           05  FILLER                  PIC 9           VALUE 7.
+           05  FILLER                  PIC 9           VALUE 6.
+           05  FILLER                  PIC 9           VALUE 5.
+           05  FILLER                  PIC 9           VALUE 4.
+           05  FILLER                  PIC 9           VALUE 3.
+           05  FILLER                  PIC 9           VALUE 2.
+       01  WRK-PESO-CNPJ1 REDEFINES WRK-TABELA-PESO-CNPJ1.
+           05  WRK-PESO1-OCR           PIC 9  OCCURS 12 TIMES.
+
+       01  WRK-TABELA-PESO-CNPJ2.
+           05  FILLER                  PIC 9           VALUE 6.
+           05  FILLER                  PIC 9           VALUE 5.
+           05  FILLER                  PIC 9           VALUE 4.
+           05  FILLER                  PIC 9           VALUE 3.
+           05  FILLER                  PIC 9           VALUE 2.
+           05  FILLER                  PIC 9           VALUE 9.
+           05  FILLER                  PIC 9           VALUE 8.
+           05  FILLER                  PIC 9           VALUE 7.
+           05  FILLER                  PIC 9           VALUE 6.
+           05  FILLER                  PIC 9           VALUE 5.
+           05  FILLER                  PIC 9           VALUE 4.
+           05  FILLER                  PIC 9           VALUE 3.
+           05  FILLER                  PIC 9           VALUE 2.
+       01  WRK-PESO-CNPJ2 REDEFINES WRK-TABELA-PESO-CNPJ2.
+           05  WRK-PESO2-OCR           PIC 9  OCCURS 13 TIMES.
+
+      *---AREA DE DATA/HORA PARA O LOG DE VALIDACAO---------------------*
+       01  WRK-DATA-HORA-C.
+           05  WRK-ANO-C               PIC 9(004).
+           05  WRK-MES-C               PIC 9(002).
+           05  WRK-DIA-C               PIC 9(002).
+           05  WRK-HORA-C              PIC 9(002).
+           05  WRK-MIN-C               PIC 9(002).
+           05  WRK-SEG-C               PIC 9(002).
+           05  FILLER                  PIC X(010).
+
+       01  WRK-FS-ARQVALID01           PIC X(002)      VALUE SPACES.
+           88  WRK-ARQVALID01-OK                       VALUE ZEROS.
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
-        COPY 'COPYBOOK/AREA-COMUNC'.
+        COPY 'AREA-COMUNC.CPY'.
        PROCEDURE DIVISION USING COMUNIC-BLOCO.
 
       *
@@ -41,6 +117,7 @@
       *----------------------------------------------------------------*
       *
            INITIALIZE WRK-AREA-RESTART.
+           MOVE SPACES                 TO COMUNIC-MSG
       *
            EVALUATE TRUE
                WHEN COMUNIC-TPO-VEND
@@ -48,12 +125,13 @@
                WHEN COMUNIC-TPO-CLI
                    PERFORM 2100-VALIDAR-CNPJ
                WHEN OTHER
-                   MOVE '98' TO COMUNIC-COD-RETORNO
-                   PERFORM 3300-GO-BACK
+                   MOVE '98'            TO COMUNIC-COD-RETORNO
+                   MOVE 'TIPO DE PESSOA INVALIDO'
+                                        TO COMUNIC-MSG
            END-EVALUATE
 
-           MOVE '00'                   TO COMUNIC-COD-RETORNO
-
+           PERFORM 8000-GRAVAR-LOG-VALIDACAO
+      *
            PERFORM 3300-GO-BACK
            .
       *
@@ -62,95 +140,107 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-      * ROTINA DE PROCESSAMENTO PRINCIPAL                              *
+      * ROTINA DE PROCESSAMENTO PRINCIPAL - VALIDACAO DO CPF           *
       *----------------------------------------------------------------*
        2000-VALIDAR-CPF                SECTION.
       *----------------------------------------------------------------*
       *
+           MOVE '00'                   TO COMUNIC-COD-RETORNO
            MOVE COMUNIC-NR-CPF         TO WRK-NR-CPF
-           INSPECT COMUNIC-NR-CPF      TALLYING WRK-COUNTR
+           INSPECT WRK-NR-CPF          TALLYING WRK-COUNTR
                                        FOR ALL '0' '1' '2' '3' '4'
                                                '5' '6' '7' '8' '9'.
       *
-           IF WRK-COUNTR = 11
-           AND WRK-NR-CPF-9           IS NUMERIC
-              COMPUTE WRK-COUNTR = 1
-              EVALUATE WRK-NR-CPF
-                  WHEN '00000000000'
-                  WHEN '11111111111'
-                  WHEN '22222222222'
-                  WHEN '33333333333'
-                  WHEN '44444444444'
-                  WHEN '55555555555'
-                  WHEN '66666666666'
-                  WHEN '77777777777'
-                  WHEN '88888888888'
-                  WHEN '99999999999'
-                      MOVE '99'        TO COMUNIC-COD-RETORNO
-                      STRING 'NUMERO CPF INVALIDO: '
-                              WRK-NR-CPF
+           IF WRK-COUNTR NOT EQUAL 11
+               MOVE '91'                TO COMUNIC-COD-RETORNO
+               STRING 'CPF COM TAMANHO INVALIDO: '
+                       WRK-NR-CPF       INTO COMUNIC-MSG
+           ELSE
+               IF WRK-NR-CPF-9         IS NOT NUMERIC
+                   MOVE '92'            TO COMUNIC-COD-RETORNO
+                   STRING 'CPF NAO NUMERICO: '
+                           WRK-NR-CPF   INTO COMUNIC-MSG
+               ELSE
+                   EVALUATE WRK-NR-CPF
+                       WHEN '00000000000'
+                       WHEN '11111111111'
+                       WHEN '22222222222'
+                       WHEN '33333333333'
+                       WHEN '44444444444'
+                       WHEN '55555555555'
+                       WHEN '66666666666'
+                       WHEN '77777777777'
+                       WHEN '88888888888'
+                       WHEN '99999999999'
+                           MOVE '93'    TO COMUNIC-COD-RETORNO
+                           STRING 'SEQUENCIA DE CPF INVALIDA: '
+                                   WRK-NR-CPF
                                        INTO COMUNIC-MSG
-                      PERFORM 3300-GO-BACK
-                 WHEN OTHER
-                     COMPUTE WRK-SOMA  = 0
-                     PERFORM UNTIL WRK-COUNTR GREATER 9
-                         COMPUTE WRK-SOMA
-                                       = WRK-SOMA + ((11 - WRK-COUNTR)
-                                       * FUNCTION NUMVAL
-                                          (WRK-NR-CPF(WRK-COUNTR:1)))
-                         COMPUTE WRK-COUNTR
-                                       = WRK-COUNTR + 1
-                END-PERFORM
-      *
-                DIVIDE WRK-SOMA BY 11  GIVING WRK-QUOCIENTE
+                       WHEN OTHER
+                           COMPUTE WRK-COUNTR   = 1
+                           COMPUTE WRK-SOMA     = 0
+                           PERFORM UNTIL WRK-COUNTR GREATER 9
+                               COMPUTE WRK-SOMA
+                                   = WRK-SOMA + ((11 - WRK-COUNTR)
+                                   * FUNCTION NUMVAL
+                                      (WRK-NR-CPF(WRK-COUNTR:1)))
+                               COMPUTE WRK-COUNTR = WRK-COUNTR + 1
+                           END-PERFORM
+      *
+                           DIVIDE WRK-SOMA BY 11
+                                       GIVING WRK-QUOCIENTE
                                        REMAINDER WRK-RESTO
-                IF WRK-RESTO           LESS 2
-                   COMPUTE WRK-DIG     = 0
-                ELSE
-                   COMPUTE WRK-DIG     = 11 - WRK-RESTO
-                END-IF
-                IF WRK-DIG NOT EQUAL   TO
+                           IF WRK-RESTO LESS 2
+                               COMPUTE WRK-DIG = 0
+                           ELSE
+                               COMPUTE WRK-DIG = 11 - WRK-RESTO
+                           END-IF
+      *
+                           IF WRK-DIG NOT EQUAL
                                        FUNCTION NUMVAL
                                        (WRK-NR-CPF(10:1))
-                   MOVE '99'           TO COMUNIC-COD-RETORNO
-                   PERFORM 3300-GO-BACK
-                ELSE
-                   COMPUTE WRK-COUNTR   = 1
-                   COMPUTE WRK-SOMA     = 0
-      *
-                   PERFORM UNTIL WRK-COUNTR GREATER 10
-                       COMPUTE WRK-SOMA
-                                       = WRK-SOMA + ((12 - WRK-COUNTR)
-                                       * FUNCTION NUMVAL
-                                          (WRK-NR-CPF(WRK-COUNTR:1)))
-                    COMPUTE WRK-COUNTR = WRK-COUNTR + 1
-                   END-PERFORM
-      *
-                   DIVIDE WRK-SOMA     BY 11 GIVING WRK-QUOCIENTE
+                               MOVE '94' TO COMUNIC-COD-RETORNO
+                               STRING
+                                 'DIGITO VERIFICADOR DE CPF INVALIDO: '
+                                       WRK-NR-CPF INTO COMUNIC-MSG
+                           ELSE
+                               COMPUTE WRK-COUNTR   = 1
+                               COMPUTE WRK-SOMA     = 0
+                               PERFORM UNTIL WRK-COUNTR GREATER 10
+                                   COMPUTE WRK-SOMA
+                                   = WRK-SOMA + ((12 - WRK-COUNTR)
+                                   * FUNCTION NUMVAL
+                                      (WRK-NR-CPF(WRK-COUNTR:1)))
+                                   COMPUTE WRK-COUNTR
+                                                   = WRK-COUNTR + 1
+                               END-PERFORM
+      *
+                               DIVIDE WRK-SOMA BY 11
+                                       GIVING WRK-QUOCIENTE
                                        REMAINDER WRK-RESTO
-                   IF WRK-RESTO LESS 2
-                      COMPUTE WRK-DIG = 0
-                   ELSE
-                      COMPUTE WRK-DIG = 11 - WRK-RESTO
-                   END-IF
-      *
-                   IF WRK-DIG NOT EQUAL
-                                       TO FUNCTION NUMVAL
-                                                   (WRK-NR-CPF(11:1))
-                       MOVE '99'       TO COMUNIC-COD-RETORNO
-                       STRING 'NUMERO CPF INVALIDO: '
-                               WRK-NR-CPF
-                                       INTO COMUNIC-MSG
-                       PERFORM 3300-GO-BACK
-                   END-IF
-                END-IF
-              END-EVALUATE
-           ELSE
-              MOVE '99'                TO COMUNIC-COD-RETORNO
-              STRING 'NUMERO CPF INVALIDO: '
-                      WRK-NR-CPF       INTO COMUNIC-MSG
-              PERFORM 3300-GO-BACK
-           END-IF.
+                               IF WRK-RESTO LESS 2
+                                   COMPUTE WRK-DIG = 0
+                               ELSE
+                                   COMPUTE WRK-DIG = 11 - WRK-RESTO
+                               END-IF
+      *
+                               IF WRK-DIG NOT EQUAL
+                                       FUNCTION NUMVAL
+                                       (WRK-NR-CPF(11:1))
+                                   MOVE '94'
+                                       TO COMUNIC-COD-RETORNO
+                                   STRING
+                                 'DIGITO VERIFICADOR DE CPF INVALIDO: '
+                                       WRK-NR-CPF INTO COMUNIC-MSG
+                               ELSE
+                                   STRING 'CPF VALIDO: '
+                                       WRK-NR-CPF INTO COMUNIC-MSG
+                               END-IF
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
       *
       *----------------------------------------------------------------*
        2000-99-FIM.                    EXIT.
@@ -162,49 +252,101 @@
        2100-VALIDAR-CNPJ               SECTION.
       *----------------------------------------------------------------*
       *
+           MOVE '00'                   TO COMUNIC-COD-RETORNO
            MOVE COMUNIC-NR-CNPJ        TO WRK-NR-CNPJ
-           INSPECT COMUNIC-NR-CNPJ     TALLYING WRK-COUNTR
-                                       FOR ALL '0' '1' '2' '3' '4' 
+           INSPECT WRK-NR-CNPJ         TALLYING WRK-COUNTR
+                                       FOR ALL '0' '1' '2' '3' '4'
                                                 '5' '6' '7' '8' '9'.
       *
-           IF WRK-COUNTR              EQUAL 14
-           AND WRK-NR-CNPJ-9          IS NUMERIC
-              COMPUTE WRK-COUNTR = 1
-              EVALUATE WRK-NR-CNPJ
-                  WHEN '00000000000000'
-                  WHEN '11111111111111'
-                  WHEN '22222222222222'
-                  WHEN '33333333333333'
-                  WHEN '44444444444444'
-                  WHEN '55555555555555'
-                  WHEN '66666666666666'
-                  WHEN '77777777777777'
-                  WHEN '88888888888888'
-                  WHEN '99999999999999'
-                      MOVE '99'        TO COMUNIC-COD-RETORNO
-                      STRING 'NUMERO CNPJ INVALIDO: '
-                              WRK-NR-CNPJ
-                                       INTO COMUNIC-MSG
-                      PERFORM 3300-GO-BACK
-                 WHEN OTHER
-                     COMPUTE WRK-SOMA  = 0
-                     PERFORM UNTIL WRK-COUNTR GREATER 9
-                         COMPUTE WRK-SOMA
-                                       = WRK-SOMA + ((11 - WRK-COUNTR)
-                                       * FUNCTION NUMVAL
-                                          (WRK-NR-CPF(WRK-COUNTR:1)))
-                         COMPUTE WRK-COUNTR
-                                       = WRK-COUNTR + 1
-
-
-
-                END-PERFORM
+           IF WRK-COUNTR NOT EQUAL 14
+               MOVE '91'                TO COMUNIC-COD-RETORNO
+               STRING 'CNPJ COM TAMANHO INVALIDO: '
+                       WRK-NR-CNPJ      INTO COMUNIC-MSG
            ELSE
-              MOVE '99'                TO COMUNIC-COD-RETORNO
-              STRING 'NUMERO CNPJ INVALIDO: '
-                      WRK-NR-CPF       INTO COMUNIC-MSG
-              PERFORM 3300-GO-BACK
-           END-IF.
+               IF WRK-NR-CNPJ-9        IS NOT NUMERIC
+                   MOVE '92'            TO COMUNIC-COD-RETORNO
+                   STRING 'CNPJ NAO NUMERICO: '
+                           WRK-NR-CNPJ  INTO COMUNIC-MSG
+               ELSE
+                   EVALUATE WRK-NR-CNPJ
+                       WHEN '00000000000000'
+                       WHEN '11111111111111'
+                       WHEN '22222222222222'
+                       WHEN '33333333333333'
+                       WHEN '44444444444444'
+                       WHEN '55555555555555'
+                       WHEN '66666666666666'
+                       WHEN '77777777777777'
+                       WHEN '88888888888888'
+                       WHEN '99999999999999'
+                           MOVE '93'    TO COMUNIC-COD-RETORNO
+                           STRING 'SEQUENCIA DE CNPJ INVALIDA: '
+                                   WRK-NR-CNPJ
+                                       INTO COMUNIC-MSG
+                       WHEN OTHER
+      *    PRIMEIRO DIGITO VERIFICADOR - 12 PRIMEIRAS POSICOES.
+                           COMPUTE WRK-SOMA = 0
+                           PERFORM VARYING WRK-COUNTR FROM 1 BY 1
+                                   UNTIL WRK-COUNTR GREATER 12
+                               COMPUTE WRK-SOMA = WRK-SOMA +
+                                   (WRK-PESO1-OCR(WRK-COUNTR)
+                                 * FUNCTION NUMVAL
+                                    (WRK-NR-CNPJ(WRK-COUNTR:1)))
+                           END-PERFORM
+      *
+                           DIVIDE WRK-SOMA BY 11
+                                       GIVING WRK-QUOCIENTE
+                                       REMAINDER WRK-RESTO
+                           IF WRK-RESTO LESS 2
+                               COMPUTE WRK-DIG1-CALC = 0
+                           ELSE
+                               COMPUTE WRK-DIG1-CALC = 11 - WRK-RESTO
+                           END-IF
+      *
+                           IF WRK-DIG1-CALC NOT EQUAL
+                                       FUNCTION NUMVAL
+                                       (WRK-NR-CNPJ(13:1))
+                               MOVE '94' TO COMUNIC-COD-RETORNO
+                               STRING
+                                'DIGITO VERIFICADOR DE CNPJ INVALIDO: '
+                                       WRK-NR-CNPJ INTO COMUNIC-MSG
+                           ELSE
+      *    SEGUNDO DIGITO VERIFICADOR - 13 PRIMEIRAS POSICOES.
+                               COMPUTE WRK-SOMA = 0
+                               PERFORM VARYING WRK-COUNTR FROM 1 BY 1
+                                       UNTIL WRK-COUNTR GREATER 13
+                                   COMPUTE WRK-SOMA = WRK-SOMA +
+                                       (WRK-PESO2-OCR(WRK-COUNTR)
+                                     * FUNCTION NUMVAL
+                                        (WRK-NR-CNPJ(WRK-COUNTR:1)))
+                               END-PERFORM
+      *
+                               DIVIDE WRK-SOMA BY 11
+                                       GIVING WRK-QUOCIENTE
+                                       REMAINDER WRK-RESTO
+                               IF WRK-RESTO LESS 2
+                                   COMPUTE WRK-DIG2-CALC = 0
+                               ELSE
+                                   COMPUTE WRK-DIG2-CALC
+                                                   = 11 - WRK-RESTO
+                               END-IF
+      *
+                               IF WRK-DIG2-CALC NOT EQUAL
+                                       FUNCTION NUMVAL
+                                       (WRK-NR-CNPJ(14:1))
+                                   MOVE '94'
+                                       TO COMUNIC-COD-RETORNO
+                                   STRING
+                                'DIGITO VERIFICADOR DE CNPJ INVALIDO: '
+                                       WRK-NR-CNPJ INTO COMUNIC-MSG
+                               ELSE
+                                   STRING 'CNPJ VALIDO: '
+                                       WRK-NR-CNPJ INTO COMUNIC-MSG
+                               END-IF
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF
            .
       *
       *----------------------------------------------------------------*
@@ -212,6 +354,36 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * GRAVA NO LOG DE COMPLIANCE UMA LINHA POR TENTATIVA DE          *
+      * VALIDACAO DE CPF/CNPJ, COM SUCESSO OU FALHA.                   *
+      *----------------------------------------------------------------*
+       8000-GRAVAR-LOG-VALIDACAO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATA-HORA-C
+      *
+           OPEN EXTEND ARQVALID01
+           IF NOT WRK-ARQVALID01-OK
+               OPEN OUTPUT ARQVALID01
+           END-IF
+      *
+           STRING WRK-ANO-C '-' WRK-MES-C '-' WRK-DIA-C ' '
+                  WRK-HORA-C ':' WRK-MIN-C ':' WRK-SEG-C ' '
+                  'PGR=VALIDA-CPF-CNPJ TIPO='
+                  COMUNIC-TPO-PESSOA ' DOC='
+                  COMUNIC-NR-CNPJ COMUNIC-NR-CPF
+                  ' RET=' COMUNIC-COD-RETORNO
+                                       DELIMITED BY SIZE
+                                       INTO REG-ARQVALID01
+           WRITE REG-ARQVALID01
+      *
+           CLOSE ARQVALID01
+           .
+      *----------------------------------------------------------------*
+       8000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA DE FINALIZACAO.                                         *
       *----------------------------------------------------------------*
        3300-GO-BACK                   SECTION.
@@ -221,4 +393,4 @@
            .
       *----------------------------------------------------------------*
        3300-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
