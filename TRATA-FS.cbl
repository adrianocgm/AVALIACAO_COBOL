@@ -1,10 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    TRATA-FS.
       *****************************************************************
-      *     
+      *
       *****************************************************************
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------- ------- ------------------------------------     *
+      *    2026-08-08 AM      CORRIGIDA ROTINA DE PESQUISA NA TABELA   *
+      *                       DE MENSAGENS (ESTAVA INACESSIVEL),       *
+      *                       INCLUIDA SEVERIDADE E LOG DE CODIGOS     *
+      *                       DE FILE STATUS NAO CADASTRADOS.          *
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFSEXC
+           ASSIGN TO DISK 'FS-EXCEPTIONS.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WRK-FS-ARQFSEXC.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQFSEXC
+           RECORD CONTAINS 100 CHARACTERS.
+       01  REG-ARQFSEXC                PIC X(100).
+      *
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -22,12 +44,22 @@
            05  IO-STATUS-0403      PIC 999   VALUE 0.
 
        01  LOOK-OUT                PIC X     VALUE 'N'.
+       01  WRK-FS-ARQFSEXC         PIC X(002).
+           88  WRK-ARQFSEXC-OK               VALUE '00'.
+       01  WRK-DATA-HORA-C.
+           05  WRK-ANO-C            PIC 9(004).
+           05  WRK-MES-C            PIC 9(002).
+           05  WRK-DIA-C            PIC 9(002).
+           05  WRK-HORAS-C          PIC 9(002).
+           05  WRK-MINUTOS-C        PIC 9(002).
+           05  WRK-SEGUNDOS-C       PIC 9(002).
+           05  FILLER               PIC X(009).
 
-       COPY 'COPYBOOK\TAB-MSG-FS'.
+       COPY 'TAB-MSG-FS.cpy'.
 
       *****************************************************************
        LINKAGE SECTION.
-       COPY 'COPYBOOK\COMUNIC-FS'.
+       COPY 'COMUNIC-FS.cpy'.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION USING FILE-STATUS-AREA.
@@ -67,13 +99,14 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-       10-00-CAPTURA-TEXTO.            EXIT.
+       10-00-CAPTURA-TEXTO             SECTION.
       *----------------------------------------------------------------*
 
            MOVE IO-STATUS-04           TO STATUS-CODE-04
            ADD 1                       TO ZERO GIVING STATUS-IND
            MOVE 'N'                    TO LOOK-OUT
            MOVE SPACES                 TO MENSAGEM-FS
+           MOVE SPACES                 TO MENSAGEM-SEVERITY
       *
            PERFORM UNTIL STATUS-IND    GREATER STATUS-CELLS-MAXIMUM
                       OR LOOK-OUT      EQUAL 'Y'
@@ -81,16 +114,65 @@
                                        EQUAL STATUS-CODE-04
                    MOVE STATUS-CELL(STATUS-IND)
                                        TO MENSAGEM-FS
+                   MOVE STATUS-SEVERITY-CELL(STATUS-IND)
+                                       TO MENSAGEM-SEVERITY
                    MOVE 'Y'            TO LOOK-OUT
                ELSE
                    ADD 1               TO STATUS-IND
                END-IF
            END-PERFORM
+      *
+           IF  LOOK-OUT                EQUAL 'N'
+               PERFORM 10-10-LOG-CODIGO-NAO-CADASTRADO
+           END-IF
            .
       *----------------------------------------------------------------*
        10-00-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+      * REGISTRA EM ARQUIVO DE EXCECOES OS CODIGOS DE FILE STATUS QUE  *
+      * NAO CONSTAM NA TABELA DE MENSAGENS (TAB-MSG-FS).               *
+      *----------------------------------------------------------------*
+       10-10-LOG-CODIGO-NAO-CADASTRADO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'CODIGO DE FILE STATUS NAO CADASTRADO'
+                                       TO MENSAGEM-FS
+           MOVE 'F'                    TO MENSAGEM-SEVERITY
+      *
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA-C
+      *
+           OPEN EXTEND ARQFSEXC
+           IF  NOT WRK-ARQFSEXC-OK
+               OPEN OUTPUT ARQFSEXC
+           END-IF
+      *
+           STRING WRK-ANO-C           DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  WRK-MES-C           DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  WRK-DIA-C           DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  WRK-HORAS-C         DELIMITED BY SIZE
+                  ':'                 DELIMITED BY SIZE
+                  WRK-MINUTOS-C       DELIMITED BY SIZE
+                  ':'                 DELIMITED BY SIZE
+                  WRK-SEGUNDOS-C      DELIMITED BY SIZE
+                  ' CALLER='          DELIMITED BY SIZE
+                  MENSAGEM-CALLER     DELIMITED BY SIZE
+                  ' STATUS02='        DELIMITED BY SIZE
+                  STATUS-CODE-02      DELIMITED BY SIZE
+                  ' STATUS04='        DELIMITED BY SIZE
+                  STATUS-CODE-04      DELIMITED BY SIZE
+                                      INTO REG-ARQFSEXC
+      *
+           WRITE REG-ARQFSEXC
+           CLOSE ARQFSEXC
+           .
+      *----------------------------------------------------------------*
+       10-10-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
         99-99-FINALIZA                 SECTION.
       *----------------------------------------------------------------*
