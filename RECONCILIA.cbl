@@ -0,0 +1,578 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+      *
+       PROGRAM-ID. RECONCILIA.
+       AUTHOR.     ADRIANO MENEZES.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: RECONCILIA                                    *
+      *    PROGRAMADOR : ADRIANO MENEZES                               *
+      *    DATA........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO...: CONFERIR SE A QUANTIDADE ATUAL DE REGISTROS DE  *
+      *                 ARQCLI01/ARQVEN01 BATE COM O QUE FOI LIDO NA    *
+      *                 ULTIMA EXECUCAO DE RELATORIO/GERENC-CARTEIRA,   *
+      *                 REGISTRADA NO MANIFESTO (REPORT_MANIFEST.LOG).  *
+      *                 UM ARQUIVO SUBSTITUIDO OU UMA GRAVACAO PARCIAL  *
+      *                 ENTRE UMA EXECUCAO E OUTRA APARECE AQUI COMO    *
+      *                 DIVERGENCIA.                                    *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME                          INCLUDE/BOOK    *
+      *                ARQCLI01                        CAD-SIST        *
+      *                ARQVEN01                        CAD-SIST        *
+      *                ARQMANIF                        (LEITURA)       *
+      *                ARQRECON                        (SAIDA)         *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT ARQCLI01 ASSIGN      TO DISK
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS EXEMPLO-DADOS
+                                       OF ARQCLI01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+                                       WITH DUPLICATES
+               FILE STATUS             IS WRK-FS-ARQCLI01.
+      *
+           SELECT ARQVEN01 ASSIGN      TO DISK
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS EXEMPLO-DADOS
+                                       OF ARQVEN01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+                                       WITH DUPLICATES
+               FILE STATUS             IS WRK-FS-ARQVEN01.
+      *
+           SELECT ARQMANIF ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQMANIF.
+      *
+           SELECT ARQRECON ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQRECON.
+      *
+           SELECT ARQPARM  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQPARM.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+         FD ARQCLI01
+            VALUE OF FILE-ID IS NOME-ARQCLI01-WS
+            COPY "CAD-SIST.CPY".
+      *
+         FD ARQVEN01
+            VALUE OF FILE-ID IS NOME-ARQVEN01-WS
+            COPY "CAD-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+      *    INPUT: MANIFESTO GLOBAL DOS RELATORIOS/CARTEIRAS GERADOS.   *
+      *----------------------------------------------------------------*
+      *
+         FD ARQMANIF
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\REPORT_MANIFEST.LOG'.
+      *
+       01  REG-ARQMANIF                PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT: RESULTADO DA CONFERENCIA DESTA EXECUCAO.            *
+      *----------------------------------------------------------------*
+      *
+         FD ARQRECON
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\RECONCILE.LOG'.
+      *
+       01  REG-ARQRECON                PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE PARAMETROS DE DIRETORIO (VER PARM-SIST.CPY).     *
+      *----------------------------------------------------------------*
+      *
+         FD ARQPARM
+            VALUE OF FILE-ID IS 'C:\GERENC\PARM-SIST.DAT'
+            COPY "PARM-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+        COPY 'COMUNIC-FS.cpy'.
+
+        COPY 'AREA-COMUNC.CPY'.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)     VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       77  WRK-PROGRAMA                PIC  X(010)     VALUE
+           'RECONCILIA'.
+      *
+       01 NOME-ARQCLI01-WS             PIC X(050)      VALUE
+                                      'C:\GERENC\ARQCLI01.DAT'.
+       01 NOME-ARQVEN01-WS             PIC X(050)      VALUE
+                                      'C:\GERENC\ARQVEN01.DAT'.
+      *----------------------------------------------------------------*
+      *    DIRETORIOS DE DADOS/RELATORIO, SUBSTITUIDOS PELO CONTEUDO   *
+      *    DE PARM-SIST.DAT QUANDO ESSE ARQUIVO EXISTIR.               *
+      *----------------------------------------------------------------*
+       01 WRK-DIR-DADOS                PIC X(010)      VALUE
+                                      'C:\GERENC\'.
+       01 WRK-DIR-RELAT                PIC X(010)      VALUE
+                                      'C:\GERENC\'.
+      *
+       01  WRK-FS-ARQCLI01             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQCLI01-OK                         VALUE ZEROS.
+           88  WRK-ARQCLI01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQVEN01             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQVEN01-OK                         VALUE ZEROS.
+           88  WRK-ARQVEN01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQMANIF             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQMANIF-OK                         VALUE '00' '05'.
+           88  WRK-ARQMANIF-NAO-EXISTE                 VALUE '35'.
+           88  WRK-ARQMANIF-FIM                        VALUE '10'.
+       01  WRK-FS-ARQRECON             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQRECON-OK                         VALUE '00' '05'.
+       01  WRK-FS-ARQPARM              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQPARM-OK                          VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    CONTADORES DA CONFERENCIA.                                 *
+      *----------------------------------------------------------------*
+      *
+       77  WRK-QTDE-CLI-ATUAL          PIC 9(007) COMP-3 VALUE ZEROS.
+       77  WRK-QTDE-VEN-ATUAL          PIC 9(007) COMP-3 VALUE ZEROS.
+       77  WRK-MANIF-QTDE-CLI          PIC 9(007)         VALUE ZEROS.
+       77  WRK-MANIF-QTDE-VEN          PIC 9(007)         VALUE ZEROS.
+      *
+       01  WRK-ULT-RELCLI-FLAG         PIC X(001) VALUE 'N'.
+           88  WRK-TEM-ULT-RELCLI                      VALUE 'S'.
+       77  WRK-ULT-REG-RELCLI          PIC 9(007) VALUE ZEROS.
+      *
+       01  WRK-ULT-RELVEN-FLAG         PIC X(001) VALUE 'N'.
+           88  WRK-TEM-ULT-RELVEN                      VALUE 'S'.
+       77  WRK-ULT-REG-RELVEN          PIC 9(007) VALUE ZEROS.
+      *
+       01  WRK-ULT-CARTEIRA-FLAG       PIC X(001) VALUE 'N'.
+           88  WRK-TEM-ULT-CARTEIRA                    VALUE 'S'.
+       77  WRK-ULT-REG-CARTEIRA        PIC 9(007) VALUE ZEROS.
+      *
+       77  WRK-TALLY-CLIENTE           PIC 9(003) VALUE ZEROS.
+       77  WRK-TALLY-VENDEDOR          PIC 9(003) VALUE ZEROS.
+       77  WRK-TALLY-CARTEIRA          PIC 9(003) VALUE ZEROS.
+      *
+       01  WRK-REG-DIGITS.
+           05  WRK-REG-DIGITS-X        PIC X(007).
+       01  WRK-REG-DIGITS-9 REDEFINES WRK-REG-DIGITS
+                                       PIC 9(007).
+       01  WRK-DESCARTE-MANIF          PIC X(150).
+      *
+       01  WRK-DIVERGE-CLI-FLAG        PIC X(001) VALUE 'N'.
+           88  WRK-DIVERGE-CLI                         VALUE 'S'.
+       01  WRK-DIVERGE-VEN-FLAG        PIC X(001) VALUE 'N'.
+           88  WRK-DIVERGE-VEN                         VALUE 'S'.
+       01  WRK-DIVERGE-CART-FLAG       PIC X(001) VALUE 'N'.
+           88  WRK-DIVERGE-CART                        VALUE 'S'.
+      *
+       01  WRK-STAMP-RECON             PIC X(014) VALUE SPACES.
+      *
+       77  WRK-PONTEIRO-RECON          PIC 9(003) VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PRINCIPAL DO PROGRAMA.                                  *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR
+      *
+           PERFORM 2000-COMPARAR THRU 2000-SAIDA
+      *
+           PERFORM 3000-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ABRE OS ARQUIVOS E CONTA OS REGISTROS ATUAIS DE CADA UM, E     *
+      * DEPOIS LE O MANIFESTO INTEIRO PARA ACHAR A ULTIMA EXECUCAO DE  *
+      * CADA PROGRAMA.                                                 *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE(1:14)
+                                       TO WRK-STAMP-RECON
+      *
+           PERFORM 1050-LER-PARAMETROS THRU 1050-SAIDA
+      *
+           OPEN INPUT ARQCLI01
+                      ARQVEN01
+      *
+           PERFORM 7010-TESTAR-FS-ARQCLI01 THRU 7010-SAIDA
+           PERFORM 7020-TESTAR-FS-ARQVEN01 THRU 7020-SAIDA
+      *
+           PERFORM 1100-CONTA-ARQCLI01 THRU 1100-SAIDA
+                                       UNTIL WRK-ARQCLI01-FIM
+           PERFORM 1200-CONTA-ARQVEN01 THRU 1200-SAIDA
+                                       UNTIL WRK-ARQVEN01-FIM
+      *
+           CLOSE ARQCLI01
+                 ARQVEN01
+      *
+           PERFORM 1300-LER-MANIFESTO THRU 1300-SAIDA
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE O ARQUIVO DE PARAMETROS DE DIRETORIO. SE NAO EXISTIR,       *
+      * MANTEM OS DIRETORIOS PADRAO JA ASSUMIDOS NO WORKING-STORAGE.   *
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+      *
+           IF WRK-ARQPARM-OK
+               READ ARQPARM
+               IF WRK-ARQPARM-OK
+                   MOVE PARM-DIR-DADOS TO WRK-DIR-DADOS
+                   MOVE PARM-DIR-RELAT TO WRK-DIR-RELAT
+               END-IF
+               CLOSE ARQPARM
+           END-IF
+      *
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQCLI01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQCLI01-WS
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQVEN01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQVEN01-WS
+           .
+      *----------------------------------------------------------------*
+       1050-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * CONTA TODOS OS REGISTROS DE ARQCLI01, ATIVOS OU NAO (MESMO     *
+      * CRITERIO DE ACU-LIDOS-ARQCLI01 EM RELATORIO/GERENC-CARTEIRA).  *
+      *----------------------------------------------------------------*
+       1100-CONTA-ARQCLI01             SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQCLI01 NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQCLI01
+               NOT AT END
+                   ADD 1               TO WRK-QTDE-CLI-ATUAL
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       1100-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * CONTA TODOS OS REGISTROS DE ARQVEN01, ATIVOS OU NAO.           *
+      *----------------------------------------------------------------*
+       1200-CONTA-ARQVEN01             SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVEN01 NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQVEN01
+               NOT AT END
+                   ADD 1               TO WRK-QTDE-VEN-ATUAL
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       1200-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE O MANIFESTO INTEIRO (ARQUIVO SEQUENCIAL, GRAVADO POR        *
+      * RELATORIO E GERENC-CARTEIRA A CADA EXECUCAO) E GUARDA A        *
+      * QUANTIDADE DE REGISTROS DA ULTIMA LINHA DE CADA PROGRAMA/      *
+      * RELATORIO, JA QUE O ARQUIVO SO CRESCE (OPEN EXTEND).           *
+      *----------------------------------------------------------------*
+       1300-LER-MANIFESTO              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQMANIF
+      *
+           IF WRK-ARQMANIF-NAO-EXISTE
+               NEXT SENTENCE
+           ELSE
+               PERFORM 1310-LER-CARREGA-MANIF THRU 1310-SAIDA
+                   UNTIL WRK-ARQMANIF-FIM
+               CLOSE ARQMANIF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1300-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       1310-LER-CARREGA-MANIF          SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQMANIF NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQMANIF
+               NOT AT END
+                   PERFORM 1320-CLASSIFICA-LINHA THRU 1320-SAIDA
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       1310-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * DESCOBRE A QUE RELATORIO/CARTEIRA A LINHA DO MANIFESTO SE      *
+      * REFERE E EXTRAI A QUANTIDADE DE REGISTROS GRAVADA NO FINAL     *
+      * DA LINHA (SEMPRE OS 7 DIGITOS APOS 'REGISTROS=').              *
+      *----------------------------------------------------------------*
+       1320-CLASSIFICA-LINHA           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WRK-TALLY-CLIENTE
+                                          WRK-TALLY-VENDEDOR
+                                          WRK-TALLY-CARTEIRA
+      *
+           INSPECT REG-ARQMANIF TALLYING WRK-TALLY-CARTEIRA
+                                       FOR ALL 'GERENC-CARTEIRA'
+      *
+           IF WRK-TALLY-CARTEIRA > ZEROS
+               PERFORM 1330-EXTRAI-REGISTROS THRU 1330-SAIDA
+               MOVE WRK-REG-DIGITS-9   TO WRK-ULT-REG-CARTEIRA
+               SET WRK-TEM-ULT-CARTEIRA TO TRUE
+           ELSE
+               INSPECT REG-ARQMANIF TALLYING WRK-TALLY-CLIENTE
+                                           FOR ALL 'CLIENTE'
+               INSPECT REG-ARQMANIF TALLYING WRK-TALLY-VENDEDOR
+                                           FOR ALL 'VENDEDOR'
+               IF WRK-TALLY-CLIENTE > ZEROS
+                   PERFORM 1330-EXTRAI-REGISTROS THRU 1330-SAIDA
+                   MOVE WRK-REG-DIGITS-9
+                                       TO WRK-ULT-REG-RELCLI
+                   SET WRK-TEM-ULT-RELCLI TO TRUE
+               END-IF
+               IF WRK-TALLY-VENDEDOR > ZEROS
+                   PERFORM 1330-EXTRAI-REGISTROS THRU 1330-SAIDA
+                   MOVE WRK-REG-DIGITS-9
+                                       TO WRK-ULT-REG-RELVEN
+                   SET WRK-TEM-ULT-RELVEN TO TRUE
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1320-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * A LINHA TERMINA EM 'REGISTROS=NNNNNNN' SEGUIDO SO DE ESPACOS;  *
+      * OS 7 DIGITOS LOGO APOS O SINAL DE IGUAL SAO A QUANTIDADE.      *
+      *----------------------------------------------------------------*
+       1330-EXTRAI-REGISTROS           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-REG-DIGITS
+           UNSTRING REG-ARQMANIF DELIMITED BY 'REGISTROS='
+                                       INTO WRK-DESCARTE-MANIF
+                                            WRK-REG-DIGITS-X
+           END-UNSTRING
+           .
+      *----------------------------------------------------------------*
+       1330-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * COMPARA OS CONTADORES ATUAIS COM O QUE FOI REGISTRADO NA       *
+      * ULTIMA EXECUCAO DE CADA RELATORIO/CARTEIRA E GRAVA O RESULTADO *
+      * NO ARQUIVO DE CONFERENCIA.                                     *
+      *----------------------------------------------------------------*
+       2000-COMPARAR                   SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-TEM-ULT-RELCLI
+           AND WRK-QTDE-CLI-ATUAL NOT = WRK-ULT-REG-RELCLI
+               SET WRK-DIVERGE-CLI     TO TRUE
+           END-IF
+      *
+           IF WRK-TEM-ULT-CARTEIRA
+           AND WRK-QTDE-CLI-ATUAL NOT = WRK-ULT-REG-CARTEIRA
+               SET WRK-DIVERGE-CART    TO TRUE
+           END-IF
+      *
+           IF WRK-TEM-ULT-RELVEN
+           AND WRK-QTDE-VEN-ATUAL NOT = WRK-ULT-REG-RELVEN
+               SET WRK-DIVERGE-VEN     TO TRUE
+           END-IF
+      *
+           PERFORM 2900-GRAVA-RECONCILE THRU 2900-SAIDA
+           .
+      *----------------------------------------------------------------*
+       2000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA POR CONFERENCIA FEITA NO ARQUIVO RECONCILE.LOG.*
+      *----------------------------------------------------------------*
+       2900-GRAVA-RECONCILE            SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQRECON
+           IF NOT WRK-ARQRECON-OK
+               OPEN OUTPUT ARQRECON
+           END-IF
+      *
+           MOVE WRK-QTDE-CLI-ATUAL      TO WRK-MANIF-QTDE-CLI
+           MOVE WRK-QTDE-VEN-ATUAL      TO WRK-MANIF-QTDE-VEN
+      *
+           IF WRK-TEM-ULT-RELCLI
+               MOVE SPACES             TO REG-ARQRECON
+               MOVE 1                  TO WRK-PONTEIRO-RECON
+               STRING WRK-STAMP-RECON ' ARQCLI01 ATUAL='
+                      WRK-MANIF-QTDE-CLI ' ULTIMO-RELATORIO='
+                      WRK-ULT-REG-RELCLI ' STATUS='
+                      DELIMITED BY SIZE INTO REG-ARQRECON
+                      WITH POINTER WRK-PONTEIRO-RECON
+               END-STRING
+               IF WRK-DIVERGE-CLI
+                   STRING 'DIVERGENTE'  DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               ELSE
+                   STRING 'OK'          DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               END-IF
+               WRITE REG-ARQRECON
+           END-IF
+      *
+           IF WRK-TEM-ULT-CARTEIRA
+               MOVE SPACES             TO REG-ARQRECON
+               MOVE 1                  TO WRK-PONTEIRO-RECON
+               STRING WRK-STAMP-RECON ' ARQCLI01 ATUAL='
+                      WRK-MANIF-QTDE-CLI ' ULTIMA-CARTEIRA='
+                      WRK-ULT-REG-CARTEIRA ' STATUS='
+                      DELIMITED BY SIZE INTO REG-ARQRECON
+                      WITH POINTER WRK-PONTEIRO-RECON
+               END-STRING
+               IF WRK-DIVERGE-CART
+                   STRING 'DIVERGENTE'  DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               ELSE
+                   STRING 'OK'          DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               END-IF
+               WRITE REG-ARQRECON
+           END-IF
+      *
+           IF WRK-TEM-ULT-RELVEN
+               MOVE SPACES             TO REG-ARQRECON
+               MOVE 1                  TO WRK-PONTEIRO-RECON
+               STRING WRK-STAMP-RECON ' ARQVEN01 ATUAL='
+                      WRK-MANIF-QTDE-VEN ' ULTIMO-RELATORIO='
+                      WRK-ULT-REG-RELVEN ' STATUS='
+                      DELIMITED BY SIZE INTO REG-ARQRECON
+                      WITH POINTER WRK-PONTEIRO-RECON
+               END-STRING
+               IF WRK-DIVERGE-VEN
+                   STRING 'DIVERGENTE'  DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               ELSE
+                   STRING 'OK'          DELIMITED BY SIZE
+                                       INTO REG-ARQRECON
+                                       WITH POINTER WRK-PONTEIRO-RECON
+               END-IF
+               WRITE REG-ARQRECON
+           END-IF
+      *
+           CLOSE ARQRECON
+           .
+      *----------------------------------------------------------------*
+       2900-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO.                                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQCLI01.            *
+      *----------------------------------------------------------------*
+       7010-TESTAR-FS-ARQCLI01         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQCLI01-OK
+               MOVE WRK-FS-ARQCLI01    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQCLI01'         TO COMUNIC-DES-PGR-ARQ
+               DISPLAY 'RECONCILIA: FALHA AO ABRIR ARQCLI01 - '
+                       'FILE STATUS=' WRK-FS-ARQCLI01
+               MOVE 20                 TO RETURN-CODE
+               PERFORM 3000-FINALIZAR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7010-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQVEN01.            *
+      *----------------------------------------------------------------*
+       7020-TESTAR-FS-ARQVEN01         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQVEN01-OK
+               MOVE WRK-FS-ARQVEN01    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQVEN01'         TO COMUNIC-DES-PGR-ARQ
+               DISPLAY 'RECONCILIA: FALHA AO ABRIR ARQVEN01 - '
+                       'FILE STATUS=' WRK-FS-ARQVEN01
+               MOVE 20                 TO RETURN-CODE
+               PERFORM 3000-FINALIZAR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7020-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
