@@ -278,5 +278,29 @@
 
        01  STATUS-CELLS-MAXIMUM    PIC 9(5)    VALUE 134.
        01  STATUS-IND              PIC 9(5)    VALUE 0.
+      *****************************************************************
+      * TABELA DE SEVERIDADE - MESMA ORDEM/QUANTIDADE DA TABELA ACIMA. *
+      * 'F' = FATAL (ENCERRAR O PROGRAMA CHAMADOR)                     *
+      * 'W' = WARNING (REGISTRAR E CONTINUAR)                          *
+      * 'I' = INFORMATIVO (CONDICAO ESPERADA, EX. FIM DE ARQUIVO)      *
+      *****************************************************************
+       01  STATUS-SEVERITY-OF-DATA.
+           05  FILLER PIC X(20) VALUE
+           'IWFFFFFFIFFFFFFFFFWW'.
+           05  FILLER PIC X(20) VALUE
+           'WFFFFFFFFFFFFFFFFFFF'.
+           05  FILLER PIC X(20) VALUE
+           'FFFFFFFFFFFFFFFFFFFF'.
+           05  FILLER PIC X(20) VALUE
+           'FFFFFFFFFFFFFFFFFFFF'.
+           05  FILLER PIC X(20) VALUE
+           'FFFFFFFFFFFFFFFFFFFF'.
+           05  FILLER PIC X(20) VALUE
+           'FFFFFFFFFFFFFFFFFFFF'.
+           05  FILLER PIC X(14) VALUE
+           'FFFFFFFFFFFFFF'.
+      *****************************************************************
+       01  STATUS-SEVERITY-01  REDEFINES STATUS-SEVERITY-OF-DATA.
+           05  STATUS-SEVERITY-CELL  PIC X(1)  OCCURS 134 TIMES.
       ***  TAB4STAT - END-OF-COPY FILE - - - - - - - - - - - TAB4STAT *
-      ***************************************************************** 
+      *****************************************************************
