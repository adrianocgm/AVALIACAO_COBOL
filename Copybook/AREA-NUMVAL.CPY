@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AREA DE COMUNICACAO COM O SUBPROGRAMA ALPHATONUM (VALIDACAO E  *
+      * CONVERSAO DE CAMPOS NUMERICOS DIGITADOS EM TELA).              *
+      ******************************************************************
+      *
+       01  AREA-NUMVAL.
+      *    TEXTO DIGITADO PELO OPERADOR, AINDA NAO CONVERTIDO.
+           05  NUMVAL-ENTRADA          PIC  X(015).
+      *    VALOR NUMERICO RESULTANTE DA CONVERSAO (SE VALIDO).
+           05  NUMVAL-SAIDA                          COMP-2.
+      *    CODIGO DE RETORNO DA VALIDACAO.
+           05  NUMVAL-COD-RETORNO      PIC  X(002).
+               88  NUMVAL-OK                         VALUE '00'.
+               88  NUMVAL-INVALIDO                   VALUE '98'.
+      *
