@@ -0,0 +1,24 @@
+      ******************************************************************
+      * BOOK DE COMUNICACAO ENTRE GERENCIADOR/GERENC-CARTEIRA/RELATORIO*
+      * E OS SUBPROGRAMAS DE VALIDACAO (VALIDA-CPF-CNPJ, VALIDA-       *
+      * NUMERICO) E DE TRATAMENTO DE FILE-STATUS (TRATA-FS).           *
+      ******************************************************************
+      *
+       01  COMUNIC-BLOCO.
+           05  COMUNIC-TPO-PESSOA          PIC X(002).
+               88  COMUNIC-TPO-CLI                     VALUE 'CL'.
+               88  COMUNIC-TPO-VEND                    VALUE 'VD'.
+           05  COMUNIC-NR-CNPJ             PIC X(014).
+           05  COMUNIC-NR-CPF              PIC X(011).
+           05  COMUNIC-COD-RETORNO         PIC X(002).
+               88  COMUNIC-COD-OK                      VALUE '00'.
+               88  COMUNIC-COD-TAMANHO-INVALIDO        VALUE '91'.
+               88  COMUNIC-COD-NAO-NUMERICO            VALUE '92'.
+               88  COMUNIC-COD-SEQ-INVALIDA            VALUE '93'.
+               88  COMUNIC-COD-DIGITO-INVALIDO         VALUE '94'.
+               88  COMUNIC-COD-TIPO-INVALIDO           VALUE '98'.
+           05  COMUNIC-DES-PGR-ARQ         PIC X(008).
+           05  COMUNIC-MSG                 PIC X(080).
+           05  COMUNIC-QTDE-ATRIBUIDOS     PIC 9(007).
+      ***  AREA-COMUNC - END-OF-COPY FILE - - - - - - - - - AREA-COMUNC *
+      *****************************************************************
