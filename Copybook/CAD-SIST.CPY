@@ -4,10 +4,9 @@
       *                                                                *
       ******************************************************************
       *
-           LABEL RECORD IS STANDARD                                     
-           RECORD CONTAINS 083 CHARACTERS
-           DATA RECORD IS EXEMPLO-REG.      
-      *    
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 232 CHARACTERS.
+      *
        01 EXEMPLO-REG.
            05 EXEMPLO-DADOS            PIC X(021).
            05 EXEMPLO-REG01-CLIENTE REDEFINES EXEMPLO-DADOS.
@@ -20,4 +19,28 @@
            05 EXEMPLO-RAZAO-SOCIAL     PIC  X(040).
            05 EXEMPLO-LATITUDE         PIC S9(003)V9(008).
            05 EXEMPLO-LONGITUDE        PIC S9(003)V9(008).
-           
\ No newline at end of file
+      *----------------------------------------------------------------*
+      *    CHAVE ALTERNATIVA - CNPJ/CPF ISOLADO, SEM O CODIGO NA FRENTE.*
+      *----------------------------------------------------------------*
+           05 EXEMPLO-CHAVE-DOC        PIC  X(014).
+      *----------------------------------------------------------------*
+      *    DADOS DE CONTATO.                                           *
+      *----------------------------------------------------------------*
+           05 EXEMPLO-EMAIL            PIC  X(040).
+           05 EXEMPLO-TELEFONE         PIC  X(015).
+           05 EXEMPLO-ENDERECO         PIC  X(050).
+      *----------------------------------------------------------------*
+      *    SITUACAO CADASTRAL E DATAS DE VIGENCIA/AUDITORIA.           *
+      *----------------------------------------------------------------*
+           05 EXEMPLO-STATUS           PIC  X(001).
+              88 EXEMPLO-STATUS-ATIVO           VALUE 'A'.
+              88 EXEMPLO-STATUS-INATIVO         VALUE 'I'.
+              88 EXEMPLO-STATUS-EXCLUIDO        VALUE 'E'.
+           05 EXEMPLO-DATA-CADASTRO    PIC  9(008).
+           05 EXEMPLO-DATA-EFETIVACAO  PIC  9(008).
+           05 EXEMPLO-DATA-INATIVACAO  PIC  9(008).
+      *----------------------------------------------------------------*
+      *    CODIGO DE TERRITORIO/REGIAO PARA DISTRIBUICAO POR AREA.     *
+      *----------------------------------------------------------------*
+           05 EXEMPLO-TERRITORIO       PIC  X(005).
+      *
