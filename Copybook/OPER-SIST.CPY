@@ -0,0 +1,27 @@
+      ******************************************************************
+      * BOOK LAYOUT PARA CADASTRO DE OPERADORES (LOGIN DO SISTEMA).    *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+      *
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 052 CHARACTERS.
+      *
+       01 REG-ARQOPER.
+           05 OPER-ID                  PIC  X(010).
+           05 OPER-SENHA               PIC  X(010).
+           05 OPER-NOME                PIC  X(030).
+      *----------------------------------------------------------------*
+      *    PERFIL DE ACESSO - CONTROLA QUAIS OPCOES O OPERADOR PODE     *
+      *    EXECUTAR NA TELA DE CADASTRO/EXCLUSAO.                       *
+      *----------------------------------------------------------------*
+           05 OPER-PERFIL               PIC  X(001).
+              88 OPER-PERFIL-ADMIN               VALUE 'A'.
+              88 OPER-PERFIL-OPERADOR            VALUE 'O'.
+      *----------------------------------------------------------------*
+      *    SITUACAO DO OPERADOR NO SISTEMA.                             *
+      *----------------------------------------------------------------*
+           05 OPER-STATUS               PIC  X(001).
+              88 OPER-STATUS-ATIVO                VALUE 'A'.
+              88 OPER-STATUS-INATIVO              VALUE 'I'.
+      *
