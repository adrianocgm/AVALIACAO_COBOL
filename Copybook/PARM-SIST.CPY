@@ -0,0 +1,26 @@
+      ******************************************************************
+      * BOOK LAYOUT PARA PARAMETROS DE DIRETORIO DO SISTEMA.           *
+      * LIDO NA INICIALIZACAO DE GERENCIADOR, GERENC-CARTEIRA E        *
+      * RELATORIO PARA EVITAR O CAMINHO 'C:\GERENC\' REPETIDO EM CADA  *
+      * PROGRAMA. SE O ARQUIVO NAO EXISTIR, CADA PROGRAMA MANTEM O SEU *
+      * VALOR PADRAO (VEJA WRK-DIR-DADOS/WRK-DIR-RELAT).               *
+      ******************************************************************
+      *
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 029 CHARACTERS.
+      *
+       01 REG-ARQPARM.
+      *    DIRETORIO ONDE FICAM OS ARQUIVOS INDEXADOS DE CADASTRO.
+           05 PARM-DIR-DADOS           PIC  X(010).
+      *    DIRETORIO ONDE OS RELATORIOS/CARTEIRA SAO GRAVADOS.
+           05 PARM-DIR-RELAT           PIC  X(010).
+      *    MODO DE ATRIBUICAO DA CARTEIRA (GERENC-CARTEIRA):
+      *    D=DISTANCIA (PADRAO), C=COBERTURA PRIMARIO+BACKUP,
+      *    T=POR TERRITORIO/REGIAO.
+           05 PARM-MODO-CARTEIRA       PIC  X(001).
+      *    UNIDADE DE DISTANCIA GRAVADA NA CARTEIRA: K=KM, M=MILHAS.
+           05 PARM-MODO-UNIDADE        PIC  X(001).
+      *    RAIO MAXIMO DE ATRIBUICAO CLIENTE-VENDEDOR, EM KM. SE ZERO
+      *    OU NAO INFORMADO, GERENC-CARTEIRA MANTEM O SEU VALOR PADRAO.
+           05 PARM-RAIO-MAXIMO-KM      PIC  9(005)V99.
+      *
