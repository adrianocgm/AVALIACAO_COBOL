@@ -9,5 +9,11 @@
            05  STATUS-CODE-02     PIC X(2).
            05  STATUS-CODE-04     PIC X(4).
            05  MENSAGEM-FS        PIC X(80).
+           05  MENSAGEM-CALLER    PIC X(8).
+           05  MENSAGEM-SEVERITY  PIC X(1).
+               88  MENSAGEM-SEVERITY-FATAL       VALUE 'F'.
+               88  MENSAGEM-SEVERITY-WARNING     VALUE 'W'.
+               88  MENSAGEM-SEVERITY-INFO        VALUE 'I'.
+               88  MENSAGEM-SEVERITY-DESCONHEC   VALUE ' '.
       ***  PASSSTAT - End-of-Copy File - - - - - - - - - - - PASSSTAT *
-      *****************************************************************
\ No newline at end of file
+      *****************************************************************
