@@ -35,6 +35,9 @@
            ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS EXEMPLO-DADOS
                                        OF ARQCLI01
+           ALTERNATE RECORD KEY IS EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+                                       WITH DUPLICATES
            LOCK MODE    IS MANUAL
            FILE STATUS  IS WRK-FS-ARQCLI01.
       *
@@ -44,8 +47,23 @@
            ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS EXEMPLO-DADOS
                                        OF ARQVEN01
+           ALTERNATE RECORD KEY IS EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+                                       WITH DUPLICATES
            LOCK MODE    IS MANUAL
            FILE STATUS  IS WRK-FS-ARQVEN01.
+      *
+           SELECT ARQSCART ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQSCART.
+      *
+           SELECT ARQCKPT  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQCKPT.
+      *
+           SELECT ARQMANIF ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQMANIF.
+      *
+           SELECT ARQPARM  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQPARM.
       *
       *
       *================================================================*
@@ -57,10 +75,103 @@
       *----------------------------------------------------------------*
       *
          FD ARQCLI01
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
       *
          FD ARQVEN01
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT: ASSOCIACOES CLIENTE X VENDEDOR DA CARTEIRA          *
+      *----------------------------------------------------------------*
+      *
+         FD ARQSCART
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS WRK-NOME-ARQSCART.
+      *
+      *----------------------------------------------------------------*
+      *    LAYOUT DE INTERFACE - ARQUIVO DE CONTROLE PARA O APP DE     *
+      *    VENDAS EXTERNO: UM REGISTRO DE CABECALHO, N                 *
+      *    REGISTROS DE DETALHE (CLIENTE X VENDEDOR) E UM DE TRAILER,  *
+      *    TODOS DISTINGUIDOS POR REG-CART-TIPO-REG.                   *
+      *----------------------------------------------------------------*
+      *
+       01  REG-ARQSCART.
+           05 REG-CART-TIPO-REG        PIC X(001).
+              88 REG-CART-TIPO-HEADER             VALUE 'H'.
+              88 REG-CART-TIPO-DETALHE            VALUE 'D'.
+              88 REG-CART-TIPO-TRAILER            VALUE 'T'.
+           05 REG-CART-CORPO           PIC X(070).
+           05 REG-CART-DET REDEFINES REG-CART-CORPO.
+              10 REG-CART-COD-CLI         PIC 9(007).
+              10 REG-CART-TIPO            PIC X(001).
+                 88 REG-CART-TIPO-RESUMO             VALUE 'R'.
+                 88 REG-CART-TIPO-PRIMARIO           VALUE 'P'.
+                 88 REG-CART-TIPO-BACKUP             VALUE 'B'.
+              10 REG-CART-SEM-VENDEDOR    PIC X(001).
+                 88 REG-CART-NAO-ASSOCIADO           VALUE 'S'.
+              10 REG-CART-UNIDADE         PIC X(001).
+              10 REG-CART-VEN-1           PIC 9(003).
+              10 REG-CART-DIST-1          PIC 9(006)V99.
+              10 REG-CART-VEN-2           PIC 9(003).
+              10 REG-CART-DIST-2          PIC 9(006)V99.
+              10 REG-CART-VEN-3           PIC 9(003).
+              10 REG-CART-DIST-3          PIC 9(006)V99.
+              10 FILLER                   PIC X(023).
+           05 REG-CART-HDR REDEFINES REG-CART-CORPO.
+              10 REG-CART-HDR-VERSAO      PIC X(005).
+              10 REG-CART-HDR-DATA-EXEC   PIC 9(008).
+              10 REG-CART-HDR-HORA-EXEC   PIC 9(006).
+              10 REG-CART-HDR-MODO        PIC X(001).
+                 88 REG-CART-HDR-MODO-DISTANCIA      VALUE 'D'.
+                 88 REG-CART-HDR-MODO-COBERTURA      VALUE 'C'.
+                 88 REG-CART-HDR-MODO-TERRITORIO     VALUE 'T'.
+              10 REG-CART-HDR-UNIDADE     PIC X(001).
+              10 FILLER                   PIC X(049).
+           05 REG-CART-TRL REDEFINES REG-CART-CORPO.
+              10 REG-CART-TRL-QTDE-CLI    PIC 9(007).
+              10 REG-CART-TRL-QTDE-ASSOC  PIC 9(007).
+              10 REG-CART-TRL-QTDE-SEMV   PIC 9(007).
+              10 REG-CART-TRL-QTDE-DET    PIC 9(007).
+              10 FILLER                   PIC X(042).
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE CHECKPOINT DE RESTART DA CARTEIRA.               *
+      *----------------------------------------------------------------*
+      *
+         FD ARQCKPT
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\CARTEIRA_CKPT.DAT'.
+      *
+       01  REG-ARQCKPT.
+           05 CKPT-ULT-COD-CLI         PIC 9(007).
+           05 CKPT-QTDE-PROCESSADOS    PIC 9(007).
+           05 CKPT-ARQSCART-STAMP      PIC X(014).
+           05 CKPT-TRL-QTDE-CLI        PIC 9(007).
+           05 CKPT-TRL-QTDE-ASSOC      PIC 9(007).
+           05 CKPT-TRL-QTDE-SEMV       PIC 9(007).
+           05 CKPT-TRL-QTDE-DET        PIC 9(007).
+           05 CKPT-QTDE-VENDEDORES     PIC 9(005).
+           05 CKPT-TAB-CAP-ENTRY                    OCCURS 500 TIMES.
+              10 CKPT-TAB-CAP-COD-VEN     PIC 9(003).
+              10 CKPT-TAB-CAP-ATIVOS      PIC 9(005).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT: MANIFESTO DOS RELATORIOS GERADOS (TODOS OS PROGRAMAS)*
+      *----------------------------------------------------------------*
+      *
+         FD ARQMANIF
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\REPORT_MANIFEST.LOG'.
+      *
+       01  REG-ARQMANIF                PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE PARAMETROS DE DIRETORIO (VER PARM-SIST.CPY).     *
+      *----------------------------------------------------------------*
+      *
+         FD ARQPARM
+            VALUE OF FILE-ID IS 'C:\GERENC\PARM-SIST.DAT'
+            COPY "PARM-SIST.CPY".
       *
       *
       *----------------------------------------------------------------*
@@ -87,15 +198,96 @@
        77 DECIMAL2 PIC Z(9).9(9)-  USAGE DISPLAY.
 
        77 DECIMAL3 PIC Z(9),9(9)-  USAGE DISPLAY.
-
+      *
+      *----------------------------------------------------------------*
+      *    PARAMETROS DO MODO DE PROCESSAMENTO DA CARTEIRA.            *
+      *----------------------------------------------------------------*
+      *
+       77 WRK-RAIO-MAXIMO-KM    COMP-2 VALUE 150.0.
+       77 WRK-CAPACIDADE-MAX-VEND         PIC 9(005) COMP-3
+                                          VALUE 200.
+       77 WRK-QTDE-CHECKPOINT             PIC 9(005) COMP-3
+                                          VALUE 50.
+       77 WRK-FATOR-MILHA       COMP-2 VALUE 0.621371.
+      *
+       77 WRK-MODO-UNIDADE                PIC X(001) VALUE 'K'.
+          88 WRK-UNIDADE-KM                          VALUE 'K'.
+          88 WRK-UNIDADE-MILHA                       VALUE 'M'.
+      *
+       77 WRK-MODO-CARTEIRA               PIC X(001) VALUE 'D'.
+          88 WRK-MODO-DISTANCIA                       VALUE 'D'.
+          88 WRK-MODO-COBERTURA                       VALUE 'C'.
+          88 WRK-MODO-TERRITORIO                      VALUE 'T'.
+      *
+       01 WRK-NOME-ARQSCART.
+           02 WRK-DIR-ARQSCART        PIC X(010)      VALUE
+                                      'C:\GERENC\'.
+           02 FILLER                  PIC X(015)      VALUE
+                                      'CARTEIRA_ASSOC_'.
+           02 WRK-ARQSCART-STAMP      PIC X(014)      VALUE SPACES.
+           02 FILLER                  PIC X(004)      VALUE '.TXT'.
+      *
+       01 WRK-NOME-ARQCKPT-WS      PIC X(050) VALUE
+          'C:\GERENC\CARTEIRA_CKPT.DAT'.
+       77 WRK-STATUS-ARQCKPT-WS    PIC X(002) COMP-5.
+      *
+      *----------------------------------------------------------------*
+      *    TABELA COM O TOP-3 DE VENDEDORES MAIS PROXIMOS DO CLIENTE.  *
+      *----------------------------------------------------------------*
+      *
+       01 WRK-TOP-VENDEDORES.
+          05 WRK-TOP-ENTRY                          OCCURS 3 TIMES.
+             10 WRK-TOP-COD-VEN         PIC 9(003).
+             10 WRK-TOP-DISTANCIA                   COMP-2.
+             10 WRK-TOP-OCUPADO-FLAG    PIC X(001).
+                88 WRK-TOP-OCUPADO                  VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      *    TABELA DE CAPACIDADE (QTDE DE CLIENTES JA ATRIBUIDOS) POR   *
+      *    VENDEDOR, CARREGADA UMA UNICA VEZ NA INICIALIZACAO.         *
+      *----------------------------------------------------------------*
+      *
+       77 WRK-QTDE-VENDEDORES             PIC 9(005) COMP-3
+                                          VALUE ZEROS.
+       77 WRK-IX-CAP                      PIC 9(005) COMP-3
+                                          VALUE ZEROS.
+       77 WRK-IX-CKPT-CAP                 PIC 9(005) COMP-3
+                                          VALUE ZEROS.
+       01 WRK-CAP-ENCONTRADO-FLAG         PIC X(001) VALUE 'N'.
+          88 WRK-CAP-ENCONTRADO                       VALUE 'S'.
+       01 WRK-VEN-CHEIO-FLAG              PIC X(001) VALUE 'N'.
+          88 WRK-VEN-CHEIO                            VALUE 'S'.
+      *
+       01 TAB-CAPACIDADE-VEND.
+          05 TAB-CAP-ENTRY                          OCCURS 500 TIMES.
+             10 TAB-CAP-COD-VEN         PIC 9(003).
+             10 TAB-CAP-ATIVOS          PIC 9(005) COMP-3.
+             10 TAB-CAP-TERRITORIO      PIC X(005).
+      *
+       01 WRK-DIST-CONV-IN                          COMP-2.
+       01 WRK-DIST-CONV-OUT               PIC 9(006)V99.
+      *
+      *----------------------------------------------------------------*
+      *    DIRETORIOS DE DADOS/RELATORIOS, LIDOS DO ARQUIVO DE         *
+      *    PARAMETROS NA INICIALIZACAO (MANTEM O PADRAO SE NAO         *
+      *    EXISTIR O ARQUIVO).                                         *
+      *----------------------------------------------------------------*
+      *
+       01 WRK-DIR-DADOS                   PIC X(010)  VALUE
+                                          'C:\GERENC\'.
+       01 WRK-DIR-RELAT                   PIC X(010)  VALUE
+                                          'C:\GERENC\'.
+       01 WRK-FS-ARQPARM                  PIC X(002)  VALUE SPACES.
+          88 WRK-ARQPARM-OK                            VALUE ZEROS.
+      *
        01 WID-ARQ-CLIENTE.
-           05 FILLER                   PIC  X(010)     VALUE
+           05 WID-DIR-CLI              PIC  X(010)     VALUE
                                                            'C:\GERENC\'.
            05 WRK-NOME-ARQUIVO         PIC  X(008)     VALUE 'ARQCLI01'.
            05 FILLER                   PIC  X(004)     VALUE '.DAT'.
        01 WID-ARQ-VENDEDOR.
-           05 FILLER                   PIC  X(010)     VALUE
-                                                           'C:\GERENC\'. 
+           05 WID-DIR-VEN              PIC  X(010)     VALUE
+                                                           'C:\GERENC\'.
            05 WRK-NOME-ARQUIVO         PIC  X(008)     VALUE 'ARQVEN01'.
            05 FILLER                   PIC  X(004)     VALUE '.DAT'.
        01 WRK-CALC-ARTH.
@@ -114,6 +306,18 @@
        01  WRK-AREA-RESTART.
            05  ACU-LIDOS-ARQCLI01      PIC  9(005)  COMP-3 VALUE ZEROS.
            05  ACU-LIDOS-ARQVEN01      PIC  9(005)  COMP-3 VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    TOTAIS DO TRAILER DA INTERFACE DE CARTEIRA.                 *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-AREA-TRAILER.
+           05  WRK-TRL-QTDE-CLI        PIC  9(007)         VALUE ZEROS.
+           05  WRK-TRL-QTDE-ASSOC      PIC  9(007)         VALUE ZEROS.
+           05  WRK-TRL-QTDE-SEMV       PIC  9(007)         VALUE ZEROS.
+           05  WRK-TRL-QTDE-DET        PIC  9(007)         VALUE ZEROS.
+      *
+       77  WRK-CART-VERSAO             PIC  X(005)         VALUE 'V1.00'.
 
        01 WS-AUX-REG.
            05 WS-AUX-DADOS            PIC X(021).
@@ -139,6 +343,17 @@
        01  WRK-FS-ARQVEN01             PIC X(002)      VALUE SPACES.
            88  WRK-ARQVEN01-OK                         VALUE ZEROS.
            88  WRK-ARQVEN01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQSCART             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQSCART-OK                         VALUE ZEROS.
+       01  WRK-FS-ARQCKPT              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQCKPT-OK                          VALUE ZEROS.
+           88  WRK-ARQCKPT-NAO-EXISTE                  VALUE '35'.
+       01  WRK-CKPT-ENCONTRADO-FLAG    PIC X(001)      VALUE 'N'.
+           88  WRK-CKPT-ENCONTRADO                     VALUE 'S'.
+           88  WRK-CKPT-NAO-ENCONTRADO                 VALUE 'N'.
+       01  WRK-FS-ARQMANIF             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQMANIF-OK                         VALUE '00' '05'.
+       77  WRK-MANIF-QTDE              PIC 9(007)      VALUE ZEROS.
       *
       *----------------------------------------------------------------*
        01   FILLER                     PIC X(050)      VALUE
@@ -146,10 +361,10 @@
       *----------------------------------------------------------------*
       *
        LINKAGE SECTION.
-           COPY 'COPYBOOK/AREA-COMUNC'.
+           COPY 'AREA-COMUNC.CPY'.
       *
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING COMUNIC-BLOCO.
       *================================================================*
       *
       *----------------------------------------------------------------*
@@ -160,11 +375,8 @@
       *
            PERFORM 1000-INICIALIZAR
       *
-           PERFORM 2200-CAMPOS-DISTANCIA
-      *
-           PERFORM 2100-CALCULAR-DISTANCIA
-      *
-           PERFORM 2000-PROCESSAR      UNTIL WRK-ARQCLI01-FIM
+           PERFORM 2000-PROCESSAR-CLIENTE THRU 2000-SAIDA
+               UNTIL WRK-ARQCLI01-FIM
       *
            PERFORM 3000-FINALIZAR
            .
@@ -180,11 +392,50 @@
       *
            INITIALIZE WRK-AREA-RESTART.
       *
-           OPEN INPUT ARQCLI01
-                      ARQVEN01
-      *        OUTPUT ARQSCART
+           MOVE 'N'                    TO WRK-CKPT-ENCONTRADO-FLAG
       *
-           PERFORM 7000-TESTAR-FILE-STATUS
+           PERFORM 1050-LER-PARAMETROS THRU 1050-SAIDA
+      *
+           OPEN INPUT  ARQCLI01
+                       ARQVEN01
+      *
+           PERFORM 7010-TESTAR-FS-ARQCLI01 THRU 7010-SAIDA
+      *
+           PERFORM 7020-TESTAR-FS-ARQVEN01 THRU 7020-SAIDA
+      *
+      *    VERIFICA SE HA CHECKPOINT DE UMA EXECUCAO ANTERIOR INCOMPLETA
+      *    ANTES DE ABRIR O ARQUIVO DE SAIDA DA CARTEIRA, PARA DECIDIR SE
+      *    O ARQUIVO E RETOMADO (EXTEND) OU CRIADO DO ZERO (OUTPUT).
+      *
+           PERFORM 1400-RESTART-CHECKPOINT THRU 1400-SAIDA
+      *
+           IF WRK-CKPT-ENCONTRADO
+               OPEN EXTEND ARQSCART
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:14)
+                                       TO WRK-ARQSCART-STAMP
+               OPEN OUTPUT ARQSCART
+           END-IF
+      *
+           PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+      *
+           IF WRK-CKPT-NAO-ENCONTRADO
+               PERFORM 1450-GRAVA-HEADER-CARTEIRA THRU 1450-SAIDA
+           END-IF
+      *
+           PERFORM 1300-CARREGA-TAB-VENDEDORES THRU 1300-SAIDA
+      *
+      *    RESTAURA A CAPACIDADE JA CONSUMIDA POR VENDEDOR E OS TOTAIS
+      *    DE TRAILER DE UMA EXECUCAO ANTERIOR INTERROMPIDA.
+      *
+           IF WRK-CKPT-ENCONTRADO
+               PERFORM 1410-RESTAURA-CAPACIDADE THRU 1410-SAIDA
+               MOVE CKPT-TRL-QTDE-CLI  TO WRK-TRL-QTDE-CLI
+               MOVE CKPT-TRL-QTDE-ASSOC
+                                       TO WRK-TRL-QTDE-ASSOC
+               MOVE CKPT-TRL-QTDE-SEMV TO WRK-TRL-QTDE-SEMV
+               MOVE CKPT-TRL-QTDE-DET  TO WRK-TRL-QTDE-DET
+           END-IF
       *
            PERFORM 1100-VERIFICAR-VAZIO
       *
@@ -195,85 +446,371 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * LE O ARQUIVO DE PARAMETROS DE DIRETORIO. SE NAO EXISTIR,       *
+      * MANTEM OS DIRETORIOS PADRAO JA ASSUMIDOS NO WORKING-STORAGE.   *
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+      *
+           IF WRK-ARQPARM-OK
+               READ ARQPARM
+               IF WRK-ARQPARM-OK
+                   MOVE PARM-DIR-DADOS TO WRK-DIR-DADOS
+                   MOVE PARM-DIR-RELAT TO WRK-DIR-RELAT
+                   IF PARM-MODO-CARTEIRA EQUAL 'D' OR 'C' OR 'T'
+                       MOVE PARM-MODO-CARTEIRA
+                                       TO WRK-MODO-CARTEIRA
+                   END-IF
+                   IF PARM-MODO-UNIDADE EQUAL 'K' OR 'M'
+                       MOVE PARM-MODO-UNIDADE
+                                       TO WRK-MODO-UNIDADE
+                   END-IF
+                   IF PARM-RAIO-MAXIMO-KM GREATER ZEROS
+                       MOVE PARM-RAIO-MAXIMO-KM
+                                       TO WRK-RAIO-MAXIMO-KM
+                   END-IF
+               END-IF
+               CLOSE ARQPARM
+           END-IF
+      *
+           MOVE WRK-DIR-DADOS          TO WID-DIR-CLI
+                                          WID-DIR-VEN
+           MOVE WRK-DIR-RELAT          TO WRK-DIR-ARQSCART
+      *
+           .
+      *
+      *----------------------------------------------------------------*
+       1050-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA PARA VERIFICAR SE OS ARQUIVOS DE ENTRADA ESTAO VAZIOS.  *
       *----------------------------------------------------------------*
        1100-VERIFICAR-VAZIO            SECTION.
       *----------------------------------------------------------------*
       *
-           PERFORM 7100-LER-ARQCLI01
+           PERFORM 7100-LER-ARQCLI01 THRU 7100-SAIDA
       *
            IF  ACU-LIDOS-ARQCLI01      NOT GREATER ZEROS
                MOVE WRK-FS-ARQCLI01    TO COMUNIC-COD-RETORNO
                PERFORM 3000-FINALIZAR
            END-IF
-
-           PERFORM 7200-LER-ARQVEN01
-
-           IF  ACU-LIDOS-ARQVEN01      NOT GREATER ZEROS
-               MOVE WRK-FS-ARQVEN01    TO COMUNIC-COD-RETORNO
-               PERFORM 3000-FINALIZAR
-           END-IF.
-
+           .
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-      * ROTINA DE PROCESSAMENTO PRINCIPAL                              *
+      * CARREGA UMA TABELA EM MEMORIA COM O CODIGO DE CADA VENDEDOR    *
+      * ATIVO E SEU TERRITORIO, PARA CONTROLE DE CAPACIDADE E PARA O   *
+      * MODO DE ATRIBUICAO POR TERRITORIO.                             *
       *----------------------------------------------------------------*
-       2000-PROCESSAR                  SECTION.
+       1300-CARREGA-TAB-VENDEDORES     SECTION.
       *----------------------------------------------------------------*
       *
-           MOVE WRK-DISTANCIA-AUX      TO WRK-DISTANCIA-CLI
-           IF WRK-DISTANCIA-CLI        EQUAL WRK-DISTANCIA-AUX
-               PERFORM 2300-ADCIONA-VENDEDOR
-               PERFORM 7200-LER-ARQVEN01
-               PERFORM 2200-CAMPOS-DISTANCIA
-               PERFORM 2100-CALCULAR-DISTANCIA
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQVEN01
+           START ARQVEN01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                                       OF ARQVEN01
+               INVALID KEY
+                   MOVE '10'           TO WRK-FS-ARQVEN01
+               NOT INVALID KEY
+                   MOVE ZEROS          TO WRK-FS-ARQVEN01
+           END-START
+      *
+           PERFORM 1310-LER-CARREGA-VEND THRU 1310-SAIDA
+               UNTIL WRK-ARQVEN01-FIM
+           .
+      *----------------------------------------------------------------*
+       1300-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       1310-LER-CARREGA-VEND           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVEN01 NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQVEN01
+               NOT AT END
+                   IF EXEMPLO-STATUS-ATIVO OF ARQVEN01
+                   AND WRK-QTDE-VENDEDORES < 500
+                       ADD 1           TO WRK-QTDE-VENDEDORES
+                       MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                       TO TAB-CAP-COD-VEN
+                                          (WRK-QTDE-VENDEDORES)
+                       MOVE ZEROS      TO TAB-CAP-ATIVOS
+                                          (WRK-QTDE-VENDEDORES)
+                       MOVE EXEMPLO-TERRITORIO OF ARQVEN01
+                                       TO TAB-CAP-TERRITORIO
+                                          (WRK-QTDE-VENDEDORES)
+                   END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       1310-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * SE EXISTIR UM CHECKPOINT DE UMA EXECUCAO ANTERIOR INCOMPLETA,  *
+      * REPOSICIONA ARQCLI01 LOGO APOS O ULTIMO CLIENTE JA PROCESSADO. *
+      *----------------------------------------------------------------*
+       1400-RESTART-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQCKPT
+      *
+           IF WRK-ARQCKPT-OK
+               READ ARQCKPT
+               MOVE CKPT-ULT-COD-CLI   TO EXEMPLO-CODIGO-CLI
+                                          OF ARQCLI01
+               MOVE HIGH-VALUES        TO EXEMPLO-NR-CNPJ
+                                          OF ARQCLI01
+               MOVE CKPT-QTDE-PROCESSADOS
+                                       TO ACU-LIDOS-ARQCLI01
+               MOVE CKPT-ARQSCART-STAMP
+                                       TO WRK-ARQSCART-STAMP
+               SET WRK-CKPT-ENCONTRADO TO TRUE
+               START ARQCLI01 KEY IS GREATER THAN EXEMPLO-DADOS
+                                       OF ARQCLI01
+                   INVALID KEY
+                       MOVE '10'       TO WRK-FS-ARQCLI01
+               END-START
+               CLOSE ARQCKPT
            ELSE
-               IF WRK-DISTANCIA-CLI > WRK-DISTANCIA-AUX
-      *            MOVER DADOS DO VENDEDOR SUBSTITUIR PARA VENDEDOR MAIS
-      *            PROX
-      *            PERFORM 2300-ADCIONA-VENDEDOR
-               ELSE
-                   PERFORM 7200-LER-ARQVEN01
-               PERFORM 2200-CAMPOS-DISTANCIA
-               PERFORM 2100-CALCULAR-DISTANCIA
+               IF NOT WRK-ARQCKPT-NAO-EXISTE
+                   PERFORM 7040-TESTAR-FS-ARQCKPT THRU 7040-SAIDA
                END-IF
-           IF WRK-ARQVEN01-FIM
-           AND NOT WRK-ARQCLI01-FIM
-               CLOSE ARQVEN01
-               PERFORM 7020-TESTAR-FS-ARQVEN01
-               OPEN INPUT ARQVEN01
-               PERFORM 7020-TESTAR-FS-ARQVEN01
-               PERFORM 7100-LER-ARQCLI01
            END-IF
            .
+      *----------------------------------------------------------------*
+       1400-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * REPOE EM TAB-CAPACIDADE-VEND A QUANTIDADE DE CLIENTES ATIVOS   *
+      * JA ATRIBUIDA A CADA VENDEDOR NA EXECUCAO INTERROMPIDA, LIDA DE *
+      * REG-ARQCKPT POR 1400-RESTART-CHECKPOINT.                       *
+      *----------------------------------------------------------------*
+       1410-RESTAURA-CAPACIDADE        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 1                      TO WRK-IX-CKPT-CAP
+      *
+           PERFORM 1415-RESTAURA-CAP-ENTRY THRU 1415-SAIDA
+               UNTIL WRK-IX-CKPT-CAP > CKPT-QTDE-VENDEDORES
+           .
+      *----------------------------------------------------------------*
+       1410-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       1415-RESTAURA-CAP-ENTRY         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WRK-CAP-ENCONTRADO-FLAG
+           MOVE 1                      TO WRK-IX-CAP
+      *
+           PERFORM 1417-PROCURA-CAP-CKPT THRU 1417-SAIDA
+               UNTIL WRK-IX-CAP > WRK-QTDE-VENDEDORES
+                  OR WRK-CAP-ENCONTRADO
+      *
+           ADD 1                       TO WRK-IX-CKPT-CAP
+           .
+      *----------------------------------------------------------------*
+       1415-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       1417-PROCURA-CAP-CKPT           SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF TAB-CAP-COD-VEN(WRK-IX-CAP)
+              EQUAL CKPT-TAB-CAP-COD-VEN(WRK-IX-CKPT-CAP)
+               MOVE 'S'                TO WRK-CAP-ENCONTRADO-FLAG
+               MOVE CKPT-TAB-CAP-ATIVOS(WRK-IX-CKPT-CAP)
+                                       TO TAB-CAP-ATIVOS(WRK-IX-CAP)
+           ELSE
+               ADD 1                   TO WRK-IX-CAP
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1417-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * GRAVA O REGISTRO DE CABECALHO DA INTERFACE DE CARTEIRA, COM    *
+      * VERSAO DO LAYOUT, DATA/HORA DA EXECUCAO E MODO CORRENTE.       *
+      *----------------------------------------------------------------*
+       1450-GRAVA-HEADER-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE REG-ARQSCART
+           SET REG-CART-TIPO-HEADER   TO TRUE
+           MOVE WRK-CART-VERSAO        TO REG-CART-HDR-VERSAO
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO REG-CART-HDR-DATA-EXEC
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                       TO REG-CART-HDR-HORA-EXEC
+           MOVE WRK-MODO-CARTEIRA      TO REG-CART-HDR-MODO
+           MOVE WRK-MODO-UNIDADE       TO REG-CART-HDR-UNIDADE
+      *
+           WRITE REG-ARQSCART
+           PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+           .
+      *----------------------------------------------------------------*
+       1450-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO DE UM CLIENTE: VARRE OS VENDEDORES,    *
+      * MONTA O TOP-3 E GRAVA A(S) ASSOCIACAO(OES) DA CARTEIRA.        *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF EXEMPLO-STATUS-ATIVO     OF ARQCLI01
+               PERFORM 2050-INICIA-TOP THRU 2050-SAIDA
+      *
+               PERFORM 2080-POSICIONA-VENDEDORES THRU 2080-SAIDA
+      *
+               PERFORM 2100-VARRE-VENDEDORES THRU 2100-SAIDA
+                   UNTIL WRK-ARQVEN01-FIM
+      *
+               PERFORM 2400-GRAVA-ASSOCIACAO THRU 2400-SAIDA
+           END-IF
+      *
+           PERFORM 2480-VERIFICA-CHECKPOINT THRU 2480-SAIDA
+      *
+           PERFORM 7100-LER-ARQCLI01 THRU 7100-SAIDA
+           .
+      *----------------------------------------------------------------*
+       2000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       2050-INICIA-TOP                 SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE WRK-TOP-VENDEDORES
+           .
+      *----------------------------------------------------------------*
+       2050-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * REPOSICIONA A LEITURA DE ARQVEN01 NO PRIMEIRO VENDEDOR, PARA   *
+      * QUE CADA CLIENTE VARRA A LISTA COMPLETA DE VENDEDORES.         *
+      *----------------------------------------------------------------*
+       2080-POSICIONA-VENDEDORES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQVEN01
+           START ARQVEN01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                                       OF ARQVEN01
+               INVALID KEY
+                   MOVE '10'           TO WRK-FS-ARQVEN01
+               NOT INVALID KEY
+                   MOVE ZEROS          TO WRK-FS-ARQVEN01
+           END-START
+      *
+           IF NOT WRK-ARQVEN01-FIM
+               PERFORM 7200-LER-ARQVEN01 THRU 7200-SAIDA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2080-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * PROCESSA O VENDEDOR CORRENTE E AVANCA PARA O PROXIMO.          *
+      *----------------------------------------------------------------*
+       2100-VARRE-VENDEDORES           SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2120-AVALIA-VENDEDOR THRU 2120-SAIDA
       *
+           PERFORM 7200-LER-ARQVEN01 THRU 7200-SAIDA
+           .
       *----------------------------------------------------------------*
-       2000-99-FIM.                    EXIT.
+       2100-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       2100-CALCULAR-DISTANCIA         SECTION.
+      * CALCULA A DISTANCIA (OU O CASAMENTO DE TERRITORIO) ENTRE O     *
+      * CLIENTE CORRENTE E O VENDEDOR CORRENTE, E ATUALIZA O TOP-3     *
+      * QUANDO O VENDEDOR ESTA DENTRO DO RAIO E TEM CAPACIDADE LIVRE.  *
+      *----------------------------------------------------------------*
+       2120-AVALIA-VENDEDOR            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF EXEMPLO-STATUS-ATIVO     OF ARQVEN01
+               EVALUATE TRUE
+                   WHEN WRK-MODO-TERRITORIO
+                       PERFORM 2130-CALC-TERRITORIO THRU 2130-SAIDA
+                   WHEN OTHER
+                       PERFORM 2200-CAMPOS-DISTANCIA THRU 2200-99-FIM
+                       PERFORM 2150-CALCULAR-HAVERSINE THRU 2150-SAIDA
+               END-EVALUATE
+      *
+               IF (WRK-MODO-TERRITORIO
+                   AND WRK-DISTANCIA-AUX NOT EQUAL 999999.99)
+               OR (NOT WRK-MODO-TERRITORIO
+                   AND WRK-DISTANCIA-AUX NOT GREATER WRK-RAIO-MAXIMO-KM)
+                   PERFORM 2340-VERIFICA-CAPACIDADE-VEND THRU 2340-SAIDA
+                   IF NOT WRK-VEN-CHEIO
+                       PERFORM 2350-ATUALIZA-TOP-N THRU 2350-SAIDA
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2120-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * MODO TERRITORIO: O "VENDEDOR MAIS PROXIMO" PASSA A SER O QUE   *
+      * COMPARTILHA O TERRITORIO DO CLIENTE.                           *
+      *----------------------------------------------------------------*
+       2130-CALC-TERRITORIO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF EXEMPLO-TERRITORIO       OF ARQVEN01
+              EQUAL EXEMPLO-TERRITORIO OF ARQCLI01
+               MOVE ZEROS              TO WRK-DISTANCIA-AUX
+           ELSE
+               MOVE 999999.99          TO WRK-DISTANCIA-AUX
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2130-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * FORMULA DE HAVERSINE (DISTANCIA ENTRE DOIS PONTOS NA TERRA).   *
+      *----------------------------------------------------------------*
+       2150-CALCULAR-HAVERSINE         SECTION.
       *----------------------------------------------------------------*
       *
            SUBTRACT WRK-LON-CLI FROM WRK-LON-VEN GIVING WRK-DISTC-LON
            DIVIDE WRK-PI BY 180 GIVING DEG2RADMULTIPLIER
-           COMPUTE WRK-DISTANCIA-AUX  = FUNCTION ACOS(
-                                        (FUNCTION SIN(WRK-LAT-CLI)
-                                       * FUNCTION SIN(WRK-LAT-VEN))
-                                       + (FUNCTION COS(WRK-LAT-CLI)
-                                       *  FUNCTION COS(WRK-LAT-VEN)
-                                       *  FUNCTION COS(WRK-DISTC-LON)))
-                                       * WRK-RAIO-TERRA
-      *    MOVE WRK-DISTANCIA-CLI
+      *    FUNCTION SIN/COS/ACOS TRABALHAM EM RADIANOS - CONVERTE OS
+      *    GRAUS DE LATITUDE/LONGITUDE ANTES DE APLICAR A FORMULA.
+           COMPUTE WRK-DISTANCIA-AUX  =
+              FUNCTION ACOS(
+               (FUNCTION SIN(WRK-LAT-CLI * DEG2RADMULTIPLIER)
+              * FUNCTION SIN(WRK-LAT-VEN * DEG2RADMULTIPLIER))
+              + (FUNCTION COS(WRK-LAT-CLI * DEG2RADMULTIPLIER)
+              *  FUNCTION COS(WRK-LAT-VEN * DEG2RADMULTIPLIER)
+              *  FUNCTION COS(WRK-DISTC-LON * DEG2RADMULTIPLIER)))
+              * WRK-RAIO-TERRA
            .
       *----------------------------------------------------------------*
-       2100-99-FIM.                    EXIT.
+       2150-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        2200-CAMPOS-DISTANCIA         SECTION.
       *----------------------------------------------------------------*
       *
@@ -291,32 +828,362 @@
        2200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
       *
-      *----------------------------------------------------------------* 
-       2300-ADCIONA-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+      * CONFERE SE O VENDEDOR JA ATINGIU O LIMITE MAXIMO DE CLIENTES,  *
+      * ROLANDO PARA O PROXIMO MAIS PROXIMO QUANDO ESTIVER CHEIO.      *
+      *----------------------------------------------------------------*
+       2340-VERIFICA-CAPACIDADE-VEND   SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WRK-VEN-CHEIO-FLAG
+           MOVE 'N'                    TO WRK-CAP-ENCONTRADO-FLAG
+           MOVE 1                      TO WRK-IX-CAP
+      *
+           PERFORM 2345-PROCURA-CAP THRU 2345-SAIDA
+               UNTIL WRK-IX-CAP > WRK-QTDE-VENDEDORES
+                  OR WRK-CAP-ENCONTRADO
+           .
+      *----------------------------------------------------------------*
+       2340-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       2345-PROCURA-CAP                SECTION.
       *----------------------------------------------------------------*
       *
-           
+           IF TAB-CAP-COD-VEN(WRK-IX-CAP)
+              EQUAL EXEMPLO-CODIGO-VEND OF ARQVEN01
+               MOVE 'S'                TO WRK-CAP-ENCONTRADO-FLAG
+               IF TAB-CAP-ATIVOS(WRK-IX-CAP)
+                  NOT LESS WRK-CAPACIDADE-MAX-VEND
+                   MOVE 'S'            TO WRK-VEN-CHEIO-FLAG
+               END-IF
+           ELSE
+               ADD 1                   TO WRK-IX-CAP
+           END-IF
            .
+      *----------------------------------------------------------------*
+       2345-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       2300-99-FIM.                    EXIT.
+      * INSERE O VENDEDOR CORRENTE NO TOP-3 SE ELE FOR MAIS PROXIMO    *
+      * QUE ALGUM DOS TRES JA GUARDADOS.                               *
+      *----------------------------------------------------------------*
+       2350-ATUALIZA-TOP-N             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF NOT WRK-TOP-OCUPADO(1)
+           OR WRK-DISTANCIA-AUX        LESS WRK-TOP-DISTANCIA(1)
+               MOVE WRK-TOP-COD-VEN(2)     TO WRK-TOP-COD-VEN(3)
+               MOVE WRK-TOP-DISTANCIA(2)   TO WRK-TOP-DISTANCIA(3)
+               MOVE WRK-TOP-OCUPADO-FLAG(2) TO WRK-TOP-OCUPADO-FLAG(3)
+               MOVE WRK-TOP-COD-VEN(1)     TO WRK-TOP-COD-VEN(2)
+               MOVE WRK-TOP-DISTANCIA(1)   TO WRK-TOP-DISTANCIA(2)
+               MOVE WRK-TOP-OCUPADO-FLAG(1) TO WRK-TOP-OCUPADO-FLAG(2)
+               MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                           TO WRK-TOP-COD-VEN(1)
+               MOVE WRK-DISTANCIA-AUX      TO WRK-TOP-DISTANCIA(1)
+               MOVE 'S'                    TO WRK-TOP-OCUPADO-FLAG(1)
+           ELSE
+               IF NOT WRK-TOP-OCUPADO(2)
+               OR WRK-DISTANCIA-AUX    LESS WRK-TOP-DISTANCIA(2)
+                   MOVE WRK-TOP-COD-VEN(2)  TO WRK-TOP-COD-VEN(3)
+                   MOVE WRK-TOP-DISTANCIA(2) TO WRK-TOP-DISTANCIA(3)
+                   MOVE WRK-TOP-OCUPADO-FLAG(2)
+                                       TO WRK-TOP-OCUPADO-FLAG(3)
+                   MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                           TO WRK-TOP-COD-VEN(2)
+                   MOVE WRK-DISTANCIA-AUX  TO WRK-TOP-DISTANCIA(2)
+                   MOVE 'S'                TO WRK-TOP-OCUPADO-FLAG(2)
+               ELSE
+                   IF NOT WRK-TOP-OCUPADO(3)
+                   OR WRK-DISTANCIA-AUX LESS WRK-TOP-DISTANCIA(3)
+                       MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                           TO WRK-TOP-COD-VEN(3)
+                       MOVE WRK-DISTANCIA-AUX TO WRK-TOP-DISTANCIA(3)
+                       MOVE 'S'            TO WRK-TOP-OCUPADO-FLAG(3)
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2350-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-
+      * GRAVA A(S) ASSOCIACAO(OES) DO CLIENTE CORRENTE, DE ACORDO COM  *
+      * O MODO DE CARTEIRA CORRENTE (DISTANCIA/RESUMO OU COBERTURA).   *
+      *----------------------------------------------------------------*
+       2400-GRAVA-ASSOCIACAO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-MODO-COBERTURA
+               PERFORM 2410-GRAVA-COBERTURA THRU 2410-SAIDA
+           ELSE
+               PERFORM 2420-GRAVA-RESUMO THRU 2420-SAIDA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2400-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * MODO COBERTURA: GRAVA UM REGISTRO "PRIMARIO" E, QUANDO HOUVER  *
+      * UM SEGUNDO CANDIDATO DENTRO DO RAIO, UM "BACKUP".              *
+      *----------------------------------------------------------------*
+       2410-GRAVA-COBERTURA            SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WRK-TRL-QTDE-CLI
+           INITIALIZE REG-ARQSCART
+           SET REG-CART-TIPO-DETALHE  TO TRUE
+           MOVE EXEMPLO-CODIGO-CLI     OF ARQCLI01
+                                       TO REG-CART-COD-CLI
+           MOVE WRK-MODO-UNIDADE       TO REG-CART-UNIDADE
+      *
+           IF NOT WRK-TOP-OCUPADO(1)
+               ADD 1                   TO WRK-TRL-QTDE-SEMV
+               MOVE 'S'                TO REG-CART-SEM-VENDEDOR
+               SET REG-CART-TIPO-PRIMARIO
+                                       TO TRUE
+               WRITE REG-ARQSCART
+               PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+               ADD 1                   TO WRK-TRL-QTDE-DET
+           ELSE
+               ADD 1                   TO WRK-TRL-QTDE-ASSOC
+               MOVE 'N'                TO REG-CART-SEM-VENDEDOR
+               SET REG-CART-TIPO-PRIMARIO
+                                       TO TRUE
+               MOVE WRK-TOP-COD-VEN(1) TO REG-CART-VEN-1
+               MOVE WRK-TOP-DISTANCIA(1) TO WRK-DIST-CONV-IN
+               PERFORM 2440-CONVERTE-DISTANCIA THRU 2440-SAIDA
+               MOVE WRK-DIST-CONV-OUT  TO REG-CART-DIST-1
+               WRITE REG-ARQSCART
+               PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+               ADD 1                   TO WRK-TRL-QTDE-DET
+               MOVE WRK-TOP-COD-VEN(1) TO WRK-IX-CAP
+               PERFORM 2470-INCREMENTA-CAPACIDADE THRU 2470-SAIDA
+      *
+               IF WRK-TOP-OCUPADO(2)
+                   INITIALIZE REG-ARQSCART
+                   SET REG-CART-TIPO-DETALHE
+                                       TO TRUE
+                   MOVE EXEMPLO-CODIGO-CLI OF ARQCLI01
+                                       TO REG-CART-COD-CLI
+                   MOVE WRK-MODO-UNIDADE
+                                       TO REG-CART-UNIDADE
+                   MOVE 'N'            TO REG-CART-SEM-VENDEDOR
+                   SET REG-CART-TIPO-BACKUP
+                                       TO TRUE
+                   MOVE WRK-TOP-COD-VEN(2)
+                                       TO REG-CART-VEN-1
+                   MOVE WRK-TOP-DISTANCIA(2) TO WRK-DIST-CONV-IN
+                   PERFORM 2440-CONVERTE-DISTANCIA THRU 2440-SAIDA
+                   MOVE WRK-DIST-CONV-OUT TO REG-CART-DIST-1
+                   WRITE REG-ARQSCART
+                   PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+                   ADD 1               TO WRK-TRL-QTDE-DET
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2410-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * MODO PADRAO: UM UNICO REGISTRO DE RESUMO POR CLIENTE, COM O    *
+      * VENDEDOR PRIMARIO E OS DOIS BACKUPS DO TOP-3, OU SINALIZADO    *
+      * SEM-VENDEDOR QUANDO NINGUEM SE ENCAIXOU DENTRO DO RAIO         *
+      * MAXIMO/CAPACIDADE.                                             *
+      *----------------------------------------------------------------*
+       2420-GRAVA-RESUMO               SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WRK-TRL-QTDE-CLI
+           INITIALIZE REG-ARQSCART
+           SET REG-CART-TIPO-DETALHE  TO TRUE
+           MOVE EXEMPLO-CODIGO-CLI     OF ARQCLI01
+                                       TO REG-CART-COD-CLI
+           SET REG-CART-TIPO-RESUMO   TO TRUE
+           MOVE WRK-MODO-UNIDADE       TO REG-CART-UNIDADE
+      *
+           IF NOT WRK-TOP-OCUPADO(1)
+               ADD 1                   TO WRK-TRL-QTDE-SEMV
+               MOVE 'S'                TO REG-CART-SEM-VENDEDOR
+           ELSE
+               ADD 1                   TO WRK-TRL-QTDE-ASSOC
+               MOVE 'N'                TO REG-CART-SEM-VENDEDOR
+      *
+               MOVE WRK-TOP-COD-VEN(1) TO REG-CART-VEN-1
+               MOVE WRK-TOP-DISTANCIA(1) TO WRK-DIST-CONV-IN
+               PERFORM 2440-CONVERTE-DISTANCIA THRU 2440-SAIDA
+               MOVE WRK-DIST-CONV-OUT  TO REG-CART-DIST-1
+               MOVE WRK-TOP-COD-VEN(1) TO WRK-IX-CAP
+               PERFORM 2470-INCREMENTA-CAPACIDADE THRU 2470-SAIDA
+      *
+               IF WRK-TOP-OCUPADO(2)
+                   MOVE WRK-TOP-COD-VEN(2) TO REG-CART-VEN-2
+                   MOVE WRK-TOP-DISTANCIA(2) TO WRK-DIST-CONV-IN
+                   PERFORM 2440-CONVERTE-DISTANCIA THRU 2440-SAIDA
+                   MOVE WRK-DIST-CONV-OUT TO REG-CART-DIST-2
+               END-IF
+      *
+               IF WRK-TOP-OCUPADO(3)
+                   MOVE WRK-TOP-COD-VEN(3) TO REG-CART-VEN-3
+                   MOVE WRK-TOP-DISTANCIA(3) TO WRK-DIST-CONV-IN
+                   PERFORM 2440-CONVERTE-DISTANCIA THRU 2440-SAIDA
+                   MOVE WRK-DIST-CONV-OUT TO REG-CART-DIST-3
+               END-IF
+           END-IF
+      *
+           WRITE REG-ARQSCART
+           PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+           ADD 1                       TO WRK-TRL-QTDE-DET
+           .
+      *----------------------------------------------------------------*
+       2420-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * CONVERTE UMA DISTANCIA EM KM PARA MILHAS QUANDO O MODO DE      *
+      * UNIDADE CORRENTE FOR MILHAS.                                   *
+      *----------------------------------------------------------------*
+       2440-CONVERTE-DISTANCIA         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-UNIDADE-MILHA
+               COMPUTE WRK-DIST-CONV-OUT ROUNDED
+                                       = WRK-DIST-CONV-IN
+                                       * WRK-FATOR-MILHA
+           ELSE
+               MOVE WRK-DIST-CONV-IN   TO WRK-DIST-CONV-OUT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2440-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * DA BAIXA DE UM CLIENTE NA CAPACIDADE DO VENDEDOR ESCOLHIDO,    *
+      * PARA QUE O PROXIMO CLIENTE JA ENXERGUE O LIMITE ATUALIZADO.    *
+      * WRK-IX-CAP DEVE CONTER O CODIGO DO VENDEDOR NA ENTRADA.        *
+      *----------------------------------------------------------------*
+       2470-INCREMENTA-CAPACIDADE      SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-IX-CAP             TO WRK-DIST-CONV-IN
+           MOVE 'N'                    TO WRK-CAP-ENCONTRADO-FLAG
+           MOVE 1                      TO WRK-IX-CAP
+      *
+           PERFORM 2475-PROCURA-INCREMENTA THRU 2475-SAIDA
+               UNTIL WRK-IX-CAP > WRK-QTDE-VENDEDORES
+                  OR WRK-CAP-ENCONTRADO
+           .
+      *----------------------------------------------------------------*
+       2470-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       2475-PROCURA-INCREMENTA         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF TAB-CAP-COD-VEN(WRK-IX-CAP) EQUAL WRK-DIST-CONV-IN
+               MOVE 'S'                TO WRK-CAP-ENCONTRADO-FLAG
+               ADD 1                   TO TAB-CAP-ATIVOS(WRK-IX-CAP)
+           ELSE
+               ADD 1                   TO WRK-IX-CAP
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2475-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * GRAVA UM CHECKPOINT DE RESTART A CADA N CLIENTES PROCESSADOS,  *
+      * PARA PERMITIR RETOMAR O PROCESSAMENTO SEM RECOMECAR DO ZERO.   *
+      *----------------------------------------------------------------*
+       2480-VERIFICA-CHECKPOINT        SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FUNCTION MOD(ACU-LIDOS-ARQCLI01, WRK-QTDE-CHECKPOINT)
+              EQUAL ZEROS
+               PERFORM 2490-GRAVA-CHECKPOINT THRU 2490-SAIDA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2480-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       2490-GRAVA-CHECKPOINT           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE EXEMPLO-CODIGO-CLI     OF ARQCLI01
+                                       TO CKPT-ULT-COD-CLI
+           MOVE ACU-LIDOS-ARQCLI01     TO CKPT-QTDE-PROCESSADOS
+           MOVE WRK-ARQSCART-STAMP     TO CKPT-ARQSCART-STAMP
+           MOVE WRK-TRL-QTDE-CLI       TO CKPT-TRL-QTDE-CLI
+           MOVE WRK-TRL-QTDE-ASSOC     TO CKPT-TRL-QTDE-ASSOC
+           MOVE WRK-TRL-QTDE-SEMV      TO CKPT-TRL-QTDE-SEMV
+           MOVE WRK-TRL-QTDE-DET       TO CKPT-TRL-QTDE-DET
+           MOVE WRK-QTDE-VENDEDORES    TO CKPT-QTDE-VENDEDORES
+      *
+           MOVE 1                      TO WRK-IX-CKPT-CAP
+      *
+           PERFORM 2495-COPIA-TAB-CAP-CKPT THRU 2495-SAIDA
+               UNTIL WRK-IX-CKPT-CAP > WRK-QTDE-VENDEDORES
+      *
+           OPEN OUTPUT ARQCKPT
+           WRITE REG-ARQCKPT
+           CLOSE ARQCKPT
+           .
+      *----------------------------------------------------------------*
+       2490-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * COPIA UMA ENTRADA DE TAB-CAPACIDADE-VEND PARA O CHECKPOINT.    *
+      *----------------------------------------------------------------*
+       2495-COPIA-TAB-CAP-CKPT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE TAB-CAP-COD-VEN(WRK-IX-CKPT-CAP)
+                                       TO CKPT-TAB-CAP-COD-VEN
+                                          (WRK-IX-CKPT-CAP)
+           MOVE TAB-CAP-ATIVOS(WRK-IX-CKPT-CAP)
+                                       TO CKPT-TAB-CAP-ATIVOS
+                                          (WRK-IX-CKPT-CAP)
+           ADD 1                       TO WRK-IX-CKPT-CAP
+           .
+      *----------------------------------------------------------------*
+       2495-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
       * ROTINA DE FINALIZACAO                                          *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 3040-GRAVA-TRAILER-CARTEIRA THRU 3040-SAIDA
       *
            CLOSE ARQCLI01
                  ARQVEN01
+                 ARQSCART
+      *
+           PERFORM 3050-GRAVA-MANIFESTO THRU 3050-SAIDA
       *
            PERFORM 7000-TESTAR-FILE-STATUS
+      *
+      *    A EXECUCAO CHEGOU ATE AQUI SEM SER INTERROMPIDA - O CHECKPOINT
+      *    DE RESTART DEIXA DE FAZER SENTIDO E E APAGADO PARA QUE A
+      *    PROXIMA EXECUCAO COMECE DO PRIMEIRO CLIENTE.
+           PERFORM 3060-APAGA-CHECKPOINT THRU 3060-SAIDA
       *
            MOVE ZEROS                  TO RETURN-CODE
+           MOVE ZEROS                  TO COMUNIC-COD-RETORNO
+           MOVE WRK-TRL-QTDE-ASSOC     TO COMUNIC-QTDE-ATRIBUIDOS
       *
            PERFORM 3300-GO-BACK
            .
@@ -325,6 +1192,67 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * GRAVA O REGISTRO DE TRAILER DA INTERFACE DE CARTEIRA, COM OS   *
+      * TOTAIS DE CLIENTES/ASSOCIACOES/DETALHES DA EXECUCAO.           *
+      *----------------------------------------------------------------*
+       3040-GRAVA-TRAILER-CARTEIRA     SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE REG-ARQSCART
+           SET REG-CART-TIPO-TRAILER  TO TRUE
+           MOVE WRK-TRL-QTDE-CLI       TO REG-CART-TRL-QTDE-CLI
+           MOVE WRK-TRL-QTDE-ASSOC     TO REG-CART-TRL-QTDE-ASSOC
+           MOVE WRK-TRL-QTDE-SEMV      TO REG-CART-TRL-QTDE-SEMV
+           MOVE WRK-TRL-QTDE-DET       TO REG-CART-TRL-QTDE-DET
+      *
+           WRITE REG-ARQSCART
+           PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
+           .
+      *----------------------------------------------------------------*
+       3040-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * REGISTRA NO MANIFESTO GLOBAL O ARQUIVO DE CARTEIRA GERADO.     *
+      *----------------------------------------------------------------*
+       3050-GRAVA-MANIFESTO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQMANIF
+           IF NOT WRK-ARQMANIF-OK
+               OPEN OUTPUT ARQMANIF
+           END-IF
+      *
+           MOVE ACU-LIDOS-ARQCLI01     TO WRK-MANIF-QTDE
+      *
+           MOVE SPACES                 TO REG-ARQMANIF
+           STRING FUNCTION CURRENT-DATE(1:14)
+                  ' PROGRAMA=' WRK-PROGRAMA
+                  ' ARQUIVO='  WRK-NOME-ARQSCART
+                  ' REGISTROS=' WRK-MANIF-QTDE
+                  DELIMITED BY SIZE INTO REG-ARQMANIF
+           END-STRING
+           WRITE REG-ARQMANIF
+           CLOSE ARQMANIF
+           .
+      *----------------------------------------------------------------*
+       3050-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * APAGA O ARQUIVO DE CHECKPOINT DE RESTART, SE EXISTIR.          *
+      *----------------------------------------------------------------*
+       3060-APAGA-CHECKPOINT           SECTION.
+      *----------------------------------------------------------------*
+      *
+           CALL "CBL_DELETE_FILE"      USING WRK-NOME-ARQCKPT-WS
+                            RETURNING WRK-STATUS-ARQCKPT-WS
+           .
+      *----------------------------------------------------------------*
+       3060-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA DE FINALIZACAO.                                         *
       *----------------------------------------------------------------*
        3300-GO-BACK                   SECTION.
@@ -342,9 +1270,11 @@
        7000-TESTAR-FILE-STATUS         SECTION.
       *----------------------------------------------------------------*
       *
-           PERFORM 7010-TESTAR-FS-ARQCLI01
+           PERFORM 7010-TESTAR-FS-ARQCLI01 THRU 7010-SAIDA
+      *
+           PERFORM 7020-TESTAR-FS-ARQVEN01 THRU 7020-SAIDA
       *
-           PERFORM 7020-TESTAR-FS-ARQVEN01
+           PERFORM 7030-TESTAR-FS-ARQSCART THRU 7030-SAIDA
            .
       *----------------------------------------------------------------*
        7000-99-FIM.                    EXIT.
@@ -363,23 +1293,55 @@
            END-IF
            .
       *----------------------------------------------------------------*
-       7010-99-FIM.                    EXIT.
+       7010-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQSRELT.            *
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQVEN01.            *
       *----------------------------------------------------------------*
        7020-TESTAR-FS-ARQVEN01         SECTION.
       *----------------------------------------------------------------*
       *
            IF  NOT WRK-ARQVEN01-OK
                MOVE WRK-FS-ARQVEN01    TO COMUNIC-COD-RETORNO
-               MOVE 'ARQSRELT'         TO COMUNIC-DES-PGR-ARQ
+               MOVE 'ARQVEN01'         TO COMUNIC-DES-PGR-ARQ
                PERFORM 3300-GO-BACK
            END-IF
            .
       *----------------------------------------------------------------*
-       7020-99-FIM.                    EXIT.
+       7020-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQSCART.            *
+      *----------------------------------------------------------------*
+       7030-TESTAR-FS-ARQSCART         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQSCART-OK
+               MOVE WRK-FS-ARQSCART    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQSCART'         TO COMUNIC-DES-PGR-ARQ
+               PERFORM 3300-GO-BACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7030-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQCKPT.             *
+      *----------------------------------------------------------------*
+       7040-TESTAR-FS-ARQCKPT          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQCKPT-OK
+               MOVE WRK-FS-ARQCKPT     TO COMUNIC-COD-RETORNO
+               MOVE 'ARQCKPT'          TO COMUNIC-DES-PGR-ARQ
+               PERFORM 3300-GO-BACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7040-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
@@ -391,30 +1353,31 @@
            READ ARQCLI01 NEXT RECORD
       *
            IF  WRK-ARQCLI01-OK
-               PERFORM 7010-TESTAR-FS-ARQCLI01
+               PERFORM 7010-TESTAR-FS-ARQCLI01 THRU 7010-SAIDA
                ADD 1                   TO ACU-LIDOS-ARQCLI01
            END-IF
            .
       *
       *----------------------------------------------------------------*
-       7100-99-FIM.                    EXIT.
-
+       7100-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
-      * LEITURA DO ARQUIVO ARQCLI01.                                   *
+      *
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO ARQVEN01.                                   *
       *----------------------------------------------------------------*
        7200-LER-ARQVEN01               SECTION.
       *----------------------------------------------------------------*
       *
-           READ ARQVEN01   NEXT RECORD           
+           READ ARQVEN01   NEXT RECORD
       *
-           IF  WRK-FS-ARQVEN01         NOT EQUAL ZEROS
-               PERFORM 7020-TESTAR-FS-ARQVEN01
+           IF  WRK-ARQVEN01-OK
+               PERFORM 7020-TESTAR-FS-ARQVEN01 THRU 7020-SAIDA
                ADD 1                   TO ACU-LIDOS-ARQVEN01
            END-IF
            .
       *
       *----------------------------------------------------------------*
-       7200-99-FIM.                    EXIT.
+       7200-SAIDA.                     EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
