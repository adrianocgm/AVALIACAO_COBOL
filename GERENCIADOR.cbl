@@ -26,6 +26,9 @@
            ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS EXEMPLO-DADOS
                                        OF ARQCLI01
+           ALTERNATE RECORD KEY IS EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+                                       WITH DUPLICATES
            LOCK MODE    IS MANUAL
            FILE STATUS  IS WRK-FS-ARQCLI01.
       *
@@ -35,6 +38,9 @@
            ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS EXEMPLO-DADOS
                                        OF ARQVEN01
+           ALTERNATE RECORD KEY IS EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+                                       WITH DUPLICATES
            LOCK MODE    IS MANUAL
            FILE STATUS  IS WRK-FS-ARQVEN01.
       *
@@ -54,33 +60,70 @@
            SELECT RELVEN01
               ASSIGN TO DISK
               FILE STATUS  IS STATUS-WS.
-
+      *
+      *    HISTORICO DE REGISTROS EXCLUIDOS/ARQUIVADOS
+           SELECT ARQHIST
+              ASSIGN TO DISK      'CADASTRO-HISTORICO.LOG'
+              ORGANIZATION        IS LINE SEQUENTIAL
+              FILE STATUS         IS WRK-FS-ARQHIST.
+      *
+      *    TRILHA DE AUDITORIA - VALORES ANTES/DEPOIS
+           SELECT ARQAUDIT
+              ASSIGN TO DISK      'AUDIT-TRAIL.LOG'
+              ORGANIZATION        IS LINE SEQUENTIAL
+              FILE STATUS         IS WRK-FS-ARQAUDIT.
+      *
+      *    ARQUIVO DE PARAMETROS DE DIRETORIO
+           SELECT ARQPARM
+              ASSIGN TO DISK
+              FILE STATUS         IS WRK-FS-ARQPARM.
+      *
+      *    CADASTRO DE OPERADORES (LOGIN/PERFIL DE ACESSO)
+           SELECT ARQOPER
+              ASSIGN TO DISK      'C:\GERENC\ARQOPER.DAT'
+              ORGANIZATION        IS INDEXED
+              ACCESS MODE         IS DYNAMIC
+              RECORD KEY          IS OPER-ID
+              FILE STATUS         IS WRK-FS-ARQOPER.
       *
       *
        DATA DIVISION.
         FILE SECTION.
       *
          FD ARQCLI01
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
       *
          FD ARQVEN01
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
       *
          FD ARQIMP01
             VALUE OF FILE-ID IS WS-NOME-ARQ-IMPORT
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
+      *
+         FD ARQPARM
+            VALUE OF FILE-ID IS 'C:\GERENC\PARM-SIST.DAT'
+            COPY "PARM-SIST.CPY".
+      *
+         FD ARQOPER
+            COPY "OPER-SIST.CPY".
       *
          FD RELCLI01
             LABEL RECORD IS OMITTED
-            VALUE OF FILE-ID IS 'C:\GERENC\RELATORIO_CLIENTE.TXT'.
-      *     VALUE OF FILE-ID IS NOME-REL-PARAM-S-WS.
+            VALUE OF FILE-ID IS WRK-NOME-RELCLI01-WS.
             01 REG-RELCLI01                 PIC  X(132).
       *
          FD RELVEN01
             LABEL RECORD IS OMITTED
-            VALUE OF FILE-ID IS 'C:\GERENC\RELATORIO_VENDEDOR.TXT'.
-      *     VALUE OF FILE-ID IS NOME-REL-PARAM-S-WS.
+            VALUE OF FILE-ID IS WRK-NOME-RELVEN01-WS.
             01 REG-RELVEN01                 PIC  X(133).
+      *
+         FD ARQHIST
+            RECORD CONTAINS 260 CHARACTERS.
+         01 REG-ARQHIST                     PIC  X(260).
+      *
+         FD ARQAUDIT
+            RECORD CONTAINS 200 CHARACTERS.
+         01 REG-ARQAUDIT                    PIC  X(200).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -100,6 +143,10 @@
        01  WRK-FS-ARQIMP01             PIC X(002)      VALUE SPACES.
            88  WRK-ARQIMP01-OK                         VALUE '00' '05'.
            88  WRK-ARQIMP01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQHIST              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQHIST-OK                          VALUE '00' '05'.
+       01  WRK-FS-ARQAUDIT             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQAUDIT-OK                         VALUE '00' '05'.
       *
       *---FILE STATUS DE ARQUIVOS
        01 VARIAVEIS-FS-ARQUIVOS.
@@ -116,27 +163,138 @@
            '* AREA DE BOOKS FUNCIONAIS E AUXILIARES *'.
       *---------------------------------------------------------------*
       *
-           COPY 'COPYBOOK\COMUNIC-FS'.
+           COPY 'COMUNIC-FS.cpy'.
 
-           COPY 'COPYBOOK\AREA-COMUNC'.
+           COPY 'AREA-COMUNC.CPY'.
+
+           COPY 'AREA-NUMVAL.CPY'.
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)     VALUE
            'AREA PARA VARIAVEIS AUXILIARES'.
       *----------------------------------------------------------------*
        01 WID-ARQ-CLIENTE.
-           05 FILLER                   PIC  X(010)     VALUE
+           05 WID-DIR-CLI               PIC  X(010)     VALUE
                                                            'C:\GERENC\'.
            05 WRK-NOME-ARQUIVO         PIC  X(012)     VALUE
                                                       'ARQCLI01.DAT'.
        01 WID-ARQ-VENDEDOR.
-           05 FILLER                   PIC  X(010)     VALUE
-                                                           'C:\GERENC\'. 
+           05 WID-DIR-VEN               PIC  X(010)     VALUE
+                                                           'C:\GERENC\'.
            05 WRK-NOME-ARQUIVO         PIC  X(012)     VALUE
                                                        'ARQVEN01.DAT'.
+      *----------------------------------------------------------------*
+      *    DIRETORIOS DE DADOS/RELATORIOS, LIDOS DO ARQUIVO DE         *
+      *    PARAMETROS NA INICIALIZACAO (MANTEM O PADRAO SE NAO         *
+      *    EXISTIR O ARQUIVO).                                         *
+      *----------------------------------------------------------------*
+       01 WRK-DIR-DADOS                PIC  X(010)     VALUE
+                                                           'C:\GERENC\'.
+       01 WRK-DIR-RELAT                PIC  X(010)     VALUE
+                                                           'C:\GERENC\'.
+       01 WRK-FS-ARQPARM               PIC  X(002)     VALUE SPACES.
+          88 WRK-ARQPARM-OK                             VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    LOGIN DO OPERADOR - IDENTIDADE CAPTURADA NA TELA-LOGIN E     *
+      *    GRAVADA JUNTO COM CADA LINHA DE AUDITORIA/HISTORICO.         *
+      *----------------------------------------------------------------*
+       01 WRK-FS-ARQOPER               PIC  X(002)     VALUE SPACES.
+          88 WRK-ARQOPER-OK                             VALUE '00'.
+          88 WRK-ARQOPER-NAO-ACHOU                      VALUE '23'.
+          88 WRK-ARQOPER-NAO-EXISTE                     VALUE '35'.
+       01 WRK-OPER-ID-TELA             PIC  X(010)     VALUE SPACES.
+       01 WRK-OPER-SENHA-TELA          PIC  X(010)     VALUE SPACES.
+       01 WRK-OPER-ID                  PIC  X(010)     VALUE SPACES.
+       01 WRK-OPER-PERFIL              PIC  X(001)     VALUE SPACES.
+          88 WRK-OPER-EH-ADMIN                          VALUE 'A'.
+       01 WRK-LOGIN-OK-FLAG            PIC  X(001)     VALUE 'N'.
+          88 WRK-LOGIN-OK                               VALUE 'S'.
+      *----------------------------------------------------------------*
+      *    MODO BATCH - IMPORTACAO DE CADASTRO DISPARADA POR JOB, SEM  *
+      *    OPERADOR NO TERMINAL. LINHA DE COMANDO ESPERADA:            *
+      *        IMPCLI <CAMINHO-DO-ARQUIVO>                             *
+      *        IMPVEN <CAMINHO-DO-ARQUIVO>                             *
+      *----------------------------------------------------------------*
+       01 WRK-CMD-LINHA                PIC  X(200)     VALUE SPACES.
+       01 WRK-BATCH-MODO               PIC  X(006)     VALUE SPACES.
+          88 WRK-BATCH-IMPORT-CLI                       VALUE 'IMPCLI'.
+          88 WRK-BATCH-IMPORT-VEN                       VALUE 'IMPVEN'.
+       01 WRK-BATCH-FLAG               PIC  X(001)     VALUE 'N'.
+          88 WRK-MODO-BATCH                             VALUE 'S'.
        01 VARIAVEIS-WS.
          05 WS-NOME-ARQ-IMPORT         PIC X(080)        VALUE SPACES.
 
          05 STATUS-ARQ-WS              PIC X(002) COMP-5.
+         05 WRK-DETALHES-ARQ           PIC X(070)        VALUE SPACES.
+         05 WRK-TOT-LIDOS              PIC 9(007) COMP-3 VALUE ZEROS.
+         05 WRK-TOT-INCLUIDOS          PIC 9(007) COMP-3 VALUE ZEROS.
+         05 WRK-TOT-ATUALIZADOS        PIC 9(007) COMP-3 VALUE ZEROS.
+         05 WRK-TOT-REJEITADOS         PIC 9(007) COMP-3 VALUE ZEROS.
+      *
+       01 WRK-DATA-HORA-GER.
+         05 WRK-DHG-ANO                PIC 9(004).
+         05 WRK-DHG-MES                PIC 9(002).
+         05 WRK-DHG-DIA                PIC 9(002).
+         05 WRK-DHG-HORA               PIC 9(002).
+         05 WRK-DHG-MIN                PIC 9(002).
+         05 WRK-DHG-SEG                PIC 9(002).
+         05 FILLER                     PIC X(010).
+       01 WRK-DHG-DATA8                PIC 9(008).
+      *
+      *----------------------------------------------------------------*
+      *    NOME DINAMICO DOS RELATORIOS DE CLIENTES/VENDEDORES, COM     *
+      *    DATA E HORA DA GERACAO PARA NAO SOBREPOR EXECUCOES.          *
+      *----------------------------------------------------------------*
+       01 WRK-NOME-RELCLI01-WS         PIC X(050) VALUE SPACES.
+       01 WRK-NOME-RELVEN01-WS         PIC X(050) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    BACKUP AUTOMATICO DE ARQCLI01/ARQVEN01, FEITO COM            *
+      *    CBL_COPY_FILE ANTES DE IMPORTACAO OU EXCLUSAO. UM SO         *
+      *    ARQUIVO DE BACKUP POR CADASTRO, SOBRESCRITO A CADA VEZ -     *
+      *    SEMPRE REFLETE O ESTADO IMEDIATAMENTE ANTES DA ULTIMA        *
+      *    OPERACAO DESTRUTIVA, PARA UMA RESTAURACAO SIMPLES.           *
+      *----------------------------------------------------------------*
+       01 WRK-NOME-BKCLI-WS            PIC X(050) VALUE
+                                      'C:\GERENC\ARQCLI01_BKP.DAT'.
+       01 WRK-NOME-BKVEN-WS            PIC X(050) VALUE
+                                      'C:\GERENC\ARQVEN01_BKP.DAT'.
+      *
+       01 WRK-LIN-CLI-DET.
+           05 FILLER                   PIC X(001) VALUE SPACES.
+           05 LIN-CLI-CODIGO           PIC 9(007).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-CLI-CNPJ             PIC X(014).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-CLI-RAZAO            PIC X(040).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-CLI-STATUS           PIC X(001).
+           05 FILLER                   PIC X(063) VALUE SPACES.
+      *
+       01 WRK-LIN-VEN-DET.
+           05 FILLER                   PIC X(001) VALUE SPACES.
+           05 LIN-VEN-CODIGO           PIC 9(003).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-VEN-CPF              PIC X(011).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-VEN-RAZAO            PIC X(040).
+           05 FILLER                   PIC X(002) VALUE SPACES.
+           05 LIN-VEN-STATUS           PIC X(001).
+           05 FILLER                   PIC X(071) VALUE SPACES.
+      *
+       01 WRK-NUM-INVALID-FLAG         PIC X(001).
+          88  WRK-NUM-INVALID                          VALUE 'S'.
+          88  WRK-NUM-VALID                            VALUE 'N'.
+      *
+       01 WRK-LISTA-IND                PIC 9(004) COMP-3 VALUE ZEROS.
+       01 WRK-LISTA-EOF-FLAG           PIC X(001) VALUE 'N'.
+          88  WRK-LISTA-EOF                            VALUE 'S'.
+       01 WRK-LISTA-QUIT-FLAG          PIC X(001) VALUE 'N'.
+          88  WRK-LISTA-QUIT                           VALUE 'S' 's'.
+      *
+       01 WRK-HIST-TIPO                PIC X(010).
+       01 WRK-HIST-DADOS               PIC X(100).
+       01 WRK-AUDIT-ACAO                PIC X(012).
+       01 WRK-AUDIT-ANTES               PIC X(060).
+       01 WRK-AUDIT-DEPOIS              PIC X(060).
       *
        01 VARIAVEIS-TELA-WS.
          05 WS-AUX-COD-CLI-TELA        PIC X(007).
@@ -163,7 +321,17 @@
            88 WRK-OP-EXECUTAR                        VALUE "3".
            88 WRK-OP-EXCLUIR                         VALUE "4"
                                                            "8".
+           88 WRK-OP-EXCLUIR-CLI                     VALUE "4".
+           88 WRK-OP-EXCLUIR-VEN                     VALUE "8".
+           88 WRK-OP-LISTAR-CLI                      VALUE "L" "l".
+           88 WRK-OP-LISTAR-VEN                      VALUE "M" "m".
+           88 WRK-OP-CONSULTAR-DOC                   VALUE "D" "d".
+           88 WRK-OP-RESTAURAR-CLI                   VALUE "B" "b".
+           88 WRK-OP-RESTAURAR-VEN                   VALUE "N" "n".
            88 WRK-OP-ENCERRAR                        VALUE "x" "X".
+      *
+           88 WRK-OP-RELAT-CLI                       VALUE "1".
+           88 WRK-OP-RELAT-VEN                       VALUE "2".
 
        01 WS-AUX-REG.
            05 WS-AUX-DADOS            PIC X(021).
@@ -195,6 +363,16 @@
            05 WS-AUX-LATITUDE-UPT     PIC S9(003)V9(008).
 
            05 WS-AUX-LONGITUDE-UPT    PIC S9(003)V9(008).
+      *----------------------------------------------------------------*
+      *    DADOS DE CONTATO E SITUACAO CADASTRAL (TELA DE CADASTRO).    *
+      *----------------------------------------------------------------*
+       01 WS-AUX-CONTATO.
+           05 WS-AUX-EMAIL             PIC  X(040).
+           05 WS-AUX-TELEFONE          PIC  X(015).
+           05 WS-AUX-ENDERECO          PIC  X(050).
+           05 WS-AUX-TERRITORIO        PIC  X(005).
+       01 WS-AUX-OPCAO-CONFIRM         PIC  X(001).
+           88 WRK-CONFIRMA-SIM                        VALUE 'S' 's'.
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)     VALUE
            'AREA PARA TELA SISTEMA'.
@@ -205,6 +383,19 @@
        01 CLEAR-SCREEN.
            05 BLANK SCREEN BACKGROUND-COLOR 3 FOREGROUND-COLOR 7.
       *----------------------------------------------------------------*
+      *    TELA DE LOGIN - EXIBIDA UMA VEZ, ANTES DO MENU INICIAL.      *
+      *----------------------------------------------------------------*
+       01 TELA-LOGIN AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 22 HIGHLIGHT 'USUARIO...: '.
+           05 LOGIN-ID-TELA           REVERSE-VIDEO
+                                       PIC X(10)
+           USING WRK-OPER-ID-TELA.
+           05 LINE 7 COLUMN 22 HIGHLIGHT 'SENHA.....: '.
+           05 LOGIN-SENHA-TELA        REVERSE-VIDEO
+                                       PIC X(10)
+           USING WRK-OPER-SENHA-TELA.
+      *----------------------------------------------------------------*
       *    MENU INICIAL.
       *----------------------------------------------------------------*
        01 MENU-TELA-01.
@@ -228,10 +419,18 @@
            05 LINE 12 COLUMN 24 HIGHLIGHT 'INCLUIR  VENDEDOR......: 5'.
            05 LINE 13 COLUMN 24 HIGHLIGHT 'ALTERAR  VENDEDOR......: 6'.
            05 LINE 14 COLUMN 24 HIGHLIGHT 'IMPORTAR ARQ. CLIENTE..: 7'.
-           05 LINE 15 COLUMN 24 HIGHLIGHT 'EXCLUIR  VENDEDOR......: 8'.           
-           05 LINE 17 COLUMN 22 HIGHLIGHT 'ENCERRAR...............: X'.
+           05 LINE 15 COLUMN 24 HIGHLIGHT 'EXCLUIR  VENDEDOR......: 8'.
       *
-           05 LINE 19 COLUMN 22 HIGHLIGHT 'OPCAO....: '.
+           05 LINE 16 COLUMN 22 HIGHLIGHT 'LISTAR   CLIENTES......: L'.
+           05 LINE 17 COLUMN 22 HIGHLIGHT 'LISTAR   VENDEDORES....: M'.
+           05 LINE 18 COLUMN 22 HIGHLIGHT 'CONSULTAR CLI POR DOC..: D'.
+      *
+           05 LINE 19 COLUMN 22 HIGHLIGHT 'RESTAURAR BKP CLIENTE..: B'.
+           05 LINE 20 COLUMN 22 HIGHLIGHT 'RESTAURAR BKP VENDEDOR.: N'.
+      *
+           05 LINE 21 COLUMN 22 HIGHLIGHT 'ENCERRAR...............: X'.
+      *
+           05 LINE 22 COLUMN 22 HIGHLIGHT 'OPCAO....: '.
            05 OPCAO-TELA REVERSE-VIDEO PIC X(01)
            USING WS-OPCAO-TELA.
        01 MENU-TELA-03.
@@ -266,6 +465,44 @@
            05 LONGITUDE-TELA REVERSE-VIDEO
                                        PIC X(011)
            USING WS-AUX-LONGITUDE-TELA.
+      *
+           05 LINE 11 COLUMN 22 HIGHLIGHT '       EMAIL: '.
+           05 EMAIL-TELA REVERSE-VIDEO PIC X(40)
+           USING WS-AUX-EMAIL.
+      *
+           05 LINE 12 COLUMN 22 HIGHLIGHT '    TELEFONE: '.
+           05 TELEFONE-TELA REVERSE-VIDEO
+                                       PIC X(15)
+           USING WS-AUX-TELEFONE.
+      *
+           05 LINE 13 COLUMN 22 HIGHLIGHT '    ENDERECO: '.
+           05 ENDERECO-TELA REVERSE-VIDEO
+                                       PIC X(50)
+           USING WS-AUX-ENDERECO.
+      *
+           05 LINE 14 COLUMN 22 HIGHLIGHT ' TERRITORIO.: '.
+           05 TERRITORIO-TELA REVERSE-VIDEO
+                                       PIC X(05)
+           USING WS-AUX-TERRITORIO.
+
+       01 TELA-CLI-CONS AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 22 HIGHLIGHT '     CODIGO.: '.
+           05 LINE 6 COLUMN 36 PIC X(07) FROM WS-AUX-COD-CLI-TELA.
+           05 LINE 7 COLUMN 22 HIGHLIGHT '        CNPJ: '.
+           05 LINE 7 COLUMN 36 PIC X(14) FROM WS-AUX-NR-CNPJ.
+           05 LINE 8 COLUMN 22 HIGHLIGHT 'RAZAO SOCIAL: '.
+           05 LINE 8 COLUMN 36 PIC X(40) FROM WS-AUX-RAZAO-SOCIAL.
+           05 LINE 9 COLUMN 22 HIGHLIGHT '      STATUS: '.
+           05 LINE 9 COLUMN 36 PIC X(01) FROM EXEMPLO-STATUS
+                                            OF ARQCLI01.
+           05 LINE 10 COLUMN 22 HIGHLIGHT ' TERRITORIO.: '.
+           05 LINE 10 COLUMN 36 PIC X(05) FROM EXEMPLO-TERRITORIO
+                                            OF ARQCLI01.
+           05 LINE 12 COLUMN 22 HIGHLIGHT 'CONFIRMA (S/N)...: '.
+           05 CONFIRM-CLI-TELA REVERSE-VIDEO
+                                       PIC X(01)
+           USING WS-AUX-OPCAO-CONFIRM.
 
        01 TELA-CLI-DEL AUTO.
            05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
@@ -302,6 +539,51 @@
            05 LONGITUDE-TELA REVERSE-VIDEO
                                         PIC X(011)
            USING WS-AUX-LONGITUDE-TELA.
+      *
+           05 LINE 11 COLUMN 22 HIGHLIGHT '       EMAIL: '.
+           05 EMAIL-TELA REVERSE-VIDEO PIC X(40)
+           USING WS-AUX-EMAIL.
+      *
+           05 LINE 12 COLUMN 22 HIGHLIGHT '    TELEFONE: '.
+           05 TELEFONE-TELA REVERSE-VIDEO
+                                       PIC X(15)
+           USING WS-AUX-TELEFONE.
+      *
+           05 LINE 13 COLUMN 22 HIGHLIGHT '    ENDERECO: '.
+           05 ENDERECO-TELA REVERSE-VIDEO
+                                       PIC X(50)
+           USING WS-AUX-ENDERECO.
+      *
+           05 LINE 14 COLUMN 22 HIGHLIGHT ' TERRITORIO.: '.
+           05 TERRITORIO-TELA REVERSE-VIDEO
+                                       PIC X(05)
+           USING WS-AUX-TERRITORIO.
+
+       01 TELA-VEND-CONS AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 22 HIGHLIGHT '      CODIGO.: '.
+           05 LINE 6 COLUMN 38 PIC X(03) FROM WS-AUX-COD-VEN-TELA.
+           05 LINE 7 COLUMN 22 HIGHLIGHT '         CPF.: '.
+           05 LINE 7 COLUMN 38 PIC X(11) FROM WS-AUX-NR-CPF.
+           05 LINE 8 COLUMN 22 HIGHLIGHT 'NOME VENDEDOR: '.
+           05 LINE 8 COLUMN 38 PIC X(40) FROM WS-AUX-RAZAO-SOCIAL.
+           05 LINE 9 COLUMN 22 HIGHLIGHT '      STATUS: '.
+           05 LINE 9 COLUMN 38 PIC X(01) FROM EXEMPLO-STATUS
+                                            OF ARQVEN01.
+           05 LINE 10 COLUMN 22 HIGHLIGHT ' TERRITORIO.: '.
+           05 LINE 10 COLUMN 38 PIC X(05) FROM EXEMPLO-TERRITORIO
+                                            OF ARQVEN01.
+           05 LINE 12 COLUMN 22 HIGHLIGHT 'CONFIRMA (S/N)...: '.
+           05 CONFIRM-VEN-TELA REVERSE-VIDEO
+                                       PIC X(01)
+           USING WS-AUX-OPCAO-CONFIRM.
+
+       01 TELA-DOC-BUSCA AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 22 HIGHLIGHT 'CNPJ/CPF A LOCALIZAR: '.
+           05 DOC-BUSCA-TELA REVERSE-VIDEO
+                                       PIC X(14)
+           USING WS-AUX-NR-CNPJ.
 
        01 TELA-IMPORT-CAD AUTO.
            05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
@@ -310,6 +592,24 @@
                                        PIC X(80)
            USING WS-NOME-ARQ-IMPORT.
 
+       01 TELA-RESTAURA-CLI AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 2 HIGHLIGHT
+               'RESTAURAR O ULTIMO BACKUP DE CLIENTES ?'.
+           05 LINE 8 COLUMN 22 HIGHLIGHT 'CONFIRMA (S/N)...: '.
+           05 CONFIRM-BKCLI-TELA REVERSE-VIDEO
+                                       PIC X(01)
+           USING WS-AUX-OPCAO-CONFIRM.
+
+       01 TELA-RESTAURA-VEN AUTO.
+           05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05 LINE 6 COLUMN 2 HIGHLIGHT
+               'RESTAURAR O ULTIMO BACKUP DE VENDEDORES ?'.
+           05 LINE 8 COLUMN 22 HIGHLIGHT 'CONFIRMA (S/N)...: '.
+           05 CONFIRM-BKVEN-TELA REVERSE-VIDEO
+                                       PIC X(01)
+           USING WS-AUX-OPCAO-CONFIRM.
+
        01 TELA-ERRO AUTO.
       *
            05 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
@@ -329,15 +629,147 @@
                       WS-AUX-REG
                       WRK-FS-ARQCLI01
                       WRK-FS-ARQVEN01.
-      *    MOVE 'C:\GERENC\'           TO WID-ARQ-CLIENTE
-      *                                   WID-ARQ-VENDEDOR
       *
-           PERFORM 00-05-TELA-INICIAL
+           PERFORM 00-02-LER-PARAMETROS THRU 00-02-SAIDA
+      *
+           ACCEPT WRK-CMD-LINHA        FROM COMMAND-LINE
+      *
+           IF WRK-CMD-LINHA            NOT EQUAL SPACES
+               PERFORM 00-01-MODO-BATCH THRU 00-01-SAIDA
+      *        MODO BATCH NAO PASSA PELO MENU - ENCERRA E DEVOLVE O
+      *        RETURN-CODE DA IMPORTACAO PARA QUEM CHAMOU O PROGRAMA.
+               GOBACK
+           ELSE
+               PERFORM 00-04-LOGIN-OPERADOR THRU 00-04-SAIDA
+      *
+               PERFORM 00-05-TELA-INICIAL
+           END-IF
            .
       *----------------------------------------------------------------*
        00-00-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+      * DISPARA A IMPORTACAO DE CLIENTE/VENDEDOR SEM PASSAR PELA TELA,  *
+      * PARA USO EM JOB NOTURNO. A SESSAO E ATRIBUIDA AO OPERADOR       *
+      * 'BATCH' NO HISTORICO/AUDITORIA, COM PERFIL ADMIN.               *
+      *----------------------------------------------------------------*
+       00-01-MODO-BATCH                SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-MODO-BATCH          TO TRUE
+           MOVE 'BATCH'                TO WRK-OPER-ID
+           SET WRK-OPER-EH-ADMIN       TO TRUE
+      *
+           UNSTRING WRK-CMD-LINHA DELIMITED BY ALL SPACES
+               INTO WRK-BATCH-MODO WS-NOME-ARQ-IMPORT
+           END-UNSTRING
+      *
+           EVALUATE TRUE
+               WHEN WRK-BATCH-IMPORT-CLI
+                   PERFORM 20-42-EXECUTA-IMPORT-CLI THRU 20-42-SAIDA
+               WHEN WRK-BATCH-IMPORT-VEN
+                   PERFORM 20-82-EXECUTA-IMPORT-VEN THRU 20-82-SAIDA
+               WHEN OTHER
+                   DISPLAY 'GERENCIADOR: PARAMETRO DE BATCH INVALIDO - '
+                           WRK-CMD-LINHA
+                   MOVE 16                 TO RETURN-CODE
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       00-01-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE O ARQUIVO DE PARAMETROS DE DIRETORIO. SE NAO EXISTIR,       *
+      * MANTEM OS DIRETORIOS PADRAO JA ASSUMIDOS NO WORKING-STORAGE.   *
+      *----------------------------------------------------------------*
+       00-02-LER-PARAMETROS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+      *
+           IF WRK-ARQPARM-OK
+               READ ARQPARM
+               IF WRK-ARQPARM-OK
+                   MOVE PARM-DIR-DADOS TO WRK-DIR-DADOS
+                   MOVE PARM-DIR-RELAT TO WRK-DIR-RELAT
+               END-IF
+               CLOSE ARQPARM
+           END-IF
+      *
+           MOVE WRK-DIR-DADOS          TO WID-DIR-CLI
+                                          WID-DIR-VEN
+      *
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQCLI01_BKP.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-NOME-BKCLI-WS
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQVEN01_BKP.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-NOME-BKVEN-WS
+           .
+      *----------------------------------------------------------------*
+       00-02-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * PEDE USUARIO/SENHA ANTES DE LIBERAR O MENU INICIAL, PARA QUE    *
+      * TODA INCLUSAO/ALTERACAO/EXCLUSAO FIQUE ASSOCIADA A UM OPERADOR  *
+      * NA TRILHA DE AUDITORIA E NO HISTORICO. SE O CADASTRO DE         *
+      * OPERADORES AINDA NAO EXISTE, ENTRA COMO ADMIN PADRAO (MESMO     *
+      * CRITERIO DE FALLBACK DO ARQUIVO DE PARAMETROS).                 *
+      *----------------------------------------------------------------*
+       00-04-LOGIN-OPERADOR            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N'                    TO WRK-LOGIN-OK-FLAG
+      *
+           PERFORM 00-04-TENTA-LOGIN THRU 00-04-TENTA-LOGIN-SAIDA
+               UNTIL WRK-LOGIN-OK
+           .
+      *----------------------------------------------------------------*
+       00-04-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       00-04-TENTA-LOGIN               SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-OPER-ID-TELA
+                                          WRK-OPER-SENHA-TELA
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-LOGIN
+           ACCEPT TELA-LOGIN
+      *
+           OPEN INPUT ARQOPER
+      *
+           IF WRK-ARQOPER-NAO-EXISTE
+               MOVE FUNCTION TRIM(WRK-OPER-ID-TELA) TO WRK-OPER-ID
+               IF WRK-OPER-ID EQUAL SPACES
+                   MOVE 'ADMIN'        TO WRK-OPER-ID
+               END-IF
+               SET WRK-OPER-EH-ADMIN   TO TRUE
+               SET WRK-LOGIN-OK        TO TRUE
+           ELSE
+               MOVE WRK-OPER-ID-TELA   TO OPER-ID
+               READ ARQOPER
+               IF WRK-ARQOPER-OK
+               AND OPER-SENHA          EQUAL WRK-OPER-SENHA-TELA
+               AND OPER-STATUS-ATIVO
+                   MOVE OPER-ID        TO WRK-OPER-ID
+                   MOVE OPER-PERFIL    TO WRK-OPER-PERFIL
+                   SET WRK-LOGIN-OK    TO TRUE
+               ELSE
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY 'USUARIO OU SENHA INVALIDOS'
+               END-IF
+               CLOSE ARQOPER
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       00-04-TENTA-LOGIN-SAIDA.        EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
        00-05-TELA-INICIAL              SECTION.
       *----------------------------------------------------------------*
@@ -378,17 +810,54 @@
                    WHEN WRK-OP-ALTERAR-CLI
                        PERFORM 20-30-ATUALIZA-CLI THRU 20-30-SAIDA
                    WHEN WRK-OP-IMPORTAR-CLI
-                       PERFORM 20-40-IMPORT-ARQUIVO-CLI
+                       IF WRK-OPER-EH-ADMIN
+                           PERFORM 20-40-IMPORT-ARQUIVO-CLI
                                        THRU 20-40-SAIDA
-                   WHEN WRK-OP-INCLUIR-VEN 
+                       ELSE
+                           PERFORM 20-06-ACESSO-NEGADO THRU 20-06-SAIDA
+                       END-IF
+                   WHEN WRK-OP-INCLUIR-VEN
                        PERFORM 20-50-CAD-VENDEDOR THRU 20-50-SAIDA
                    WHEN WRK-OP-ALTERAR-VEN
                        PERFORM 20-70-ATUALIZA-VEND THRU 20-70-SAIDA
                    WHEN WRK-OP-IMPORTAR-VEN
-                       PERFORM 20-40-IMPORT-ARQUIVO-CLI
-                                       THRU 20-40-SAIDA
+                       IF WRK-OPER-EH-ADMIN
+                           PERFORM 20-80-IMPORT-ARQUIVO-VEN
+                                       THRU 20-80-SAIDA
+                       ELSE
+                           PERFORM 20-06-ACESSO-NEGADO THRU 20-06-SAIDA
+                       END-IF
                    WHEN WRK-OP-EXCLUIR
-                       PERFORM 20-20-EXCLUI-CLI THRU 20-20-SAIDA
+                       IF WRK-OPER-EH-ADMIN
+                           IF WRK-OP-EXCLUIR-VEN
+                               PERFORM 20-60-EXCLLUI-VEND
+                                       THRU 20-60-SAIDA
+                           ELSE
+                               PERFORM 20-20-EXCLUI-CLI THRU 20-20-SAIDA
+                           END-IF
+                       ELSE
+                           PERFORM 20-06-ACESSO-NEGADO THRU 20-06-SAIDA
+                       END-IF
+                   WHEN WRK-OP-LISTAR-CLI
+                       PERFORM 20-16-LISTAR-CLIENTES THRU 20-16-SAIDA
+                   WHEN WRK-OP-LISTAR-VEN
+                       PERFORM 20-17-LISTAR-VENDEDORES THRU 20-17-SAIDA
+                   WHEN WRK-OP-CONSULTAR-DOC
+                       PERFORM 20-18-CONSULTA-POR-DOC THRU 20-18-SAIDA
+                   WHEN WRK-OP-RESTAURAR-CLI
+                       IF WRK-OPER-EH-ADMIN
+                           PERFORM 20-07-RESTAURA-BKP-CLI
+                                       THRU 20-07-SAIDA
+                       ELSE
+                           PERFORM 20-06-ACESSO-NEGADO THRU 20-06-SAIDA
+                       END-IF
+                   WHEN WRK-OP-RESTAURAR-VEN
+                       IF WRK-OPER-EH-ADMIN
+                           PERFORM 20-08-RESTAURA-BKP-VEN
+                                       THRU 20-08-SAIDA
+                       ELSE
+                           PERFORM 20-06-ACESSO-NEGADO THRU 20-06-SAIDA
+                       END-IF
                END-EVALUATE
            
            .
@@ -404,16 +873,12 @@
            DISPLAY CLEAR-SCREEN.
            DISPLAY MENU-TELA-03
            ACCEPT MENU-TELA-03
-      *        EVALUATE TRUE
-      *            WHEN WRK-OP-INCLUIR
-      *                PERFORM INCLUI THRU INCLUI-FIM
-      *            WHEN WRK-OP-CONSULTAR
-      *                PERFORM CONSULTA THRU CONSULTA-FIM
-      *            WHEN WRK-OP-ALTERAR
-      *                PERFORM ALTERA THRU ALTERA-FIM
-      *            WHEN WRK-OP-EXCLUIR
-      *                PERFORM EXCLUI THRU EXCLUI-FIM
-      *        END-EVALUATE
+           EVALUATE TRUE
+               WHEN WRK-OP-RELAT-CLI
+                   PERFORM 30-10-RELAT-CLIENTE THRU 30-10-SAIDA
+               WHEN WRK-OP-RELAT-VEN
+                   PERFORM 30-20-RELAT-VENDEDOR THRU 30-20-SAIDA
+           END-EVALUATE
            .
       *----------------------------------------------------------------*
        00-20-SAIDA.                    EXIT.
@@ -422,45 +887,81 @@
       *----------------------------------------------------------------*
        00-30-TELA-DISTRIBUICAO.
       *----------------------------------------------------------------*
-           
-           INITIALIZE WS-OPCAO-TELA
-           DISPLAY CLEAR-SCREEN.
-           DISPLAY MENU-TELA-01
-           ACCEPT  MENU-TELA-01
+      *
+           INITIALIZE COMUNIC-BLOCO
+      *
+           CALL 'GERENC-CARTEIRA'      USING COMUNIC-BLOCO
+           CANCEL 'GERENC-CARTEIRA'
+      *
+           IF COMUNIC-COD-RETORNO      NOT EQUAL ZEROS
+               MOVE COMUNIC-COD-RETORNO
+                                       TO STATUS-CODE-02
+               MOVE 'GERCART'          TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               DISPLAY CLEAR-SCREEN
+               MOVE SPACES             TO ERRO-MSG
+               STRING 'DISTRIBUICAO CONCLUIDA. CLIENTES ATRIBUIDOS: '
+                      COMUNIC-QTDE-ATRIBUIDOS
+                      DELIMITED BY SIZE INTO ERRO-MSG
+               DISPLAY TELA-ERRO
+               ACCEPT  TELA-ERRO
+           END-IF
            .
       *----------------------------------------------------------------*
        00-30-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       * 
       *----------------------------------------------------------------*
-       20-10-CAD-CLIENTE.
+       20-10-CAD-CLIENTE               SECTION.
       *----------------------------------------------------------------*
       *
-           DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-CLI-CAD
-           ACCEPT  TELA-CLI-CAD
-           
            INITIALIZE FILE-STATUS-AREA.
-
-           COMPUTE WS-AUX-CODIGO-CLI = FUNCTION NUMVAL
-                                       (WS-AUX-COD-CLI-TELA)
-           COMPUTE WS-AUX-LATITUDE   = FUNCTION NUMVAL
-                                       (WS-AUX-LATITUDE-TELA)
-           COMPUTE WS-AUX-LONGITUDE  = FUNCTION NUMVAL
-                                       (WS-AUX-LONGITUDE-TELA)
-
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-11-CAPTURA-TELA-CLI THRU 20-11-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
            PERFORM 50-20-ABRIR-ARQCLI
       *
-           MOVE WS-AUX-REG             TO EXEMPLO-REG
+      *    REJEITA CNPJ JA CADASTRADO ANTES DE GRAVAR (CHAVE ALTERNATIVA).
+           MOVE WS-AUX-NR-CNPJ         TO EXEMPLO-CHAVE-DOC
                                        OF ARQCLI01
+           MOVE 'N'                    TO WRK-CHV-INVALID-FLAG
+           READ ARQCLI01 KEY IS EXEMPLO-CHAVE-DOC OF ARQCLI01
+               INVALID KEY
+                   MOVE 'N'            TO WRK-CHV-INVALID-FLAG
+               NOT INVALID KEY
+                   MOVE 'S'            TO WRK-CHV-INVALID-FLAG
+           END-READ
       *
-           MOVE 'CL'                   TO COMUNIC-TPO-PESSOA
-           MOVE WS-AUX-NR-CNPJ         TO COMUNIC-NR-CNPJ
-           CALL 'VALID-CPF-CNPJ'       USING COMUNIC-BLOCO
-           CANCEL 'VALID-CPF-CNPJ'
+           IF WRK-CHV-INVALID
+               MOVE '22'             TO STATUS-CODE-02
+               MOVE 'ARQCLI01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               MOVE 'CL'               TO COMUNIC-TPO-PESSOA
+               MOVE WS-AUX-NR-CNPJ     TO COMUNIC-NR-CNPJ
+               CALL 'VALIDA-CPF-CNPJ'   USING COMUNIC-BLOCO
+               CANCEL 'VALIDA-CPF-CNPJ'
+      *
+               IF COMUNIC-COD-RETORNO  EQUAL ZEROS
+                   PERFORM 20-12-MONTA-REG-CLI THRU 20-12-SAIDA
+                   PERFORM 50-00-GRAVAR-ARQCLI01
+                   MOVE 'INCLUSAO'     TO WRK-AUDIT-ACAO
+                   MOVE SPACES         TO WRK-AUDIT-ANTES
+                   STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                          WS-AUX-RAZAO-SOCIAL
+                          DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+                   END-STRING
+                   PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+               ELSE
+                   MOVE COMUNIC-COD-RETORNO
+                                       TO STATUS-CODE-02
+                   PERFORM 50-90-DISPLAY-FS
+               END-IF
+           END-IF
       *
-           PERFORM 50-00-GRAVAR-ARQCLI01
-
            PERFORM 50-40-FECHAR-ARQCLI
            .
       *----------------------------------------------------------------*
@@ -468,237 +969,1176 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-20-EXCLUI-CLI                SECTION.
+       20-11-CAPTURA-TELA-CLI          SECTION.
       *----------------------------------------------------------------*
-      *    
-           INITIALIZE FILE-STATUS-AREA.
+      *    CAPTURA A TELA DE CADASTRO E RE-EXIBE ATE OS DADOS NUMERICOS
+      *    ESTAREM VALIDOS (CODIGO/LATITUDE/LONGITUDE).
       *
            DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-CLI-DEL
-           ACCEPT  TELA-CLI-DEL
+           DISPLAY TELA-CLI-CAD
+           ACCEPT  TELA-CLI-CAD
       *
-           COMPUTE WS-AUX-CODIGO-CLI = FUNCTION NUMVAL
-                                       (WS-AUX-COD-CLI-TELA)
-           
-           PERFORM 50-20-ABRIR-ARQCLI
-      *        
-           MOVE WS-AUX-REG01-CLIENTE   TO EXEMPLO-REG01-CLIENTE  
-                                       OF ARQCLI01
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG
-           DELETE ARQCLI01
-              INVALID KEY
-                  MOVE 'S' TO WRK-CHV-INVALID-FLAG
-           END-DELETE
-           IF WRK-CHV-INVALID
-             DISPLAY 'RECORD NOT FOUND'
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+      *
+           MOVE WS-AUX-COD-CLI-TELA    TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
            ELSE
-              DISPLAY 'RECORD DELETED'
+               MOVE NUMVAL-SAIDA       TO WS-AUX-CODIGO-CLI
            END-IF
-           
-           PERFORM 50-40-FECHAR-ARQCLI
-           .
       *
+           MOVE WS-AUX-LATITUDE-TELA   TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-LATITUDE
+           END-IF
+      *
+           MOVE WS-AUX-LONGITUDE-TELA  TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-LONGITUDE
+           END-IF
+      *
+           IF WRK-NUM-VALID
+               IF WS-AUX-LATITUDE  < -90  OR WS-AUX-LATITUDE  > 90
+                   MOVE 'S'            TO WRK-NUM-INVALID-FLAG
+               END-IF
+               IF WS-AUX-LONGITUDE < -180 OR WS-AUX-LONGITUDE > 180
+                   MOVE 'S'            TO WRK-NUM-INVALID-FLAG
+               END-IF
+           END-IF
+           .
       *----------------------------------------------------------------*
-       20-20-SAIDA.                    EXIT.
+       20-11-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-30-ATUALIZA-CLI              SECTION.
+       20-12-MONTA-REG-CLI             SECTION.
       *----------------------------------------------------------------*
+      *    MONTA O REGISTRO COMPLETO DO CLIENTE PARA GRAVACAO INICIAL.
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
       *
-           DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-CLI-CAD
-           ACCEPT  TELA-CLI-CAD
-           
-           INITIALIZE FILE-STATUS-AREA.
-
-           COMPUTE WS-AUX-CODIGO-CLI = FUNCTION NUMVAL
-                                       (WS-AUX-COD-CLI-TELA)
-           COMPUTE WS-AUX-LATITUDE   = FUNCTION NUMVAL
-                                       (WS-AUX-LATITUDE-TELA)
-           COMPUTE WS-AUX-LONGITUDE  = FUNCTION NUMVAL
-                                       (WS-AUX-LONGITUDE-TELA)
-           PERFORM 50-20-ABRIR-ARQCLI
-
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG
-           MOVE WS-AUX-REG01-VENDEDR   TO EXEMPLO-REG01-CLIENTE
+           MOVE WS-AUX-CODIGO-CLI      TO EXEMPLO-CODIGO-CLI
                                        OF ARQCLI01
-           READ ARQVEN01
-              INVALID KEY
-                  MOVE 'S' TO WRK-CHV-INVALID-FLAG
-           END-READ
-      *   
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG
-           MOVE WS-AUX-REG-UPT         TO EXEMPLO-REG
+           MOVE WS-AUX-NR-CNPJ         TO EXEMPLO-NR-CNPJ
+                                       OF ARQCLI01
+           MOVE WS-AUX-NR-CNPJ         TO EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+           MOVE WS-AUX-RAZAO-SOCIAL    TO EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQCLI01
+           MOVE WS-AUX-LATITUDE        TO EXEMPLO-LATITUDE
+                                       OF ARQCLI01
+           MOVE WS-AUX-LONGITUDE       TO EXEMPLO-LONGITUDE
+                                       OF ARQCLI01
+           MOVE WS-AUX-EMAIL           TO EXEMPLO-EMAIL
+                                       OF ARQCLI01
+           MOVE WS-AUX-TELEFONE        TO EXEMPLO-TELEFONE
+                                       OF ARQCLI01
+           MOVE WS-AUX-ENDERECO        TO EXEMPLO-ENDERECO
+                                       OF ARQCLI01
+           MOVE WS-AUX-TERRITORIO      TO EXEMPLO-TERRITORIO
+                                       OF ARQCLI01
+           SET EXEMPLO-STATUS-ATIVO    OF ARQCLI01 TO TRUE
+           MOVE WRK-DHG-DATA8          TO EXEMPLO-DATA-CADASTRO
+                                       OF ARQCLI01
+           MOVE WRK-DHG-DATA8          TO EXEMPLO-DATA-EFETIVACAO
+                                       OF ARQCLI01
+           MOVE ZEROS                  TO EXEMPLO-DATA-INATIVACAO
                                        OF ARQCLI01
-           REWRITE EXEMPLO-REG OF ARQCLI01
-               INVALID KEY
-                   MOVE 'S' TO WRK-CHV-INVALID-FLAG
-           END-REWRITE
-               
-           PERFORM 50-40-FECHAR-ARQCLI
            .
-      *
       *----------------------------------------------------------------*
-       20-30-SAIDA.                    EXIT.
+       20-12-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-40-IMPORT-ARQUIVO-CLI        SECTION.
+       20-13-CAPTURA-COD-CLI           SECTION.
       *----------------------------------------------------------------*
+      *    CAPTURA O CODIGO DO CLIENTE NA TELA DE EXCLUSAO/ALTERACAO E
+      *    RE-EXIBE ATE O DADO NUMERICO ESTAR VALIDO.
       *
            DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-IMPORT-CAD
-           ACCEPT  TELA-IMPORT-CAD           
-       
-           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ARQ-IMPORT
-                        RETURNING STATUS-ARQ-WS      
-
-           CALL "CBL_COPY_FILE" USING WS-NOME-ARQ-IMPORT
-                                      WID-ARQ-CLIENTE                                         
-                               RETURNING STATUS-ARQ-WS
-           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
-                MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
-                PERFORM 50-90-DISPLAY-FS
-           END-IF                    
-           .
+           DISPLAY TELA-CLI-DEL
+           ACCEPT  TELA-CLI-DEL
       *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+      *
+           MOVE WS-AUX-COD-CLI-TELA    TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-CODIGO-CLI
+           END-IF
+           .
       *----------------------------------------------------------------*
-       20-40-SAIDA.                    EXIT.
+       20-13-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-50-CAD-VENDEDOR.
+       20-14-CONSULTA-CLI              SECTION.
       *----------------------------------------------------------------*
+      *    EXIBE O CLIENTE ANTES DE ALTERAR/EXCLUIR E PEDE CONFIRMACAO.
+      *    WRK-CHV-INVALID-FLAG = 'S' SE O CODIGO NAO FOR ENCONTRADO;
+      *    WS-AUX-OPCAO-CONFIRM  = 'N' SE O OPERADOR CANCELAR.
       *
-           INITIALIZE FILE-STATUS-AREA.
-           DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-VENDR-CAD
-           ACCEPT  TELA-VENDR-CAD
-      *
-           PERFORM 50-30-ABRIR-ARQVEN
+           MOVE 'N'                    TO WRK-CHV-INVALID-FLAG
+           MOVE WS-AUX-CODIGO-CLI      TO EXEMPLO-CODIGO-CLI
+                                       OF ARQCLI01
+           READ ARQCLI01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-CHV-INVALID-FLAG
+           END-READ
       *
-           MOVE WS-AUX-REG             TO EXEMPLO-REG
-                                       OF ARQVEN01
-           MOVE 'VD'                   TO COMUNIC-TPO-PESSOA
-           MOVE WS-AUX-NR-CPF          TO COMUNIC-NR-CPF
-           CALL   'VALID-CPF-CNPJ'     USING COMUNIC-BLOCO
-           CANCEL 'VALID-CPF-CNPJ'
-           IF COMUNIC-COD-RETORNO      NOT EQUAL ZEROS
-               MOVE COMUNIC-COD-RETORNO
-                                       TO STATUS-CODE-02
+           IF WRK-CHV-INVALID
+               MOVE '23'             TO STATUS-CODE-02
+               MOVE 'ARQCLI01'         TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
+               MOVE 'N'                TO WS-AUX-OPCAO-CONFIRM
            ELSE
-               PERFORM 50-10-GRAVAR-ARQVEN01
+               MOVE EXEMPLO-NR-CNPJ    OF ARQCLI01 TO WS-AUX-NR-CNPJ
+               MOVE EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQCLI01
+                                       TO WS-AUX-RAZAO-SOCIAL
+               DISPLAY CLEAR-SCREEN
+               DISPLAY TELA-CLI-CONS
+               ACCEPT  TELA-CLI-CONS
            END-IF
-           
-           PERFORM 50-50-FECHAR-ARQVEN
            .
       *----------------------------------------------------------------*
-       20-50-SAIDA.                    EXIT.
+       20-14-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-60-EXCLLUI-VEND              SECTION.
+       20-16-LISTAR-CLIENTES           SECTION.
       *----------------------------------------------------------------*
+      *    LISTAGEM SEQUENCIAL DOS CLIENTES CADASTRADOS, EM PAGINAS DE
+      *    10 REGISTROS, COM OPCAO DE INTERROMPER A QUALQUER MOMENTO.
       *
-           OPEN I-O ARQVEN01
-           IF WRK-FS-ARQVEN01          NOT EQUAL ZEROS
-               MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
-               PERFORM 50-90-DISPLAY-FS
-           END-IF
-
-           MOVE WS-AUX-REG01-VENDEDR   TO EXEMPLO-REG01-VENDEDR
-                                       OF ARQVEN01
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG.
-           DELETE ARQVEN01
-              INVALID KEY
-                  MOVE 'S' TO WRK-CHV-INVALID-FLAG
-           END-DELETE
+           MOVE 'N'                    TO WRK-LISTA-EOF-FLAG
+           MOVE 'N'                    TO WRK-LISTA-QUIT-FLAG
+           MOVE ZEROS                  TO WRK-LISTA-IND
       *
-           IF WRK-CHV-INVALID
-             DISPLAY 'RECORD NOT FOUND'
-           ELSE
-              DISPLAY 'RECORD DELETED'
-           END-IF.
+           PERFORM 50-20-ABRIR-ARQCLI
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQCLI01
+           START ARQCLI01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                    OF ARQCLI01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+           END-START
       *
-           CLOSE ARQVEN01
-           IF WRK-FS-ARQVEN01          NOT EQUAL ZEROS
-               MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
-               PERFORM 50-90-DISPLAY-FS
-           END-IF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY 'LISTAGEM DE CLIENTES (A CADA 10, ENTER=CONTINUA'
+                   ' X=SAIR)'
+           PERFORM 20-16-EXIBE-CLI THRU 20-16-EXIBE-CLI-SAIDA
+               UNTIL WRK-LISTA-EOF OR WRK-LISTA-QUIT
+      *
+           PERFORM 50-40-FECHAR-ARQCLI
            .
       *----------------------------------------------------------------*
-       20-60-SAIDA.                    EXIT.
+       20-16-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-70-ATUALIZA-VEND             SECTION.
+       20-16-EXIBE-CLI                 SECTION.
       *----------------------------------------------------------------*
-      *
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG.
-           MOVE WS-AUX-REG01-VENDEDR   TO EXEMPLO-REG01-VENDEDR
-                                       OF ARQVEN01
-           READ ARQVEN01
-              INVALID KEY
-                  MOVE 'S' TO WRK-CHV-INVALID-FLAG
+           READ ARQCLI01 NEXT RECORD
+               AT END
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+               NOT AT END
+                   DISPLAY EXEMPLO-CODIGO-CLI    OF ARQCLI01 ' '
+                           EXEMPLO-NR-CNPJ       OF ARQCLI01 ' '
+                           EXEMPLO-RAZAO-SOCIAL  OF ARQCLI01 ' '
+                           EXEMPLO-STATUS        OF ARQCLI01
+                   ADD 1               TO WRK-LISTA-IND
+                   IF FUNCTION MOD(WRK-LISTA-IND, 10) = 0
+                       DISPLAY 'ENTER=PROXIMA PAGINA   X=SAIR'
+                       ACCEPT WS-AUX-OPCAO-CONFIRM
+                       IF WS-AUX-OPCAO-CONFIRM EQUAL 'X' OR 'x'
+                           MOVE 'S'    TO WRK-LISTA-QUIT-FLAG
+                       END-IF
+                   END-IF
            END-READ
-          
-           MOVE 'N' TO WRK-CHV-INVALID-FLAG.
-           MOVE WS-AUX-REG-UPT         TO EXEMPLO-REG
-                                       OF ARQVEN01
-           REWRITE EXEMPLO-REG OF ARQVEN01
-               INVALID KEY
-                   MOVE 'S' TO WRK-CHV-INVALID-FLAG
-           END-REWRITE
            .
-      *
       *----------------------------------------------------------------*
-       20-70-SAIDA.                    EXIT.
+       20-16-EXIBE-CLI-SAIDA.          EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       20-80-IMPORT-ARQUIVO-CLI        SECTION.
+       20-17-LISTAR-VENDEDORES         SECTION.
       *----------------------------------------------------------------*
+      *    LISTAGEM SEQUENCIAL DOS VENDEDORES CADASTRADOS, MESMO
+      *    ESQUEMA DE PAGINACAO DA LISTAGEM DE CLIENTES.
+      *
+           MOVE 'N'                    TO WRK-LISTA-EOF-FLAG
+           MOVE 'N'                    TO WRK-LISTA-QUIT-FLAG
+           MOVE ZEROS                  TO WRK-LISTA-IND
+      *
+           PERFORM 50-30-ABRIR-ARQVEN
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQVEN01
+           START ARQVEN01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                    OF ARQVEN01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+           END-START
       *
            DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-IMPORT-CAD
-           ACCEPT  TELA-IMPORT-CAD           
-       
-           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ARQ-IMPORT
-                        RETURNING STATUS-ARQ-WS      
-
-           CALL "CBL_COPY_FILE" USING WS-NOME-ARQ-IMPORT
-                                      WID-ARQ-CLIENTE                              
-                               RETURNING STATUS-ARQ-WS
-           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
-                MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
-                PERFORM 50-90-DISPLAY-FS
-           END-IF                    
-           .
+           DISPLAY 'LISTAGEM DE VENDEDORES (A CADA 10, ENTER=CONTINUA'
+                   ' X=SAIR)'
+           PERFORM 20-17-EXIBE-VEND THRU 20-17-EXIBE-VEND-SAIDA
+               UNTIL WRK-LISTA-EOF OR WRK-LISTA-QUIT
       *
+           PERFORM 50-50-FECHAR-ARQVEN
+           .
       *----------------------------------------------------------------*
-       20-80-SAIDA.                    EXIT.
+       20-17-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       30-10-RELAT-CLIENTE.
+       20-17-EXIBE-VEND                SECTION.
       *----------------------------------------------------------------*
-
+           READ ARQVEN01 NEXT RECORD
+               AT END
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+               NOT AT END
+                   DISPLAY EXEMPLO-CODIGO-VEND   OF ARQVEN01 ' '
+                           EXEMPLO-NR-CPF        OF ARQVEN01 ' '
+                           EXEMPLO-RAZAO-SOCIAL  OF ARQVEN01 ' '
+                           EXEMPLO-STATUS        OF ARQVEN01
+                   ADD 1               TO WRK-LISTA-IND
+                   IF FUNCTION MOD(WRK-LISTA-IND, 10) = 0
+                       DISPLAY 'ENTER=PROXIMA PAGINA   X=SAIR'
+                       ACCEPT WS-AUX-OPCAO-CONFIRM
+                       IF WS-AUX-OPCAO-CONFIRM EQUAL 'X' OR 'x'
+                           MOVE 'S'    TO WRK-LISTA-QUIT-FLAG
+                       END-IF
+                   END-IF
+           END-READ
            .
       *----------------------------------------------------------------*
-       30-10-SAIDA.                    EXIT.
+       20-17-EXIBE-VEND-SAIDA.         EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       30-20-RELAT-VENDEDOR.
+       20-18-CONSULTA-POR-DOC          SECTION.
       *----------------------------------------------------------------*
+      *    LOCALIZA UM CLIENTE PELO CNPJ, SEM PRECISAR DO CODIGO,
+      *    USANDO A CHAVE ALTERNATIVA EXEMPLO-CHAVE-DOC.
+      *
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-DOC-BUSCA
+           ACCEPT  TELA-DOC-BUSCA
+      *
+           PERFORM 50-20-ABRIR-ARQCLI
+      *
+           MOVE WS-AUX-NR-CNPJ         TO EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+           MOVE 'N'                    TO WRK-CHV-INVALID-FLAG
+           READ ARQCLI01 KEY IS EXEMPLO-CHAVE-DOC OF ARQCLI01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-CHV-INVALID-FLAG
+           END-READ
+      *
+           IF WRK-CHV-INVALID
+               MOVE '23'             TO STATUS-CODE-02
+               MOVE 'ARQCLI01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               MOVE EXEMPLO-CODIGO-CLI OF ARQCLI01
+                                       TO WS-AUX-COD-CLI-TELA
+               MOVE EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQCLI01
+                                       TO WS-AUX-RAZAO-SOCIAL
+               DISPLAY CLEAR-SCREEN
+               DISPLAY TELA-CLI-CONS
+               ACCEPT  TELA-CLI-CONS
+           END-IF
+      *
+           PERFORM 50-40-FECHAR-ARQCLI
+           .
+      *----------------------------------------------------------------*
+       20-18-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-06-ACESSO-NEGADO             SECTION.
+      *----------------------------------------------------------------*
+      *    BLOQUEIA OPCOES DESTRUTIVAS (IMPORTACAO, EXCLUSAO E          *
+      *    RESTAURACAO DE BACKUP) PARA OPERADORES SEM PERFIL ADMIN.     *
+      *
+           DISPLAY CLEAR-SCREEN
+           MOVE 'OPERADOR SEM PERFIL PARA ESTA OPCAO'
+                                       TO ERRO-MSG
+           DISPLAY TELA-ERRO
+           ACCEPT  TELA-ERRO
+           .
+      *----------------------------------------------------------------*
+       20-06-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-07-RESTAURA-BKP-CLI          SECTION.
+      *----------------------------------------------------------------*
+      *    RESTAURA ARQCLI01 A PARTIR DO ULTIMO BACKUP GERADO POR       *
+      *    50-55-BACKUP-ARQCLI, MEDIANTE CONFIRMACAO DO OPERADOR.       *
+      *
+           MOVE 'N'                    TO WS-AUX-OPCAO-CONFIRM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-RESTAURA-CLI
+           ACCEPT  TELA-RESTAURA-CLI
+      *
+           IF WRK-CONFIRMA-SIM
+               CALL "CBL_CHECK_FILE_EXIST" USING WRK-NOME-BKCLI-WS
+                                          WRK-DETALHES-ARQ
+                            RETURNING STATUS-ARQ-WS
+               IF STATUS-ARQ-WS        NOT EQUAL ZEROS
+                   MOVE 'NAO HA BACKUP DE CLIENTES DISPONIVEL'
+                                       TO ERRO-MSG
+                   DISPLAY TELA-ERRO
+                   ACCEPT  TELA-ERRO
+               ELSE
+                   CALL "CBL_COPY_FILE" USING WRK-NOME-BKCLI-WS
+                                              WID-ARQ-CLIENTE
+                                        RETURNING STATUS-ARQ-WS
+                   IF STATUS-ARQ-WS    NOT EQUAL ZEROS
+                       MOVE STATUS-ARQ-WS  TO STATUS-CODE-02
+                       MOVE 'ARQCLI01'  TO MENSAGEM-CALLER
+                       PERFORM 50-90-DISPLAY-FS
+                   ELSE
+                       MOVE 'BACKUP DE CLIENTES RESTAURADO COM SUCESSO'
+                                       TO ERRO-MSG
+                       DISPLAY TELA-ERRO
+                       ACCEPT  TELA-ERRO
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-07-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-08-RESTAURA-BKP-VEN          SECTION.
+      *----------------------------------------------------------------*
+      *    RESTAURA ARQVEN01 A PARTIR DO ULTIMO BACKUP GERADO POR       *
+      *    50-56-BACKUP-ARQVEN, MEDIANTE CONFIRMACAO DO OPERADOR.       *
+      *
+           MOVE 'N'                    TO WS-AUX-OPCAO-CONFIRM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-RESTAURA-VEN
+           ACCEPT  TELA-RESTAURA-VEN
+      *
+           IF WRK-CONFIRMA-SIM
+               CALL "CBL_CHECK_FILE_EXIST" USING WRK-NOME-BKVEN-WS
+                                          WRK-DETALHES-ARQ
+                            RETURNING STATUS-ARQ-WS
+               IF STATUS-ARQ-WS        NOT EQUAL ZEROS
+                   MOVE 'NAO HA BACKUP DE VENDEDORES DISPONIVEL'
+                                       TO ERRO-MSG
+                   DISPLAY TELA-ERRO
+                   ACCEPT  TELA-ERRO
+               ELSE
+                   CALL "CBL_COPY_FILE" USING WRK-NOME-BKVEN-WS
+                                              WID-ARQ-VENDEDOR
+                                        RETURNING STATUS-ARQ-WS
+                   IF STATUS-ARQ-WS    NOT EQUAL ZEROS
+                       MOVE STATUS-ARQ-WS  TO STATUS-CODE-02
+                       MOVE 'ARQVEN01'  TO MENSAGEM-CALLER
+                       PERFORM 50-90-DISPLAY-FS
+                   ELSE
+                       MOVE
+                        'BACKUP DE VENDEDORES RESTAURADO COM SUCESSO'
+                                       TO ERRO-MSG
+                       DISPLAY TELA-ERRO
+                       ACCEPT  TELA-ERRO
+                   END-IF
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-08-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-20-EXCLUI-CLI                SECTION.
+      *----------------------------------------------------------------*
+      *    ALTERNA O STATUS DO CLIENTE: EXCLUI (EXCLUSAO LOGICA) SE
+      *    ATIVO, OU REATIVA SE JA ESTIVER INATIVO/EXCLUIDO.
+      *
+           INITIALIZE FILE-STATUS-AREA.
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-13-CAPTURA-COD-CLI THRU 20-13-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
+           PERFORM 50-55-BACKUP-ARQCLI THRU 50-55-SAIDA
+           PERFORM 50-20-ABRIR-ARQCLI
+           PERFORM 20-14-CONSULTA-CLI THRU 20-14-SAIDA
+      *
+           IF NOT WRK-CHV-INVALID AND WRK-CONFIRMA-SIM
+               MOVE SPACES             TO WRK-AUDIT-ANTES
+               STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                      WS-AUX-RAZAO-SOCIAL
+                      EXEMPLO-STATUS   OF ARQCLI01
+                      DELIMITED BY SIZE INTO WRK-AUDIT-ANTES
+               END-STRING
+      *
+               PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+               IF EXEMPLO-STATUS-ATIVO OF ARQCLI01
+                   SET EXEMPLO-STATUS-EXCLUIDO
+                                       OF ARQCLI01 TO TRUE
+                   MOVE WRK-DHG-DATA8  TO EXEMPLO-DATA-INATIVACAO
+                                       OF ARQCLI01
+                   MOVE 'EXCLUSAO'     TO WRK-AUDIT-ACAO
+                   MOVE 'CLIENTE'      TO WRK-HIST-TIPO
+                   STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                          WS-AUX-RAZAO-SOCIAL
+                          DELIMITED BY SIZE INTO WRK-HIST-DADOS
+                   END-STRING
+                   PERFORM 60-00-GRAVA-HISTORICO THRU 60-00-SAIDA
+               ELSE
+                   SET EXEMPLO-STATUS-ATIVO
+                                       OF ARQCLI01 TO TRUE
+                   MOVE ZEROS          TO EXEMPLO-DATA-INATIVACAO
+                                       OF ARQCLI01
+                   MOVE 'REATIVACAO'   TO WRK-AUDIT-ACAO
+               END-IF
+      *
+               REWRITE EXEMPLO-REG OF ARQCLI01
+                   INVALID KEY
+                       MOVE 'S'        TO WRK-CHV-INVALID-FLAG
+               END-REWRITE
+      *
+               MOVE SPACES             TO WRK-AUDIT-DEPOIS
+               STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                      WS-AUX-RAZAO-SOCIAL
+                      EXEMPLO-STATUS   OF ARQCLI01
+                      DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+               END-STRING
+               PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+           END-IF
+      *
+           PERFORM 50-40-FECHAR-ARQCLI
+           .
+      *
+      *----------------------------------------------------------------*
+       20-20-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-30-ATUALIZA-CLI              SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE FILE-STATUS-AREA.
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-13-CAPTURA-COD-CLI THRU 20-13-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
+           PERFORM 50-20-ABRIR-ARQCLI
+           PERFORM 20-14-CONSULTA-CLI THRU 20-14-SAIDA
+      *
+           IF NOT WRK-CHV-INVALID AND WRK-CONFIRMA-SIM
+               MOVE SPACES             TO WRK-AUDIT-ANTES
+               STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                      WS-AUX-RAZAO-SOCIAL
+                      DELIMITED BY SIZE INTO WRK-AUDIT-ANTES
+               END-STRING
+      *
+               MOVE 'N'                TO WRK-NUM-INVALID-FLAG
+               PERFORM 20-11-CAPTURA-TELA-CLI THRU 20-11-SAIDA
+                   UNTIL WRK-NUM-VALID
+      *
+               MOVE WS-AUX-RAZAO-SOCIAL TO EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQCLI01
+               MOVE WS-AUX-LATITUDE    TO EXEMPLO-LATITUDE
+                                       OF ARQCLI01
+               MOVE WS-AUX-LONGITUDE   TO EXEMPLO-LONGITUDE
+                                       OF ARQCLI01
+               MOVE WS-AUX-EMAIL       TO EXEMPLO-EMAIL
+                                       OF ARQCLI01
+               MOVE WS-AUX-TELEFONE    TO EXEMPLO-TELEFONE
+                                       OF ARQCLI01
+               MOVE WS-AUX-ENDERECO    TO EXEMPLO-ENDERECO
+                                       OF ARQCLI01
+               MOVE WS-AUX-TERRITORIO  TO EXEMPLO-TERRITORIO
+                                       OF ARQCLI01
+      *
+               REWRITE EXEMPLO-REG OF ARQCLI01
+                   INVALID KEY
+                       MOVE 'S'        TO WRK-CHV-INVALID-FLAG
+               END-REWRITE
+      *
+               MOVE 'ALTERACAO'        TO WRK-AUDIT-ACAO
+               MOVE SPACES             TO WRK-AUDIT-DEPOIS
+               STRING WS-AUX-CODIGO-CLI WS-AUX-NR-CNPJ
+                      WS-AUX-RAZAO-SOCIAL
+                      DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+               END-STRING
+               PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+           END-IF
+      *
+           PERFORM 50-40-FECHAR-ARQCLI
+           .
+      *
+      *----------------------------------------------------------------*
+       20-30-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-40-IMPORT-ARQUIVO-CLI        SECTION.
+      *----------------------------------------------------------------*
+      *    IMPORTA O ARQUIVO INFORMADO COMO CARGA (MESCLA COM O QUE JA
+      *    ESTIVER CADASTRADO - REGISTROS EXISTENTES SAO ATUALIZADOS,
+      *    NOVOS SAO INCLUIDOS). VIA TELA (INTERATIVO) - VER 20-42 PARA
+      *    A MESMA ROTINA DISPARADA EM MODO BATCH.
+      *
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-IMPORT-CAD
+           ACCEPT  TELA-IMPORT-CAD
+      *
+           PERFORM 20-42-EXECUTA-IMPORT-CLI THRU 20-42-SAIDA
+           .
+      *
+      *----------------------------------------------------------------*
+       20-40-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * NUCLEO DA IMPORTACAO DE CLIENTES, INDEPENDENTE DE TELA. ESPERA  *
+      * WS-NOME-ARQ-IMPORT JA PREENCHIDO PELO CHAMADOR (TELA OU MODO    *
+      * BATCH).                                                        *
+      *----------------------------------------------------------------*
+       20-42-EXECUTA-IMPORT-CLI        SECTION.
+      *----------------------------------------------------------------*
+      *
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ARQ-IMPORT
+                                      WRK-DETALHES-ARQ
+                        RETURNING STATUS-ARQ-WS
 
+           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
+               MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
+               MOVE 'ARQUIVO'          TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               INITIALIZE WRK-TOT-LIDOS      WRK-TOT-INCLUIDOS
+                          WRK-TOT-ATUALIZADOS WRK-TOT-REJEITADOS
+               PERFORM 50-55-BACKUP-ARQCLI THRU 50-55-SAIDA
+               OPEN INPUT ARQIMP01
+               PERFORM 50-20-ABRIR-ARQCLI
+      *
+               PERFORM 20-41-MESCLA-REG-CLI THRU 20-41-SAIDA
+                   UNTIL WRK-ARQIMP01-FIM
+      *
+               CLOSE ARQIMP01
+               PERFORM 50-40-FECHAR-ARQCLI
+               PERFORM 20-45-RECONCILIA-IMPORT THRU 20-45-SAIDA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-42-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-41-MESCLA-REG-CLI            SECTION.
+      *----------------------------------------------------------------*
+           READ ARQIMP01 NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1               TO WRK-TOT-LIDOS
+                   MOVE EXEMPLO-REG    OF ARQIMP01
+                                    TO EXEMPLO-REG OF ARQCLI01
+                   MOVE 'CL'               TO COMUNIC-TPO-PESSOA
+                   MOVE EXEMPLO-NR-CNPJ    OF ARQCLI01
+                                       TO COMUNIC-NR-CNPJ
+                   CALL 'VALIDA-CPF-CNPJ'   USING COMUNIC-BLOCO
+                   CANCEL 'VALIDA-CPF-CNPJ'
+                   IF COMUNIC-COD-RETORNO  NOT EQUAL ZEROS
+                       ADD 1           TO WRK-TOT-REJEITADOS
+                   ELSE
+                       WRITE EXEMPLO-REG OF ARQCLI01
+                           INVALID KEY
+                               REWRITE EXEMPLO-REG OF ARQCLI01
+                                   INVALID KEY
+                                       ADD 1 TO WRK-TOT-REJEITADOS
+                                   NOT INVALID KEY
+                                       ADD 1 TO WRK-TOT-ATUALIZADOS
+                               END-REWRITE
+                           NOT INVALID KEY
+                               ADD 1       TO WRK-TOT-INCLUIDOS
+                       END-WRITE
+                   END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       20-41-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-45-RECONCILIA-IMPORT         SECTION.
+      *----------------------------------------------------------------*
+      *    RELATORIO DE CARGA - CONFERE O QUE FOI LIDO NO ARQUIVO CONTRA
+      *    O QUE FOI EFETIVAMENTE GRAVADO NO CADASTRO. EM MODO BATCH
+      *    NAO HA OPERADOR NO TERMINAL PARA CONFIRMAR A TELA.
+           IF NOT WRK-MODO-BATCH
+               DISPLAY CLEAR-SCREEN
+           END-IF
+           DISPLAY 'RELATORIO DE CARGA - IMPORTACAO DE CADASTRO'
+           DISPLAY 'REGISTROS LIDOS.......: ' WRK-TOT-LIDOS
+           DISPLAY 'REGISTROS INCLUIDOS...: ' WRK-TOT-INCLUIDOS
+           DISPLAY 'REGISTROS ATUALIZADOS.: ' WRK-TOT-ATUALIZADOS
+           DISPLAY 'REGISTROS REJEITADOS..: ' WRK-TOT-REJEITADOS
+           IF NOT WRK-MODO-BATCH
+               DISPLAY 'TECLE ENTER PARA CONTINUAR'
+               ACCEPT WS-AUX-OPCAO-CONFIRM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-45-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-50-CAD-VENDEDOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE FILE-STATUS-AREA.
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-51-CAPTURA-TELA-VEND THRU 20-51-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
+           PERFORM 50-30-ABRIR-ARQVEN
+      *
+      *    REJEITA CPF JA CADASTRADO ANTES DE GRAVAR (CHAVE ALTERNATIVA).
+           MOVE WS-AUX-NR-CPF          TO EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+           MOVE 'N'                    TO WRK-CHV-INVALID-FLAG
+           READ ARQVEN01 KEY IS EXEMPLO-CHAVE-DOC OF ARQVEN01
+               INVALID KEY
+                   MOVE 'N'            TO WRK-CHV-INVALID-FLAG
+               NOT INVALID KEY
+                   MOVE 'S'            TO WRK-CHV-INVALID-FLAG
+           END-READ
+      *
+           IF WRK-CHV-INVALID
+               MOVE '22'             TO STATUS-CODE-02
+               MOVE 'ARQVEN01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               MOVE 'VD'               TO COMUNIC-TPO-PESSOA
+               MOVE WS-AUX-NR-CPF      TO COMUNIC-NR-CPF
+               CALL   'VALIDA-CPF-CNPJ' USING COMUNIC-BLOCO
+               CANCEL 'VALIDA-CPF-CNPJ'
+               IF COMUNIC-COD-RETORNO  NOT EQUAL ZEROS
+                   MOVE COMUNIC-COD-RETORNO
+                                       TO STATUS-CODE-02
+                   PERFORM 50-90-DISPLAY-FS
+               ELSE
+                   PERFORM 20-52-MONTA-REG-VEND THRU 20-52-SAIDA
+                   PERFORM 50-10-GRAVAR-ARQVEN01
+                   MOVE 'INCLUSAO'     TO WRK-AUDIT-ACAO
+                   MOVE SPACES         TO WRK-AUDIT-ANTES
+                   STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                          WS-AUX-RAZAO-SOCIAL
+                          DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+                   END-STRING
+                   PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+               END-IF
+           END-IF
+      *
+           PERFORM 50-50-FECHAR-ARQVEN
+           .
+      *----------------------------------------------------------------*
+       20-50-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-51-CAPTURA-TELA-VEND         SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURA A TELA DE CADASTRO DE VENDEDOR E RE-EXIBE ATE OS
+      *    DADOS NUMERICOS ESTAREM VALIDOS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-VENDR-CAD
+           ACCEPT  TELA-VENDR-CAD
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+      *
+           MOVE WS-AUX-COD-VEN-TELA    TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-CODIGO-VEND
+           END-IF
+      *
+           MOVE WS-AUX-LATITUDE-TELA   TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-LATITUDE
+           END-IF
+      *
+           MOVE WS-AUX-LONGITUDE-TELA  TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-LONGITUDE
+           END-IF
+      *
+           IF WRK-NUM-VALID
+               IF WS-AUX-LATITUDE  < -90  OR WS-AUX-LATITUDE  > 90
+                   MOVE 'S'            TO WRK-NUM-INVALID-FLAG
+               END-IF
+               IF WS-AUX-LONGITUDE < -180 OR WS-AUX-LONGITUDE > 180
+                   MOVE 'S'            TO WRK-NUM-INVALID-FLAG
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-51-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-52-MONTA-REG-VEND            SECTION.
+      *----------------------------------------------------------------*
+      *    MONTA O REGISTRO COMPLETO DO VENDEDOR PARA GRAVACAO INICIAL.
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+      *
+           MOVE WS-AUX-CODIGO-VEND     TO EXEMPLO-CODIGO-VEND
+                                       OF ARQVEN01
+           MOVE WS-AUX-NR-CPF          TO EXEMPLO-NR-CPF
+                                       OF ARQVEN01
+           MOVE WS-AUX-NR-CPF          TO EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+           MOVE WS-AUX-RAZAO-SOCIAL    TO EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQVEN01
+           MOVE WS-AUX-LATITUDE        TO EXEMPLO-LATITUDE
+                                       OF ARQVEN01
+           MOVE WS-AUX-LONGITUDE       TO EXEMPLO-LONGITUDE
+                                       OF ARQVEN01
+           MOVE WS-AUX-EMAIL           TO EXEMPLO-EMAIL
+                                       OF ARQVEN01
+           MOVE WS-AUX-TELEFONE        TO EXEMPLO-TELEFONE
+                                       OF ARQVEN01
+           MOVE WS-AUX-ENDERECO        TO EXEMPLO-ENDERECO
+                                       OF ARQVEN01
+           MOVE WS-AUX-TERRITORIO      TO EXEMPLO-TERRITORIO
+                                       OF ARQVEN01
+           SET EXEMPLO-STATUS-ATIVO    OF ARQVEN01 TO TRUE
+           MOVE WRK-DHG-DATA8          TO EXEMPLO-DATA-CADASTRO
+                                       OF ARQVEN01
+           MOVE WRK-DHG-DATA8          TO EXEMPLO-DATA-EFETIVACAO
+                                       OF ARQVEN01
+           MOVE ZEROS                  TO EXEMPLO-DATA-INATIVACAO
+                                       OF ARQVEN01
+           .
+      *----------------------------------------------------------------*
+       20-52-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-53-CAPTURA-COD-VEND          SECTION.
+      *----------------------------------------------------------------*
+      *    CAPTURA O CODIGO DO VENDEDOR NA TELA DE EXCLUSAO/ALTERACAO E
+      *    RE-EXIBE ATE O DADO NUMERICO ESTAR VALIDO.
+      *
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-VENDR-CAD
+           ACCEPT  TELA-VENDR-CAD
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+      *
+           MOVE WS-AUX-COD-VEN-TELA    TO NUMVAL-ENTRADA
+           CALL 'ALPHATONUM'           USING AREA-NUMVAL
+           CANCEL 'ALPHATONUM'
+           IF NUMVAL-INVALIDO
+               MOVE 'S'                TO WRK-NUM-INVALID-FLAG
+           ELSE
+               MOVE NUMVAL-SAIDA       TO WS-AUX-CODIGO-VEND
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-53-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-54-CONSULTA-VEND             SECTION.
+      *----------------------------------------------------------------*
+      *    EXIBE O VENDEDOR ANTES DE ALTERAR/EXCLUIR E PEDE CONFIRMACAO.
+           MOVE 'N'                    TO WRK-CHV-INVALID-FLAG
+           MOVE WS-AUX-CODIGO-VEND     TO EXEMPLO-CODIGO-VEND
+                                       OF ARQVEN01
+           READ ARQVEN01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-CHV-INVALID-FLAG
+           END-READ
+      *
+           IF WRK-CHV-INVALID
+               MOVE '23'             TO STATUS-CODE-02
+               MOVE 'ARQVEN01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+               MOVE 'N'                TO WS-AUX-OPCAO-CONFIRM
+           ELSE
+               MOVE EXEMPLO-NR-CPF     OF ARQVEN01 TO WS-AUX-NR-CPF
+               MOVE EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQVEN01
+                                       TO WS-AUX-RAZAO-SOCIAL
+               DISPLAY CLEAR-SCREEN
+               DISPLAY TELA-VEND-CONS
+               ACCEPT  TELA-VEND-CONS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-54-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-60-EXCLLUI-VEND              SECTION.
+      *----------------------------------------------------------------*
+      *    ALTERNA O STATUS DO VENDEDOR: EXCLUI (EXCLUSAO LOGICA) SE
+      *    ATIVO, OU REATIVA SE JA ESTIVER INATIVO/EXCLUIDO.
+      *
+           INITIALIZE FILE-STATUS-AREA.
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-53-CAPTURA-COD-VEND THRU 20-53-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
+           PERFORM 50-56-BACKUP-ARQVEN THRU 50-56-SAIDA
+           PERFORM 50-30-ABRIR-ARQVEN
+           PERFORM 20-54-CONSULTA-VEND THRU 20-54-SAIDA
+      *
+           IF NOT WRK-CHV-INVALID AND WRK-CONFIRMA-SIM
+               MOVE SPACES             TO WRK-AUDIT-ANTES
+               STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                      WS-AUX-RAZAO-SOCIAL
+                      EXEMPLO-STATUS   OF ARQVEN01
+                      DELIMITED BY SIZE INTO WRK-AUDIT-ANTES
+               END-STRING
+      *
+               PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+               IF EXEMPLO-STATUS-ATIVO OF ARQVEN01
+                   SET EXEMPLO-STATUS-EXCLUIDO
+                                       OF ARQVEN01 TO TRUE
+                   MOVE WRK-DHG-DATA8  TO EXEMPLO-DATA-INATIVACAO
+                                       OF ARQVEN01
+                   MOVE 'EXCLUSAO'     TO WRK-AUDIT-ACAO
+                   MOVE 'VENDEDOR'     TO WRK-HIST-TIPO
+                   STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                          WS-AUX-RAZAO-SOCIAL
+                          DELIMITED BY SIZE INTO WRK-HIST-DADOS
+                   END-STRING
+                   PERFORM 60-00-GRAVA-HISTORICO THRU 60-00-SAIDA
+               ELSE
+                   SET EXEMPLO-STATUS-ATIVO
+                                       OF ARQVEN01 TO TRUE
+                   MOVE ZEROS          TO EXEMPLO-DATA-INATIVACAO
+                                       OF ARQVEN01
+                   MOVE 'REATIVACAO'   TO WRK-AUDIT-ACAO
+               END-IF
+      *
+               REWRITE EXEMPLO-REG OF ARQVEN01
+                   INVALID KEY
+                       MOVE 'S'        TO WRK-CHV-INVALID-FLAG
+               END-REWRITE
+      *
+               MOVE SPACES             TO WRK-AUDIT-DEPOIS
+               STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                      WS-AUX-RAZAO-SOCIAL
+                      EXEMPLO-STATUS   OF ARQVEN01
+                      DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+               END-STRING
+               PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+           END-IF
+      *
+           PERFORM 50-50-FECHAR-ARQVEN
+           .
+      *----------------------------------------------------------------*
+       20-60-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-70-ATUALIZA-VEND             SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE FILE-STATUS-AREA.
+      *
+           MOVE 'N'                    TO WRK-NUM-INVALID-FLAG
+           PERFORM 20-53-CAPTURA-COD-VEND THRU 20-53-SAIDA
+               UNTIL WRK-NUM-VALID
+      *
+           PERFORM 50-30-ABRIR-ARQVEN
+           PERFORM 20-54-CONSULTA-VEND THRU 20-54-SAIDA
+      *
+           IF NOT WRK-CHV-INVALID AND WRK-CONFIRMA-SIM
+               MOVE SPACES             TO WRK-AUDIT-ANTES
+               STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                      WS-AUX-RAZAO-SOCIAL
+                      DELIMITED BY SIZE INTO WRK-AUDIT-ANTES
+               END-STRING
+      *
+               MOVE 'N'                TO WRK-NUM-INVALID-FLAG
+               PERFORM 20-51-CAPTURA-TELA-VEND THRU 20-51-SAIDA
+                   UNTIL WRK-NUM-VALID
+      *
+               MOVE WS-AUX-RAZAO-SOCIAL TO EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQVEN01
+               MOVE WS-AUX-LATITUDE    TO EXEMPLO-LATITUDE
+                                       OF ARQVEN01
+               MOVE WS-AUX-LONGITUDE   TO EXEMPLO-LONGITUDE
+                                       OF ARQVEN01
+               MOVE WS-AUX-EMAIL       TO EXEMPLO-EMAIL
+                                       OF ARQVEN01
+               MOVE WS-AUX-TELEFONE    TO EXEMPLO-TELEFONE
+                                       OF ARQVEN01
+               MOVE WS-AUX-ENDERECO    TO EXEMPLO-ENDERECO
+                                       OF ARQVEN01
+               MOVE WS-AUX-TERRITORIO  TO EXEMPLO-TERRITORIO
+                                       OF ARQVEN01
+      *
+               REWRITE EXEMPLO-REG OF ARQVEN01
+                   INVALID KEY
+                       MOVE 'S'        TO WRK-CHV-INVALID-FLAG
+               END-REWRITE
+      *
+               MOVE 'ALTERACAO'        TO WRK-AUDIT-ACAO
+               MOVE SPACES             TO WRK-AUDIT-DEPOIS
+               STRING WS-AUX-CODIGO-VEND WS-AUX-NR-CPF
+                      WS-AUX-RAZAO-SOCIAL
+                      DELIMITED BY SIZE INTO WRK-AUDIT-DEPOIS
+               END-STRING
+               PERFORM 60-10-GRAVA-AUDITORIA THRU 60-10-SAIDA
+           END-IF
+      *
+           PERFORM 50-50-FECHAR-ARQVEN
+           .
+      *
+      *----------------------------------------------------------------*
+       20-70-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-80-IMPORT-ARQUIVO-VEN        SECTION.
+      *----------------------------------------------------------------*
+      *    IMPORTA O ARQUIVO INFORMADO COMO CARGA DE VENDEDORES (MESCLA
+      *    COM O QUE JA ESTIVER CADASTRADO). VIA TELA (INTERATIVO) -
+      *    VER 20-82 PARA O MODO BATCH.
+      *
+           DISPLAY CLEAR-SCREEN
+           DISPLAY TELA-IMPORT-CAD
+           ACCEPT  TELA-IMPORT-CAD
+      *
+           PERFORM 20-82-EXECUTA-IMPORT-VEN THRU 20-82-SAIDA
+           .
+      *
+      *----------------------------------------------------------------*
+       20-80-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * NUCLEO DA IMPORTACAO DE VENDEDORES, INDEPENDENTE DE TELA.       *
+      * ESPERA WS-NOME-ARQ-IMPORT JA PREENCHIDO PELO CHAMADOR.          *
+      *----------------------------------------------------------------*
+       20-82-EXECUTA-IMPORT-VEN        SECTION.
+      *----------------------------------------------------------------*
+      *
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ARQ-IMPORT
+                                      WRK-DETALHES-ARQ
+                        RETURNING STATUS-ARQ-WS
+
+           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
+               MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
+               MOVE 'ARQUIVO'          TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           ELSE
+               INITIALIZE WRK-TOT-LIDOS      WRK-TOT-INCLUIDOS
+                          WRK-TOT-ATUALIZADOS WRK-TOT-REJEITADOS
+               PERFORM 50-56-BACKUP-ARQVEN THRU 50-56-SAIDA
+               OPEN INPUT ARQIMP01
+               PERFORM 50-30-ABRIR-ARQVEN
+      *
+               PERFORM 20-81-MESCLA-REG-VEND THRU 20-81-SAIDA
+                   UNTIL WRK-ARQIMP01-FIM
+      *
+               CLOSE ARQIMP01
+               PERFORM 50-50-FECHAR-ARQVEN
+               PERFORM 20-45-RECONCILIA-IMPORT THRU 20-45-SAIDA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       20-82-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       20-81-MESCLA-REG-VEND           SECTION.
+      *----------------------------------------------------------------*
+           READ ARQIMP01 NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1               TO WRK-TOT-LIDOS
+                   MOVE EXEMPLO-REG    OF ARQIMP01
+                                    TO EXEMPLO-REG OF ARQVEN01
+                   MOVE 'VD'               TO COMUNIC-TPO-PESSOA
+                   MOVE EXEMPLO-NR-CPF     OF ARQVEN01
+                                       TO COMUNIC-NR-CPF
+                   CALL 'VALIDA-CPF-CNPJ'   USING COMUNIC-BLOCO
+                   CANCEL 'VALIDA-CPF-CNPJ'
+                   IF COMUNIC-COD-RETORNO  NOT EQUAL ZEROS
+                       ADD 1           TO WRK-TOT-REJEITADOS
+                   ELSE
+                       WRITE EXEMPLO-REG OF ARQVEN01
+                           INVALID KEY
+                               REWRITE EXEMPLO-REG OF ARQVEN01
+                                   INVALID KEY
+                                       ADD 1 TO WRK-TOT-REJEITADOS
+                                   NOT INVALID KEY
+                                       ADD 1 TO WRK-TOT-ATUALIZADOS
+                               END-REWRITE
+                           NOT INVALID KEY
+                               ADD 1       TO WRK-TOT-INCLUIDOS
+                       END-WRITE
+                   END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       20-81-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       30-10-RELAT-CLIENTE              SECTION.
+      *----------------------------------------------------------------*
+      *    GERA O RELATORIO DE CLIENTES, UM ARQUIVO NOVO POR EXECUCAO,
+      *    NOMEADO COM A DATA/HORA DA GERACAO (WRK-DIR-RELAT + STAMP).
+      *
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+      *
+           STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                  'RELATORIO_CLIENTE_'
+                  WRK-DHG-ANO WRK-DHG-MES WRK-DHG-DIA
+                  WRK-DHG-HORA WRK-DHG-MIN WRK-DHG-SEG
+                  '.TXT'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-NOME-RELCLI01-WS
+      *
+           PERFORM 50-20-ABRIR-ARQCLI
+           OPEN OUTPUT RELCLI01
+      *
+           MOVE 'N'                    TO WRK-LISTA-EOF-FLAG
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQCLI01
+           START ARQCLI01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                    OF ARQCLI01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+           END-START
+      *
+           PERFORM 30-11-GRAVA-LIN-CLI THRU 30-11-SAIDA
+               UNTIL WRK-LISTA-EOF
+      *
+           CLOSE RELCLI01
+           PERFORM 50-40-FECHAR-ARQCLI
+           .
+      *----------------------------------------------------------------*
+       30-10-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       30-11-GRAVA-LIN-CLI              SECTION.
+      *----------------------------------------------------------------*
+           READ ARQCLI01 NEXT RECORD
+               AT END
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+               NOT AT END
+                   MOVE SPACES         TO WRK-LIN-CLI-DET
+                   MOVE EXEMPLO-CODIGO-CLI   OF ARQCLI01
+                                       TO LIN-CLI-CODIGO
+                   MOVE EXEMPLO-NR-CNPJ      OF ARQCLI01
+                                       TO LIN-CLI-CNPJ
+                   MOVE EXEMPLO-RAZAO-SOCIAL OF ARQCLI01
+                                       TO LIN-CLI-RAZAO
+                   MOVE EXEMPLO-STATUS       OF ARQCLI01
+                                       TO LIN-CLI-STATUS
+                   WRITE REG-RELCLI01  FROM WRK-LIN-CLI-DET
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       30-11-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       30-20-RELAT-VENDEDOR              SECTION.
+      *----------------------------------------------------------------*
+      *    GERA O RELATORIO DE VENDEDORES, MESMO ESQUEMA DO RELATORIO
+      *    DE CLIENTES.
+      *
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+      *
+           STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                  'RELATORIO_VENDEDOR_'
+                  WRK-DHG-ANO WRK-DHG-MES WRK-DHG-DIA
+                  WRK-DHG-HORA WRK-DHG-MIN WRK-DHG-SEG
+                  '.TXT'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-NOME-RELVEN01-WS
+      *
+           PERFORM 50-30-ABRIR-ARQVEN
+           OPEN OUTPUT RELVEN01
+      *
+           MOVE 'N'                    TO WRK-LISTA-EOF-FLAG
+           MOVE LOW-VALUES             TO EXEMPLO-DADOS OF ARQVEN01
+           START ARQVEN01 KEY IS GREATER THAN OR EQUAL EXEMPLO-DADOS
+                    OF ARQVEN01
+               INVALID KEY
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+           END-START
+      *
+           PERFORM 30-21-GRAVA-LIN-VEN THRU 30-21-SAIDA
+               UNTIL WRK-LISTA-EOF
+      *
+           CLOSE RELVEN01
+           PERFORM 50-50-FECHAR-ARQVEN
            .
       *----------------------------------------------------------------*
        30-20-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+       30-21-GRAVA-LIN-VEN              SECTION.
+      *----------------------------------------------------------------*
+           READ ARQVEN01 NEXT RECORD
+               AT END
+                   MOVE 'S'            TO WRK-LISTA-EOF-FLAG
+               NOT AT END
+                   MOVE SPACES         TO WRK-LIN-VEN-DET
+                   MOVE EXEMPLO-CODIGO-VEND  OF ARQVEN01
+                                       TO LIN-VEN-CODIGO
+                   MOVE EXEMPLO-NR-CPF       OF ARQVEN01
+                                       TO LIN-VEN-CPF
+                   MOVE EXEMPLO-RAZAO-SOCIAL OF ARQVEN01
+                                       TO LIN-VEN-RAZAO
+                   MOVE EXEMPLO-STATUS       OF ARQVEN01
+                                       TO LIN-VEN-STATUS
+                   WRITE REG-RELVEN01  FROM WRK-LIN-VEN-DET
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       30-21-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
        40-00-PROCS-DISTRB.
       *----------------------------------------------------------------*
@@ -724,6 +2164,7 @@
            WRITE EXEMPLO-REG           OF ARQCLI01.
            IF WRK-FS-ARQCLI01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQCLI01    TO STATUS-CODE-02
+               MOVE 'ARQCLI01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            ELSE
                INITIALIZE VARIAVEIS-TELA-WS
@@ -741,6 +2182,7 @@
            WRITE EXEMPLO-REG           OF ARQVEN01.
            IF WRK-FS-ARQVEN01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
+               MOVE 'ARQVEN01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            ELSE
                INITIALIZE VARIAVEIS-TELA-WS
@@ -758,6 +2200,7 @@
            READ ARQCLI01.
            IF WRK-FS-ARQCLI01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQCLI01    TO STATUS-CODE-02
+               MOVE 'ARQCLI01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -773,6 +2216,7 @@
            READ ARQVEN01.
            IF WRK-FS-ARQVEN01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
+               MOVE 'ARQVEN01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -787,6 +2231,7 @@
            OPEN I-O ARQCLI01
            IF NOT WRK-ARQCLI01-OK
                MOVE WRK-FS-ARQCLI01    TO STATUS-CODE-02
+               MOVE 'ARQCLI01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -800,6 +2245,7 @@
            OPEN I-O ARQVEN01
            IF NOT WRK-ARQVEN01-OK
                MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
+               MOVE 'ARQVEN01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -813,6 +2259,7 @@
            CLOSE ARQCLI01
            IF WRK-FS-ARQCLI01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQCLI01    TO STATUS-CODE-02
+               MOVE 'ARQCLI01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -826,6 +2273,7 @@
            CLOSE ARQVEN01
            IF WRK-FS-ARQVEN01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQVEN01    TO STATUS-CODE-02
+               MOVE 'ARQVEN01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -833,12 +2281,53 @@
        50-50-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+       50-55-BACKUP-ARQCLI             SECTION.
+      *----------------------------------------------------------------*
+      *    COPIA ARQCLI01 PARA WRK-NOME-BKCLI-WS ANTES DE UMA           *
+      *    IMPORTACAO OU EXCLUSAO, PARA PERMITIR RESTAURACAO EM         *
+      *    20-07-RESTAURA-BKP-CLI CASO A OPERACAO SEJA UM ENGANO.       *
+      *
+           CALL "CBL_COPY_FILE"        USING WID-ARQ-CLIENTE
+                                             WRK-NOME-BKCLI-WS
+                                       RETURNING STATUS-ARQ-WS
+           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
+               MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
+               MOVE 'ARQCLI01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       50-55-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       50-56-BACKUP-ARQVEN             SECTION.
+      *----------------------------------------------------------------*
+      *    COPIA ARQVEN01 PARA WRK-NOME-BKVEN-WS ANTES DE UMA           *
+      *    IMPORTACAO OU EXCLUSAO, PARA PERMITIR RESTAURACAO EM         *
+      *    20-08-RESTAURA-BKP-VEN CASO A OPERACAO SEJA UM ENGANO.       *
+      *
+           CALL "CBL_COPY_FILE"        USING WID-ARQ-VENDEDOR
+                                             WRK-NOME-BKVEN-WS
+                                       RETURNING STATUS-ARQ-WS
+           IF STATUS-ARQ-WS            NOT EQUAL ZEROS
+               MOVE STATUS-ARQ-WS      TO STATUS-CODE-02
+               MOVE 'ARQVEN01'         TO MENSAGEM-CALLER
+               PERFORM 50-90-DISPLAY-FS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       50-56-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
        50-60-ABRIR-ARQIMP              SECTION.
       *----------------------------------------------------------------*
            OPEN I-O ARQIMP01
            IF NOT WRK-ARQIMP01-OK
                MOVE WRK-FS-ARQIMP01    TO STATUS-CODE-02
+               MOVE 'ARQIMP01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -852,6 +2341,7 @@
            CLOSE ARQIMP01
            IF WRK-FS-ARQIMP01          NOT EQUAL ZEROS
                MOVE WRK-FS-ARQIMP01    TO STATUS-CODE-02
+               MOVE 'ARQIMP01' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
@@ -864,16 +2354,111 @@
       *----------------------------------------------------------------*
       *
            CALL 'TRATA-FS'             USING FILE-STATUS-AREA
-           DISPLAY CLEAR-SCREEN
-           DISPLAY TELA-ERRO
-           ACCEPT TELA-ERRO
-           PERFORM 00-05-TELA-INICIAL
+      *
+      *    SO AS CONDICOES FATAIS (OU DE SEVERIDADE DESCONHECIDA)
+      *    ENCERRAM O PROGRAMA/JOB. AVISOS E CONDICOES INFORMATIVAS
+      *    SAO EXIBIDOS E O PROCESSAMENTO CONTINUA NORMALMENTE.
+           IF MENSAGEM-SEVERITY-FATAL
+           OR MENSAGEM-SEVERITY-DESCONHEC
+      *        EM MODO BATCH NAO HA TERMINAL PARA A TELA DE ERRO NEM
+      *        PARA VOLTAR AO MENU - EXIBE A MENSAGEM NO CONSOLE/LOG
+      *        DO JOB E ENCERRA O PROGRAMA COM RETURN-CODE DIFERENTE
+      *        DE ZERO.
+               IF WRK-MODO-BATCH
+                   DISPLAY 'GERENCIADOR: FALHA DE ARQUIVO EM MODO BATCH'
+                   DISPLAY 'PROGRAMA/ARQUIVO..: ' MENSAGEM-CALLER
+                   DISPLAY 'FILE STATUS.......: ' STATUS-CODE-02
+                   DISPLAY 'DESCRICAO.........: ' MENSAGEM-FS
+                   MOVE 20             TO RETURN-CODE
+                   GOBACK
+               ELSE
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY TELA-ERRO
+                   ACCEPT TELA-ERRO
+                   PERFORM 00-05-TELA-INICIAL
+               END-IF
+           ELSE
+               IF WRK-MODO-BATCH
+                   DISPLAY 'GERENCIADOR: ALERTA DE ARQUIVO MODO BATCH'
+                   DISPLAY 'PROGRAMA/ARQUIVO..: ' MENSAGEM-CALLER
+                   DISPLAY 'FILE STATUS.......: ' STATUS-CODE-02
+                   DISPLAY 'DESCRICAO.........: ' MENSAGEM-FS
+               ELSE
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY TELA-ERRO
+                   ACCEPT TELA-ERRO
+               END-IF
+           END-IF
            .
       *
       *----------------------------------------------------------------*
        50-90-SAIDA.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+       60-00-GRAVA-HISTORICO           SECTION.
+      *----------------------------------------------------------------*
+      *    ARQUIVA UMA COPIA DO REGISTRO EXCLUIDO/DESATIVADO.
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+      *
+           OPEN EXTEND ARQHIST
+           IF NOT WRK-ARQHIST-OK
+               OPEN OUTPUT ARQHIST
+           END-IF
+      *
+           MOVE SPACES                 TO REG-ARQHIST
+           STRING WRK-DHG-ANO  '-' WRK-DHG-MES '-' WRK-DHG-DIA ' '
+                  WRK-DHG-HORA ':' WRK-DHG-MIN ':' WRK-DHG-SEG
+                  ' USUARIO=' WRK-OPER-ID
+                  ' TIPO='  WRK-HIST-TIPO
+                  ' DADOS=' WRK-HIST-DADOS
+                  DELIMITED BY SIZE INTO REG-ARQHIST
+           END-STRING
+           WRITE REG-ARQHIST
+           CLOSE ARQHIST
+           .
+      *----------------------------------------------------------------*
+       60-00-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       60-10-GRAVA-AUDITORIA           SECTION.
+      *----------------------------------------------------------------*
+      *    REGISTRA A TRILHA DE AUDITORIA COM OS VALORES ANTES/DEPOIS.
+           PERFORM 60-20-CAPTURA-DATA-HORA THRU 60-20-SAIDA
+      *
+           OPEN EXTEND ARQAUDIT
+           IF NOT WRK-ARQAUDIT-OK
+               OPEN OUTPUT ARQAUDIT
+           END-IF
+      *
+           MOVE SPACES                 TO REG-ARQAUDIT
+           STRING WRK-DHG-ANO  '-' WRK-DHG-MES '-' WRK-DHG-DIA ' '
+                  WRK-DHG-HORA ':' WRK-DHG-MIN ':' WRK-DHG-SEG
+                  ' USUARIO=' WRK-OPER-ID
+                  ' ACAO='   WRK-AUDIT-ACAO
+                  ' ANTES='  WRK-AUDIT-ANTES
+                  ' DEPOIS=' WRK-AUDIT-DEPOIS
+                  DELIMITED BY SIZE INTO REG-ARQAUDIT
+           END-STRING
+           WRITE REG-ARQAUDIT
+           CLOSE ARQAUDIT
+           .
+      *----------------------------------------------------------------*
+       60-10-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       60-20-CAPTURA-DATA-HORA         SECTION.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WRK-DATA-HORA-GER
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WRK-DHG-DATA8
+           .
+      *----------------------------------------------------------------*
+       60-20-SAIDA.                    EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
         99-98-COPIA-ARQUIVO-VEN        SECTION.
       *----------------------------------------------------------------*
@@ -885,6 +2470,7 @@
                                        RETURNING STATUS-ARQ-WS.
             IF STATUS-ARQ-WS         NOT EQUAL ZEROS
                MOVE STATUS-ARQ-WS    TO STATUS-CODE-02
+               MOVE 'ARQUIVO' TO MENSAGEM-CALLER
                PERFORM 50-90-DISPLAY-FS
            END-IF
            .
