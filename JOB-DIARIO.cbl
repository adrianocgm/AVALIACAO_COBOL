@@ -0,0 +1,268 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+      *
+       PROGRAM-ID. JOB-DIARIO.
+       AUTHOR.     ADRIANO MENEZES.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: JOB-DIARIO                                    *
+      *    PROGRAMADOR : ADRIANO MENEZES                               *
+      *    DATA........: 09/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO...: ENCADEAR, EM UMA UNICA EXECUCAO, O CICLO       *
+      *                 COMPLETO DA NOITE: IMPORTACAO DE CADASTRO      *
+      *                 (OPCIONAL), DISTRIBUICAO DE CARTEIRA E OS      *
+      *                 RELATORIOS DE CLIENTE E VENDEDOR, NA ORDEM.    *
+      *                 SE UMA ETAPA FALHAR (FILE STATUS RUIM OU       *
+      *                 RETURN-CODE DIFERENTE DE ZERO), AS ETAPAS      *
+      *                 SEGUINTES SAO CANCELADAS E O NOME DA ETAPA E   *
+      *                 O CODIGO DE RETORNO SAO EXIBIDOS, EVITANDO     *
+      *                 GERAR CARTEIRA/RELATORIO A PARTIR DE UM        *
+      *                 CADASTRO PARCIALMENTE IMPORTADO.                *
+      *----------------------------------------------------------------*
+      *    PARAMETRO...: O JOB ACEITA, OPCIONALMENTE, O MESMO PARAMETRO*
+      *                 DE LINHA DE COMANDO DO MODO BATCH DE           *
+      *                 GERENCIADOR: 'IMPCLI <ARQUIVO>' OU             *
+      *                 'IMPVEN <ARQUIVO>'. SEM PARAMETRO, A ETAPA     *
+      *                 DE IMPORTACAO E APENAS IGNORADA E O JOB SEGUE  *
+      *                 DIRETO PARA A CARTEIRA E OS RELATORIOS.        *
+      *----------------------------------------------------------------*
+      *    PROGRAMAS...:                                               *
+      *                GERENCIADOR    (IMPORTACAO, MODO BATCH)        *
+      *                GERENC-CARTEIRA (DISTRIBUICAO DE CARTEIRA)     *
+      *                RELATORIO       (RELATORIO CLIENTE/VENDEDOR)   *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------- ------- ------------------------------------     *
+      *    2026-08-09 AM      VERSAO INICIAL DO JOB NOTURNO.           *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+        COPY 'AREA-COMUNC.CPY'.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)     VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       77  WRK-PROGRAMA                PIC  X(010)     VALUE
+           'JOB-DIARIO'.
+      *
+      *----------------------------------------------------------------*
+      *    PARAMETRO DE LINHA DE COMANDO, REPASSADO PARA GERENCIADOR   *
+      *    (ACCEPT FROM COMMAND-LINE LE O MESMO ARGV DO PROCESSO,      *
+      *    ENTAO O QUE FOI RECEBIDO AQUI E O QUE GERENCIADOR VAI LER   *
+      *    QUANDO FOR CHAMADO ADIANTE, SEM PRECISAR REPASSAR NADA).    *
+      *----------------------------------------------------------------*
+       01  WRK-CMD-LINHA                PIC  X(200)     VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    CONTROLE DE ETAPAS DO JOB.                                  *
+      *----------------------------------------------------------------*
+       01  WRK-JOB-ABORTOU-FLAG         PIC  X(001)     VALUE 'N'.
+           88  WRK-JOB-ABORTOU                          VALUE 'S'.
+       01  WRK-JOB-PASSO                PIC  X(015)     VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PRINCIPAL DO PROGRAMA. CADA ETAPA SO EXECUTA SE A(S)    *
+      * ANTERIOR(ES) NAO TIVEREM ABORTADO O JOB.                       *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR    THRU 1000-SAIDA
+      *
+           IF NOT WRK-JOB-ABORTOU
+               PERFORM 2000-PASSO-IMPORTACAO  THRU 2000-SAIDA
+           END-IF
+      *
+           IF NOT WRK-JOB-ABORTOU
+               PERFORM 3000-PASSO-CARTEIRA    THRU 3000-SAIDA
+           END-IF
+      *
+           IF NOT WRK-JOB-ABORTOU
+               PERFORM 4000-PASSO-RELATORIOS  THRU 4000-SAIDA
+           END-IF
+      *
+           PERFORM 9000-FINALIZAR      THRU 9000-SAIDA
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE O PARAMETRO DE LINHA DE COMANDO (SE HOUVER) E ANUNCIA O     *
+      * INICIO DO CICLO.                                               *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '=================================================='
+           DISPLAY 'JOB-DIARIO - INICIO DO CICLO DE ' FUNCTION
+                   CURRENT-DATE(1:8)
+           DISPLAY '=================================================='
+      *
+           ACCEPT WRK-CMD-LINHA        FROM COMMAND-LINE
+           .
+      *----------------------------------------------------------------*
+       1000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ETAPA 1 - IMPORTACAO DE CADASTRO, VIA GERENCIADOR EM MODO      *
+      * BATCH. QUANDO NAO HA PARAMETRO DE LINHA DE COMANDO, A ETAPA E  *
+      * APENAS IGNORADA (O CADASTRO JA ESTA ATUALIZADO).               *
+      *----------------------------------------------------------------*
+       2000-PASSO-IMPORTACAO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-CMD-LINHA            EQUAL SPACES
+               DISPLAY 'JOB-DIARIO: ETAPA 1 (IMPORTACAO) IGNORADA - '
+                       'NENHUM ARQUIVO INFORMADO'
+               GO TO 2000-SAIDA
+           END-IF
+      *
+           DISPLAY 'JOB-DIARIO: ETAPA 1 - IMPORTACAO DE CADASTRO...'
+      *
+           MOVE ZEROS                  TO RETURN-CODE
+           CALL 'GERENCIADOR'
+           CANCEL 'GERENCIADOR'
+      *
+           IF RETURN-CODE              NOT EQUAL ZEROS
+               MOVE 'IMPORTACAO'       TO WRK-JOB-PASSO
+               SET WRK-JOB-ABORTOU     TO TRUE
+               DISPLAY 'JOB-DIARIO: ETAPA 1 (IMPORTACAO) FALHOU - '
+                       'RETURN-CODE=' RETURN-CODE
+                       ' (VER MENSAGEM DE ERRO ACIMA)'
+           ELSE
+               DISPLAY 'JOB-DIARIO: ETAPA 1 (IMPORTACAO) CONCLUIDA'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       2000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ETAPA 2 - DISTRIBUICAO DE CARTEIRA (GERENC-CARTEIRA), NO       *
+      * MESMO MOLDE JA USADO POR GERENCIADOR (00-30-TELA-DISTRIBUICAO).*
+      *----------------------------------------------------------------*
+       3000-PASSO-CARTEIRA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY 'JOB-DIARIO: ETAPA 2 - DISTRIBUICAO DE CARTEIRA...'
+      *
+           INITIALIZE COMUNIC-BLOCO
+           CALL 'GERENC-CARTEIRA'      USING COMUNIC-BLOCO
+           CANCEL 'GERENC-CARTEIRA'
+      *
+           IF COMUNIC-COD-RETORNO      NOT EQUAL ZEROS
+               MOVE 'CARTEIRA'         TO WRK-JOB-PASSO
+               SET WRK-JOB-ABORTOU     TO TRUE
+               DISPLAY 'JOB-DIARIO: ETAPA 2 (CARTEIRA) FALHOU - '
+                       'ARQUIVO=' COMUNIC-DES-PGR-ARQ
+                       ' FILE-STATUS=' COMUNIC-COD-RETORNO
+           ELSE
+               DISPLAY 'JOB-DIARIO: ETAPA 2 (CARTEIRA) CONCLUIDA'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ETAPA 3 - RELATORIO DE CLIENTES E DE VENDEDORES (RELATORIO,    *
+      * UMA EXECUCAO PARA CADA TIPO, VIA COMUNIC-TPO-PESSOA).          *
+      *----------------------------------------------------------------*
+       4000-PASSO-RELATORIOS           SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY 'JOB-DIARIO: ETAPA 3 - RELATORIO DE CLIENTES...'
+      *
+           INITIALIZE COMUNIC-BLOCO
+           SET COMUNIC-TPO-CLI         TO TRUE
+           CALL 'RELATORIO'            USING COMUNIC-BLOCO
+           CANCEL 'RELATORIO'
+      *
+           IF COMUNIC-COD-RETORNO      NOT EQUAL ZEROS
+               MOVE 'RELAT-CLIENTE'    TO WRK-JOB-PASSO
+               SET WRK-JOB-ABORTOU     TO TRUE
+               DISPLAY 'JOB-DIARIO: ETAPA 3 (RELAT. CLIENTE) FALHOU - '
+                       'ARQUIVO=' COMUNIC-DES-PGR-ARQ
+                       ' FILE-STATUS=' COMUNIC-COD-RETORNO
+               GO TO 4000-SAIDA
+           END-IF
+      *
+           DISPLAY 'JOB-DIARIO: ETAPA 3 (RELAT. CLIENTE) CONCLUIDA'
+           DISPLAY 'JOB-DIARIO: ETAPA 4 - RELATORIO DE VENDEDORES...'
+      *
+           INITIALIZE COMUNIC-BLOCO
+           SET COMUNIC-TPO-VEND        TO TRUE
+           CALL 'RELATORIO'            USING COMUNIC-BLOCO
+           CANCEL 'RELATORIO'
+      *
+           IF COMUNIC-COD-RETORNO      NOT EQUAL ZEROS
+               MOVE 'RELAT-VENDEDOR'   TO WRK-JOB-PASSO
+               SET WRK-JOB-ABORTOU     TO TRUE
+               DISPLAY 'JOB-DIARIO: ETAPA 4 (RELAT. VENDEDOR) FALHOU -'
+                       ' ARQUIVO=' COMUNIC-DES-PGR-ARQ
+                       ' FILE-STATUS=' COMUNIC-COD-RETORNO
+           ELSE
+               DISPLAY 'JOB-DIARIO: ETAPA 4 (RELAT. VENDEDOR) '
+                       'CONCLUIDA'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       4000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO - RESUMO DO CICLO E RETURN-CODE FINAL    *
+      * DO JOB (PARA O SCHEDULER/OPERADOR SABER SE PRECISA REEXECUTAR).*
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-JOB-ABORTOU
+               DISPLAY '=========================================='
+               DISPLAY 'JOB-DIARIO: CICLO ENCERRADO COM FALHA NA '
+                       'ETAPA ' WRK-JOB-PASSO
+               DISPLAY '=========================================='
+               MOVE 99                 TO RETURN-CODE
+           ELSE
+               DISPLAY '=========================================='
+               DISPLAY 'JOB-DIARIO: CICLO CONCLUIDO COM SUCESSO'
+               DISPLAY '=========================================='
+               MOVE ZEROS              TO RETURN-CODE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       9000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *END PROGRAM JOB-DIARIO.
