@@ -39,10 +39,32 @@
                ACCESS MODE             IS DYNAMIC
                RECORD KEY              IS EXEMPLO-DADOS
                                        OF ARQCLI01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+                                       WITH DUPLICATES
                FILE STATUS             IS WRK-FS-ARQCLI01.
+      *
+           SELECT ARQVEN01 ASSIGN      TO DISK
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS EXEMPLO-DADOS
+                                       OF ARQVEN01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+                                       WITH DUPLICATES
+               FILE STATUS             IS WRK-FS-ARQVEN01.
       *
            SELECT ARQSRELT ASSIGN      TO DISK
                FILE STATUS             IS WRK-FS-ARQSRELT.
+      *
+           SELECT ARQSCSV  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQSCSV.
+      *
+           SELECT ARQMANIF ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQMANIF.
+      *
+           SELECT ARQPARM  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQPARM.
       *
       *
       *================================================================*
@@ -59,7 +81,16 @@
       *
        FD  ARQCLI01
             VALUE OF FILE-ID IS NOME-ARQCLI01-WS
-            COPY "COPYBOOK\CAD-SIST.CPY".
+            COPY "CAD-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+      *    INPUT:  ARQUIVO DE VENDEDORES                               *
+      *            ORG. IINDEXADO        LRECL = 0232                  *
+      *----------------------------------------------------------------*
+      *
+       FD  ARQVEN01
+            VALUE OF FILE-ID IS NOME-ARQVEN01-WS
+            COPY "CAD-SIST.CPY".
       *
       *----------------------------------------------------------------*
       *    OUTPUT: RELATORIO                                           *
@@ -72,6 +103,34 @@
       *
        01  FD-ARQSRELT                 PIC  X(133).
       *
+      *----------------------------------------------------------------*
+      *    OUTPUT: RELATORIO EM FORMATO CSV, PARA IMPORTACAO EM PLANILHA*
+      *----------------------------------------------------------------*
+      *
+       FD  ARQSCSV
+            VALUE OF FILE-ID IS WRK-NOME-RELATORIO-CSV.
+      *
+       01  FD-ARQSCSV                  PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT: MANIFESTO DOS RELATORIOS GERADOS (TODOS OS PROGRAMAS)*
+      *----------------------------------------------------------------*
+      *
+       FD  ARQMANIF
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\REPORT_MANIFEST.LOG'.
+      *
+       01  REG-ARQMANIF                PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    INPUT: PARAMETROS DE DIRETORIO, COMPARTILHADO COM           *
+      *           GERENCIADOR E GERENC-CARTEIRA.                       *
+      *----------------------------------------------------------------*
+      *
+       FD  ARQPARM
+            VALUE OF FILE-ID IS 'C:\GERENC\PARM-SIST.DAT'
+            COPY "PARM-SIST.CPY".
+      *
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -89,9 +148,14 @@
       *
        01  WRK-AREA-RESTART.
            05  ACU-LIDOS-ARQCLI01      PIC  9(005)  COMP-3 VALUE ZEROS.
+           05  ACU-LIDOS-ARQVEN01      PIC  9(005)  COMP-3 VALUE ZEROS.
       *
        77  ACU-PAGINAS                 PIC  9(004) COMP-3  VALUE ZEROS.
        77  ACU-LINHAS                  PIC  9(002) COMP-3  VALUE 99.
+       77  WRK-MANIF-QTDE              PIC  9(007)         VALUE ZEROS.
+      *
+       01  WRK-FIM-LEITURA-FLAG        PIC X(001)          VALUE 'N'.
+           88  WRK-FIM-LEITURA                             VALUE 'S'.
       *
       *----------------------------------------------------------------*
        77  FILLER                      PIC  X(050)     VALUE
@@ -133,8 +197,19 @@
               03 WRK-SEG-REL          PIC 9(002)       VALUE ZEROS.
        01 WRK-NOME-RELATORIO.
            02 WRK-NOME-RELAT-CAMINHO  PIC X(050)       VALUE SPACES.
+       01 WRK-NOME-RELATORIO-CSV      PIC X(050)       VALUE SPACES.
        01 NOME-ARQCLI01-WS            PIC X(050)       VALUE
                                       'C:\GERENC\ARQCLI01.DAT'.
+       01 NOME-ARQVEN01-WS            PIC X(050)       VALUE
+                                      'C:\GERENC\ARQVEN01.DAT'.
+      *----------------------------------------------------------------*
+      *    DIRETORIOS DE DADOS/RELATORIO, SUBSTITUIDOS PELO CONTEUDO   *
+      *    DE PARM-SIST.DAT QUANDO ESSE ARQUIVO EXISTIR.               *
+      *----------------------------------------------------------------*
+       01 WRK-DIR-DADOS               PIC X(010)       VALUE
+                                      'C:\GERENC\'.
+       01 WRK-DIR-RELAT               PIC X(010)       VALUE
+                                      'C:\GERENC\'.
       *
       *
       *----------------------------------------------------------------*
@@ -145,8 +220,17 @@
        01  WRK-FS-ARQCLI01             PIC X(002)      VALUE SPACES.
            88  WRK-ARQCLI01-OK                         VALUE ZEROS.
            88  WRK-ARQCLI01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQVEN01             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQVEN01-OK                         VALUE ZEROS.
+           88  WRK-ARQVEN01-FIM                        VALUE '10'.
        01  WRK-FS-ARQSRELT             PIC X(002)      VALUE SPACES.
            88  WRK-ARQSRELT-OK                         VALUE ZEROS.
+       01  WRK-FS-ARQSCSV              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQSCSV-OK                          VALUE ZEROS.
+       01  WRK-FS-ARQMANIF             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQMANIF-OK                         VALUE '00' '05'.
+       01  WRK-FS-ARQPARM              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQPARM-OK                          VALUE ZEROS.
       *----------------------------------------------------------------*
        01  FILLER                      PIC X(050)      VALUE
            'AREA DO RELATORIO'.
@@ -213,6 +297,27 @@
            03 FILLER                   PIC X(003)          VALUE ' | '.
            03 FILLER                   PIC X(032)          VALUE SPACES.
       *
+      *----------------------------------------------------------------*
+      *    LINHA DE TOTAIS (RODAPE) DO RELATORIO.                      *
+      *----------------------------------------------------------------*
+       01  WRK-LINTRAILER-REL1.
+           03 FILLER                   PIC X(002)          VALUE SPACES.
+           03 FILLER                   PIC X(017)          VALUE
+              'TOTAL DE REGISTR'.
+           03 FILLER                   PIC X(013)          VALUE
+              'OS LISTADOS: '.
+           03 WRK-TRL-TOTAL-REG        PIC ZZZ.ZZ9.
+           03 FILLER                   PIC X(005)          VALUE SPACES.
+           03 FILLER                   PIC X(020)          VALUE
+              'TOTAL DE PAGINAS:   '.
+           03 WRK-TRL-TOTAL-PAG        PIC ZZ9.
+           03 FILLER                   PIC X(058)          VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    LINHA DE DETALHE NO FORMATO CSV (COMMA-SEPARATED-VALUES).   *
+      *----------------------------------------------------------------*
+       01  WRK-LINCSV-REL1             PIC X(150).
+      *
       *
       *----------------------------------------------------------------*
        01   FILLER                     PIC X(050)      VALUE
@@ -221,10 +326,10 @@
       *
        LINKAGE SECTION.
       *
-        COPY 'COPYBOOK/AREA-COMUNC'.
+        COPY 'AREA-COMUNC.CPY'.
       *
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING COMUNIC-BLOCO.
       *================================================================*
       *
       *----------------------------------------------------------------*
@@ -235,7 +340,7 @@
       *
            PERFORM 1000-INICIALIZAR
       *
-           PERFORM 2000-PROCESSAR      UNTIL WRK-ARQCLI01-FIM
+           PERFORM 2000-PROCESSAR      UNTIL WRK-FIM-LEITURA
       *
            PERFORM 3000-FINALIZAR
            .
@@ -253,17 +358,46 @@
                       WRK-DATA-HORA-REL
       *
            PERFORM 1210-OBTER-DATA-ATUAL
+      *
+           PERFORM 1050-LER-PARAMETROS
 
-           STRING 'C:\GERENC\RELATORIO_CLIENTE_'
-                  WRK-DATA-C
-                  WRK-HORAS-C
-                  '.TXT'
+           IF COMUNIC-TPO-VEND
+               STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                      'RELATORIO_VENDEDOR_'
+                      WRK-DATA-C
+                      WRK-HORAS-C
+                      '.TXT'
                                         INTO WRK-NOME-RELATORIO
-      *
-           OPEN INPUT  ARQCLI01
-                OUTPUT ARQSRELT
+               STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                      'RELATORIO_VENDEDOR_'
+                      WRK-DATA-C
+                      WRK-HORAS-C
+                      '.CSV'
+                                        INTO WRK-NOME-RELATORIO-CSV
+               OPEN INPUT  ARQVEN01
+                    OUTPUT ARQSRELT
+                           ARQSCSV
+           ELSE
+               STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                      'RELATORIO_CLIENTE_'
+                      WRK-DATA-C
+                      WRK-HORAS-C
+                      '.TXT'
+                                        INTO WRK-NOME-RELATORIO
+               STRING FUNCTION TRIM(WRK-DIR-RELAT)
+                      'RELATORIO_CLIENTE_'
+                      WRK-DATA-C
+                      WRK-HORAS-C
+                      '.CSV'
+                                        INTO WRK-NOME-RELATORIO-CSV
+               OPEN INPUT  ARQCLI01
+                    OUTPUT ARQSRELT
+                           ARQSCSV
+           END-IF
       *
            PERFORM 7000-TESTAR-FILE-STATUS
+      *
+           PERFORM 2750-GRAVA-CABEC-CSV
       *
            PERFORM 1100-VERIFICAR-VAZIO
       *
@@ -274,16 +408,55 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * LE OS DIRETORIOS DE DADOS/RELATORIO DO ARQUIVO DE PARAMETROS   *
+      * COMPARTILHADO. QUANDO O ARQUIVO NAO EXISTIR, MANTEM OS         *
+      * DIRETORIOS PADRAO JA ASSUMIDOS EM WRK-DIR-DADOS/WRK-DIR-RELAT. *
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+      *
+           IF WRK-ARQPARM-OK
+               READ ARQPARM
+               IF WRK-ARQPARM-OK
+                   MOVE PARM-DIR-DADOS TO WRK-DIR-DADOS
+                   MOVE PARM-DIR-RELAT TO WRK-DIR-RELAT
+               END-IF
+               CLOSE ARQPARM
+           END-IF
+      *
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQCLI01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQCLI01-WS
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQVEN01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQVEN01-WS
+           .
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA PARA VERIFICAR SE OS ARQUIVOS DE ENTRADA ESTAO VAZIOS.  *
       *----------------------------------------------------------------*
        1100-VERIFICAR-VAZIO            SECTION.
       *----------------------------------------------------------------*
       *
-           PERFORM 7100-LER-ARQCLI01
-      *
-           IF  ACU-LIDOS-ARQCLI01      NOT GREATER ZEROS
-               MOVE WRK-FS-ARQCLI01    TO COMUNIC-COD-RETORNO
-               PERFORM 3000-FINALIZAR
+           PERFORM 7100-LER-ARQUIVO
+      *
+           IF COMUNIC-TPO-VEND
+               IF  ACU-LIDOS-ARQVEN01  NOT GREATER ZEROS
+                   MOVE WRK-FS-ARQVEN01
+                                       TO COMUNIC-COD-RETORNO
+                   PERFORM 3000-FINALIZAR
+               END-IF
+           ELSE
+               IF  ACU-LIDOS-ARQCLI01  NOT GREATER ZEROS
+                   MOVE WRK-FS-ARQCLI01
+                                       TO COMUNIC-COD-RETORNO
+                   PERFORM 3000-FINALIZAR
+               END-IF
            END-IF.
 
       *----------------------------------------------------------------*
@@ -325,7 +498,7 @@
 
            PERFORM 2500-FORMATA-DETALHE
 
-           PERFORM 7100-LER-ARQCLI01.
+           PERFORM 7100-LER-ARQUIVO.
       *
       *----------------------------------------------------------------*
        2000-99-FIM.                    EXIT.
@@ -381,17 +554,35 @@
       *----------------------------------------------------------------*
       *
       *
-           IF COMUNIC-TPO-PESSOA       EQUAL 'CL'
-               MOVE EXEMPLO-CODIGO-CLI TO LD2-CODIGO
-               MOVE EXEMPLO-NR-CNPJ    TO LD2-CPF-CNPJ
-           END-IF
-           MOVE EXEMPLO-RAZAO-SOCIAL     TO LD2-NOME-RAZAO
-           MOVE EXEMPLO-LATITUDE
+           IF COMUNIC-TPO-VEND
+               MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                       TO LD2-CODIGO
+               MOVE EXEMPLO-NR-CPF     OF ARQVEN01
+                                       TO LD2-CPF-CNPJ
+               MOVE EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQVEN01
+                                       TO LD2-NOME-RAZAO
+               MOVE EXEMPLO-LATITUDE   OF ARQVEN01
+                                       TO LD2-LATITUDE
+               MOVE EXEMPLO-LONGITUDE  OF ARQVEN01
+                                       TO LD2-I-LONGITUDE
+           ELSE
+               MOVE EXEMPLO-CODIGO-CLI OF ARQCLI01
+                                       TO LD2-CODIGO
+               MOVE EXEMPLO-NR-CNPJ    OF ARQCLI01
+                                       TO LD2-CPF-CNPJ
+               MOVE EXEMPLO-RAZAO-SOCIAL
+                                       OF ARQCLI01
+                                       TO LD2-NOME-RAZAO
+               MOVE EXEMPLO-LATITUDE   OF ARQCLI01
                                        TO LD2-LATITUDE
-           MOVE EXEMPLO-LONGITUDE
+               MOVE EXEMPLO-LONGITUDE  OF ARQCLI01
                                        TO LD2-I-LONGITUDE
+           END-IF
+      *
+           PERFORM 2700-IMPRIME-LINDET
       *
-           PERFORM 2700-IMPRIME-LINDET.
+           PERFORM 2760-GRAVA-DETALHE-CSV.
       *
       *----------------------------------------------------------------*
        2500-99-FIM.                    EXIT.
@@ -415,18 +606,139 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * GRAVA A LINHA DE CABECALHO (NOMES DE COLUNA) DO ARQUIVO CSV.   *
+      *----------------------------------------------------------------*
+       2750-GRAVA-CABEC-CSV            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-LINCSV-REL1
+           STRING 'CODIGO,CPF_CNPJ,NOME_RAZAO_SOCIAL,LATITUDE,LONGITUDE'
+                                       DELIMITED BY SIZE
+                                       INTO WRK-LINCSV-REL1
+      *
+           WRITE FD-ARQSCSV            FROM WRK-LINCSV-REL1
+           PERFORM 7025-TESTAR-FS-ARQSCSV
+           .
+      *----------------------------------------------------------------*
+       2750-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA DE DETALHE DO ARQUIVO CSV, A PARTIR DOS MESMOS *
+      * CAMPOS JA FORMATADOS EM WRK-LINDET2-REL1.                      *
+      *----------------------------------------------------------------*
+       2760-GRAVA-DETALHE-CSV          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-LINCSV-REL1
+           STRING LD2-CODIGO           DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  FUNCTION TRIM(LD2-CPF-CNPJ)
+                                       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(LD2-NOME-RAZAO)
+                                       DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  LD2-LATITUDE         DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  FUNCTION TRIM(LD2-I-LONGITUDE)
+                                       DELIMITED BY SIZE
+                                       INTO WRK-LINCSV-REL1
+      *
+           WRITE FD-ARQSCSV            FROM WRK-LINCSV-REL1
+           PERFORM 7025-TESTAR-FS-ARQSCSV
+           .
+      *----------------------------------------------------------------*
+       2760-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * GRAVA A LINHA DE TOTAIS AO FINAL DO RELATORIO.                 *
+      *----------------------------------------------------------------*
+       2900-IMPRIME-TRAILER            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO WRK-TRL-TOTAL-REG
+           MOVE ZEROS                  TO WRK-TRL-TOTAL-PAG
+      *
+           IF COMUNIC-TPO-VEND
+               MOVE ACU-LIDOS-ARQVEN01 TO WRK-TRL-TOTAL-REG
+           ELSE
+               MOVE ACU-LIDOS-ARQCLI01 TO WRK-TRL-TOTAL-REG
+           END-IF
+      *
+           COMPUTE WRK-TRL-TOTAL-PAG   = ACU-PAGINAS + 1
+      *
+           WRITE FD-ARQSRELT           FROM WRK-CABEC4-REL1
+                                       AFTER ADVANCING 1 LINES
+           PERFORM 7020-TESTAR-FS-ARQSRELT
+      *
+           WRITE FD-ARQSRELT           FROM WRK-LINTRAILER-REL1
+                                       AFTER ADVANCING 1 LINES
+           PERFORM 7020-TESTAR-FS-ARQSRELT
+           .
+      *----------------------------------------------------------------*
+       2900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * REGISTRA NO MANIFESTO GLOBAL O RELATORIO GERADO NESTA EXECUCAO.*
+      *----------------------------------------------------------------*
+       3050-GRAVA-MANIFESTO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQMANIF
+           IF NOT WRK-ARQMANIF-OK
+               OPEN OUTPUT ARQMANIF
+           END-IF
+      *
+           IF COMUNIC-TPO-VEND
+               MOVE ACU-LIDOS-ARQVEN01 TO WRK-MANIF-QTDE
+           ELSE
+               MOVE ACU-LIDOS-ARQCLI01 TO WRK-MANIF-QTDE
+           END-IF
+      *
+           MOVE SPACES                 TO REG-ARQMANIF
+           STRING WRK-DATA-REL ' ' WRK-HORAS-REL
+                  ' PROGRAMA=' WRK-PROGRAMA
+                  ' ARQUIVO='  WRK-NOME-RELATORIO
+                  ' REGISTROS=' WRK-MANIF-QTDE
+                  DELIMITED BY SIZE INTO REG-ARQMANIF
+           END-STRING
+           WRITE REG-ARQMANIF
+           CLOSE ARQMANIF
+           .
+      *----------------------------------------------------------------*
+       3050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA DE FINALIZACAO                                          *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
       *
       *
-           CLOSE ARQCLI01
-                 ARQSRELT
+           PERFORM 2900-IMPRIME-TRAILER
+      *
+           PERFORM 3050-GRAVA-MANIFESTO
+      *
+           IF COMUNIC-TPO-VEND
+               CLOSE ARQVEN01
+                     ARQSRELT
+                     ARQSCSV
+           ELSE
+               CLOSE ARQCLI01
+                     ARQSRELT
+                     ARQSCSV
+           END-IF
       *
            PERFORM 7000-TESTAR-FILE-STATUS
       *
            MOVE ZEROS                  TO RETURN-CODE
+           MOVE ZEROS                  TO COMUNIC-COD-RETORNO
       *
            PERFORM 3300-GO-BACK
            .
@@ -452,9 +764,15 @@
        7000-TESTAR-FILE-STATUS         SECTION.
       *----------------------------------------------------------------*
       *
-           PERFORM 7010-TESTAR-FS-ARQCLI01
+           IF COMUNIC-TPO-VEND
+               PERFORM 7015-TESTAR-FS-ARQVEN01
+           ELSE
+               PERFORM 7010-TESTAR-FS-ARQCLI01
+           END-IF
       *
            PERFORM 7020-TESTAR-FS-ARQSRELT
+      *
+           PERFORM 7025-TESTAR-FS-ARQSCSV
            .
       *----------------------------------------------------------------*
        7000-99-FIM.                    EXIT.
@@ -477,6 +795,22 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQVEN01.            *
+      *----------------------------------------------------------------*
+       7015-TESTAR-FS-ARQVEN01         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQVEN01-OK
+               MOVE WRK-FS-ARQVEN01    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQVEN01'         TO COMUNIC-DES-PGR-ARQ
+               PERFORM 3300-GO-BACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7015-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQSRELT.            *
       *----------------------------------------------------------------*
        7020-TESTAR-FS-ARQSRELT         SECTION.
@@ -493,12 +827,50 @@
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQSCSV.             *
+      *----------------------------------------------------------------*
+       7025-TESTAR-FS-ARQSCSV          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQSCSV-OK
+               MOVE WRK-FS-ARQSCSV     TO COMUNIC-COD-RETORNO
+               MOVE 'ARQSCSV'          TO COMUNIC-DES-PGR-ARQ
+               PERFORM 3300-GO-BACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7025-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO CORRENTE (ARQCLI01 OU ARQVEN01).            *
+      *----------------------------------------------------------------*
+       7100-LER-ARQUIVO                SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF COMUNIC-TPO-VEND
+               PERFORM 7110-LER-ARQVEN01
+               IF WRK-ARQVEN01-FIM
+                   MOVE 'S'            TO WRK-FIM-LEITURA-FLAG
+               END-IF
+           ELSE
+               PERFORM 7100-LER-ARQCLI01
+               IF WRK-ARQCLI01-FIM
+                   MOVE 'S'            TO WRK-FIM-LEITURA-FLAG
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7100-01-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
       * LEITURA DO ARQUIVO ARQCLI01.                                   *
       *----------------------------------------------------------------*
        7100-LER-ARQCLI01               SECTION.
       *----------------------------------------------------------------*
       *
-           READ ARQCLI01              
+           READ ARQCLI01
       *
            IF  WRK-ARQCLI01-OK
                PERFORM 7010-TESTAR-FS-ARQCLI01
@@ -510,3 +882,21 @@
        7100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO ARQVEN01.                                   *
+      *----------------------------------------------------------------*
+       7110-LER-ARQVEN01               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVEN01
+      *
+           IF  WRK-ARQVEN01-OK
+               PERFORM 7015-TESTAR-FS-ARQVEN01
+               ADD 1                   TO ACU-LIDOS-ARQVEN01
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       7110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
