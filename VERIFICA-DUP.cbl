@@ -0,0 +1,488 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+      *
+       PROGRAM-ID. VERIFICA-DUP.
+       AUTHOR.     ADRIANO MENEZES.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: VERIFICA-DUP                                  *
+      *    PROGRAMADOR : ADRIANO MENEZES                               *
+      *    DATA........: 09/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO...: VARRER ARQCLI01/ARQVEN01 NA ORDEM DA CHAVE     *
+      *                 ALTERNATIVA (EXEMPLO-CHAVE-DOC) E DENUNCIAR    *
+      *                 TODO CNPJ/CPF QUE APARECA EM MAIS DE UM        *
+      *                 CODIGO DE CLIENTE/VENDEDOR. O GERENCIADOR SO   *
+      *                 BARRA DUPLICIDADE NO MOMENTO DA INCLUSAO       *
+      *                 (20-10-CAD-CLIENTE); ESTE JOB PEGA O QUE JA    *
+      *                 ESTAVA DUPLICADO ANTES DISSO OU QUE ENTROU     *
+      *                 POR IMPORTACAO EM LOTE.                        *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME                          INCLUDE/BOOK    *
+      *                ARQCLI01                        CAD-SIST        *
+      *                ARQVEN01                        CAD-SIST        *
+      *                ARQDUPLI                        (SAIDA)         *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    DATA       AUTOR  DESCRICAO                                 *
+      *    09/08/2026 AM     VERSAO INICIAL DO JOB DE VARREDURA.        *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT ARQCLI01 ASSIGN      TO DISK
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS EXEMPLO-DADOS
+                                       OF ARQCLI01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQCLI01
+                                       WITH DUPLICATES
+               FILE STATUS             IS WRK-FS-ARQCLI01.
+      *
+           SELECT ARQVEN01 ASSIGN      TO DISK
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS EXEMPLO-DADOS
+                                       OF ARQVEN01
+               ALTERNATE RECORD KEY    IS EXEMPLO-CHAVE-DOC
+                                       OF ARQVEN01
+                                       WITH DUPLICATES
+               FILE STATUS             IS WRK-FS-ARQVEN01.
+      *
+           SELECT ARQDUPLI ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQDUPLI.
+      *
+           SELECT ARQPARM  ASSIGN      TO DISK
+               FILE STATUS             IS WRK-FS-ARQPARM.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+         FD ARQCLI01
+            VALUE OF FILE-ID IS NOME-ARQCLI01-WS
+            COPY "CAD-SIST.CPY".
+      *
+         FD ARQVEN01
+            VALUE OF FILE-ID IS NOME-ARQVEN01-WS
+            COPY "CAD-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+      *    OUTPUT: RESULTADO DA VARREDURA DE DUPLICIDADE DESTA EXECUCAO*
+      *----------------------------------------------------------------*
+      *
+         FD ARQDUPLI
+            LABEL RECORD IS OMITTED
+            VALUE OF FILE-ID IS 'C:\GERENC\DUPLIC_SCAN.LOG'.
+      *
+       01  REG-ARQDUPLI                 PIC  X(150).
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE PARAMETROS DE DIRETORIO (VER PARM-SIST.CPY).     *
+      *----------------------------------------------------------------*
+      *
+         FD ARQPARM
+            VALUE OF FILE-ID IS 'C:\GERENC\PARM-SIST.DAT'
+            COPY "PARM-SIST.CPY".
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+        COPY 'COMUNIC-FS.cpy'.
+
+        COPY 'AREA-COMUNC.CPY'.
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)     VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+       77  WRK-PROGRAMA                PIC  X(010)     VALUE
+           'VERIF-DUP'.
+      *
+       01 NOME-ARQCLI01-WS             PIC X(050)      VALUE
+                                      'C:\GERENC\ARQCLI01.DAT'.
+       01 NOME-ARQVEN01-WS             PIC X(050)      VALUE
+                                      'C:\GERENC\ARQVEN01.DAT'.
+      *----------------------------------------------------------------*
+      *    DIRETORIOS DE DADOS/RELATORIO, SUBSTITUIDOS PELO CONTEUDO   *
+      *    DE PARM-SIST.DAT QUANDO ESSE ARQUIVO EXISTIR.               *
+      *----------------------------------------------------------------*
+       01 WRK-DIR-DADOS                PIC X(010)      VALUE
+                                      'C:\GERENC\'.
+       01 WRK-DIR-RELAT                PIC X(010)      VALUE
+                                      'C:\GERENC\'.
+      *
+       01  WRK-FS-ARQCLI01             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQCLI01-OK                         VALUE ZEROS.
+           88  WRK-ARQCLI01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQVEN01             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQVEN01-OK                         VALUE ZEROS.
+           88  WRK-ARQVEN01-FIM                        VALUE '10'.
+       01  WRK-FS-ARQDUPLI             PIC X(002)      VALUE SPACES.
+           88  WRK-ARQDUPLI-OK                         VALUE '00' '05'.
+       01  WRK-FS-ARQPARM              PIC X(002)      VALUE SPACES.
+           88  WRK-ARQPARM-OK                          VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *    CONTROLE DE QUEBRA DE CHAVE (EXEMPLO-CHAVE-DOC) NA VARREDURA*
+      *    DE CADA ARQUIVO, EM ORDEM DA CHAVE ALTERNATIVA.             *
+      *----------------------------------------------------------------*
+      *
+       01  WRK-CHAVE-ANTERIOR          PIC  X(014)     VALUE SPACES.
+       01  WRK-PRIMEIRA-LEITURA-FLAG   PIC  X(001)     VALUE 'S'.
+           88  WRK-PRIMEIRA-LEITURA                    VALUE 'S'.
+           88  WRK-NAO-PRIMEIRA-LEITURA                VALUE 'N'.
+       77  WRK-QTDE-OCORR              PIC 9(003)      VALUE ZEROS.
+       01  WRK-LISTA-CODIGOS           PIC  X(120)     VALUE SPACES.
+       01  WRK-CODIGO-EDITADO          PIC  ZZZZZZ9.
+      *
+       77  WRK-TOTAL-DUP-CLI           PIC 9(005) VALUE ZEROS.
+       77  WRK-TOTAL-DUP-VEN           PIC 9(005) VALUE ZEROS.
+      *
+       01  WRK-STAMP-SCAN              PIC X(014) VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PRINCIPAL DO PROGRAMA.                                  *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR    THRU 1000-SAIDA
+      *
+           PERFORM 2000-VARRER-ARQCLI01 THRU 2000-SAIDA
+           PERFORM 3000-VARRER-ARQVEN01 THRU 3000-SAIDA
+      *
+           PERFORM 9000-FINALIZAR      THRU 9000-SAIDA
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ABRE O ARQUIVO DE SAIDA E LE OS PARAMETROS DE DIRETORIO.       *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FUNCTION CURRENT-DATE(1:14)
+                                       TO WRK-STAMP-SCAN
+      *
+           PERFORM 1050-LER-PARAMETROS THRU 1050-SAIDA
+      *
+           OPEN OUTPUT ARQDUPLI
+           CLOSE ARQDUPLI
+           .
+      *----------------------------------------------------------------*
+       1000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE O ARQUIVO DE PARAMETROS DE DIRETORIO. SE NAO EXISTIR,       *
+      * MANTEM OS DIRETORIOS PADRAO JA ASSUMIDOS NO WORKING-STORAGE.   *
+      *----------------------------------------------------------------*
+       1050-LER-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+      *
+           IF WRK-ARQPARM-OK
+               READ ARQPARM
+               IF WRK-ARQPARM-OK
+                   MOVE PARM-DIR-DADOS TO WRK-DIR-DADOS
+                   MOVE PARM-DIR-RELAT TO WRK-DIR-RELAT
+               END-IF
+               CLOSE ARQPARM
+           END-IF
+      *
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQCLI01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQCLI01-WS
+           STRING FUNCTION TRIM(WRK-DIR-DADOS) 'ARQVEN01.DAT'
+                                       DELIMITED BY SIZE
+                                       INTO NOME-ARQVEN01-WS
+           .
+      *----------------------------------------------------------------*
+       1050-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * VARRE ARQCLI01 EM ORDEM DA CHAVE ALTERNATIVA (CNPJ ISOLADO) E  *
+      * GRAVA CADA GRUPO COM MAIS DE UMA OCORRENCIA DO MESMO DOCUMENTO.*
+      *----------------------------------------------------------------*
+       2000-VARRER-ARQCLI01             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQCLI01
+           PERFORM 7010-TESTAR-FS-ARQCLI01 THRU 7010-SAIDA
+      *
+           MOVE ZEROS                  TO WRK-QTDE-OCORR
+           MOVE SPACES                 TO WRK-CHAVE-ANTERIOR
+                                          WRK-LISTA-CODIGOS
+           SET WRK-PRIMEIRA-LEITURA    TO TRUE
+      *
+           MOVE LOW-VALUES             TO EXEMPLO-CHAVE-DOC
+                                          OF ARQCLI01
+           START ARQCLI01 KEY IS NOT LESS THAN EXEMPLO-CHAVE-DOC
+                                          OF ARQCLI01
+               INVALID KEY MOVE '10'   TO WRK-FS-ARQCLI01
+           END-START
+      *
+           PERFORM 2100-LER-ARQCLI01   THRU 2100-SAIDA
+                                       UNTIL WRK-ARQCLI01-FIM
+      *
+           PERFORM 2200-FECHA-GRUPO-CLI THRU 2200-SAIDA
+      *
+           CLOSE ARQCLI01
+           .
+      *----------------------------------------------------------------*
+       2000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE UM REGISTRO DE ARQCLI01 NA ORDEM DA CHAVE ALTERNATIVA E     *
+      * ACUMULA OU FECHA O GRUPO CORRENTE DE ACORDO COM A QUEBRA DE    *
+      * EXEMPLO-CHAVE-DOC. DOCUMENTO EM BRANCO NUNCA E' CONSIDERADO    *
+      * DUPLICIDADE.                                                    *
+      *----------------------------------------------------------------*
+       2100-LER-ARQCLI01                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQCLI01 NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQCLI01
+               NOT AT END
+                   IF EXEMPLO-CHAVE-DOC OF ARQCLI01 EQUAL SPACES
+                       PERFORM 2200-FECHA-GRUPO-CLI THRU 2200-SAIDA
+                   ELSE
+                       IF WRK-PRIMEIRA-LEITURA
+                       OR EXEMPLO-CHAVE-DOC OF ARQCLI01
+                                       NOT EQUAL WRK-CHAVE-ANTERIOR
+                           PERFORM 2200-FECHA-GRUPO-CLI THRU 2200-SAIDA
+                           MOVE EXEMPLO-CHAVE-DOC OF ARQCLI01
+                                       TO WRK-CHAVE-ANTERIOR
+                           SET WRK-NAO-PRIMEIRA-LEITURA TO TRUE
+                       END-IF
+                       ADD 1           TO WRK-QTDE-OCORR
+                       MOVE EXEMPLO-CODIGO-CLI OF ARQCLI01
+                                       TO WRK-CODIGO-EDITADO
+                       STRING FUNCTION TRIM(WRK-LISTA-CODIGOS) ' '
+                              FUNCTION TRIM(WRK-CODIGO-EDITADO)
+                                       DELIMITED BY SIZE
+                                       INTO WRK-LISTA-CODIGOS
+                   END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       2100-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * FECHA O GRUPO CORRENTE DE ARQCLI01: SE TEVE MAIS DE UMA        *
+      * OCORRENCIA DO MESMO CNPJ, GRAVA A LINHA DE DUPLICIDADE.        *
+      *----------------------------------------------------------------*
+       2200-FECHA-GRUPO-CLI             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-QTDE-OCORR > 1
+               ADD 1                   TO WRK-TOTAL-DUP-CLI
+               MOVE SPACES             TO REG-ARQDUPLI
+               STRING WRK-STAMP-SCAN ' ARQCLI01 CNPJ='
+                      WRK-CHAVE-ANTERIOR ' OCORRENCIAS='
+                      WRK-QTDE-OCORR ' CODIGOS='
+                      FUNCTION TRIM(WRK-LISTA-CODIGOS)
+                                       DELIMITED BY SIZE
+                                       INTO REG-ARQDUPLI
+               END-STRING
+               OPEN EXTEND ARQDUPLI
+               WRITE REG-ARQDUPLI
+               CLOSE ARQDUPLI
+           END-IF
+      *
+           MOVE ZEROS                  TO WRK-QTDE-OCORR
+           MOVE SPACES                 TO WRK-LISTA-CODIGOS
+           .
+      *----------------------------------------------------------------*
+       2200-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * VARRE ARQVEN01 EM ORDEM DA CHAVE ALTERNATIVA (CPF ISOLADO) E   *
+      * GRAVA CADA GRUPO COM MAIS DE UMA OCORRENCIA DO MESMO DOCUMENTO.*
+      *----------------------------------------------------------------*
+       3000-VARRER-ARQVEN01             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQVEN01
+           PERFORM 7020-TESTAR-FS-ARQVEN01 THRU 7020-SAIDA
+      *
+           MOVE ZEROS                  TO WRK-QTDE-OCORR
+           MOVE SPACES                 TO WRK-CHAVE-ANTERIOR
+                                          WRK-LISTA-CODIGOS
+           SET WRK-PRIMEIRA-LEITURA    TO TRUE
+      *
+           MOVE LOW-VALUES             TO EXEMPLO-CHAVE-DOC
+                                          OF ARQVEN01
+           START ARQVEN01 KEY IS NOT LESS THAN EXEMPLO-CHAVE-DOC
+                                          OF ARQVEN01
+               INVALID KEY MOVE '10'   TO WRK-FS-ARQVEN01
+           END-START
+      *
+           PERFORM 3100-LER-ARQVEN01   THRU 3100-SAIDA
+                                       UNTIL WRK-ARQVEN01-FIM
+      *
+           PERFORM 3200-FECHA-GRUPO-VEN THRU 3200-SAIDA
+      *
+           CLOSE ARQVEN01
+           .
+      *----------------------------------------------------------------*
+       3000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * LE UM REGISTRO DE ARQVEN01 NA ORDEM DA CHAVE ALTERNATIVA E     *
+      * ACUMULA OU FECHA O GRUPO CORRENTE, MESMO CRITERIO DE 2100.     *
+      *----------------------------------------------------------------*
+       3100-LER-ARQVEN01                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQVEN01 NEXT RECORD
+               AT END
+                   MOVE '10'           TO WRK-FS-ARQVEN01
+               NOT AT END
+                   IF EXEMPLO-CHAVE-DOC OF ARQVEN01 EQUAL SPACES
+                       PERFORM 3200-FECHA-GRUPO-VEN THRU 3200-SAIDA
+                   ELSE
+                       IF WRK-PRIMEIRA-LEITURA
+                       OR EXEMPLO-CHAVE-DOC OF ARQVEN01
+                                       NOT EQUAL WRK-CHAVE-ANTERIOR
+                           PERFORM 3200-FECHA-GRUPO-VEN THRU 3200-SAIDA
+                           MOVE EXEMPLO-CHAVE-DOC OF ARQVEN01
+                                       TO WRK-CHAVE-ANTERIOR
+                           SET WRK-NAO-PRIMEIRA-LEITURA TO TRUE
+                       END-IF
+                       ADD 1           TO WRK-QTDE-OCORR
+                       MOVE EXEMPLO-CODIGO-VEND OF ARQVEN01
+                                       TO WRK-CODIGO-EDITADO
+                       STRING FUNCTION TRIM(WRK-LISTA-CODIGOS) ' '
+                              FUNCTION TRIM(WRK-CODIGO-EDITADO)
+                                       DELIMITED BY SIZE
+                                       INTO WRK-LISTA-CODIGOS
+                   END-IF
+           END-READ
+           .
+      *----------------------------------------------------------------*
+       3100-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * FECHA O GRUPO CORRENTE DE ARQVEN01: SE TEVE MAIS DE UMA        *
+      * OCORRENCIA DO MESMO CPF, GRAVA A LINHA DE DUPLICIDADE.         *
+      *----------------------------------------------------------------*
+       3200-FECHA-GRUPO-VEN             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-QTDE-OCORR > 1
+               ADD 1                   TO WRK-TOTAL-DUP-VEN
+               MOVE SPACES             TO REG-ARQDUPLI
+               STRING WRK-STAMP-SCAN ' ARQVEN01 CPF='
+                      WRK-CHAVE-ANTERIOR ' OCORRENCIAS='
+                      WRK-QTDE-OCORR ' CODIGOS='
+                      FUNCTION TRIM(WRK-LISTA-CODIGOS)
+                                       DELIMITED BY SIZE
+                                       INTO REG-ARQDUPLI
+               END-STRING
+               OPEN EXTEND ARQDUPLI
+               WRITE REG-ARQDUPLI
+               CLOSE ARQDUPLI
+           END-IF
+      *
+           MOVE ZEROS                  TO WRK-QTDE-OCORR
+           MOVE SPACES                 TO WRK-LISTA-CODIGOS
+           .
+      *----------------------------------------------------------------*
+       3200-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO - RESUME NO CONSOLE O QUE FOI ENCONTRADO.*
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY 'VERIFICA-DUP: CNPJ DUPLICADOS EM ARQCLI01......: '
+                   WRK-TOTAL-DUP-CLI
+           DISPLAY 'VERIFICA-DUP: CPF DUPLICADOS EM ARQVEN01.......: '
+                   WRK-TOTAL-DUP-VEN
+           DISPLAY 'VERIFICA-DUP: DETALHE GRAVADO EM DUPLIC_SCAN.LOG'
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       9000-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQCLI01.            *
+      *----------------------------------------------------------------*
+       7010-TESTAR-FS-ARQCLI01         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQCLI01-OK
+               MOVE WRK-FS-ARQCLI01    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQCLI01'         TO COMUNIC-DES-PGR-ARQ
+               DISPLAY 'VERIFICA-DUP: FALHA AO ABRIR ARQCLI01 - '
+                       'FILE STATUS=' WRK-FS-ARQCLI01
+               MOVE 20                 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7010-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      * ROTINA PARA TESTAR FILE STATUS DO ARQUIVO ARQVEN01.            *
+      *----------------------------------------------------------------*
+       7020-TESTAR-FS-ARQVEN01         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  NOT WRK-ARQVEN01-OK
+               MOVE WRK-FS-ARQVEN01    TO COMUNIC-COD-RETORNO
+               MOVE 'ARQVEN01'         TO COMUNIC-DES-PGR-ARQ
+               DISPLAY 'VERIFICA-DUP: FALHA AO ABRIR ARQVEN01 - '
+                       'FILE STATUS=' WRK-FS-ARQVEN01
+               MOVE 20                 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       7020-SAIDA.                     EXIT.
+      *----------------------------------------------------------------*
+      *END PROGRAM VERIFICA-DUP.
