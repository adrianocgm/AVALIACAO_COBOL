@@ -1,24 +1,64 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALPHATONUM.
-
-       ENVIRONMENT DIVISION.
-          INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-
-       DATA DIVISION.
-          FILE SECTION.
-
-          WORKING-STORAGE SECTION.
-          01 A         PIC X(10).
-          01 B         PIC 9(10).
-          LOCAL-STORAGE SECTION.
-
-          LINKAGE SECTION.
-
-       PROCEDURE DIVISION.
-          DISPLAY 'Executing COBOL program'.
-          ACCEPT A FROM CONSOLE.
-          COMPUTE B = FUNCTION NUMVAL-c(A).
-          display A
-          display A.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALPHATONUM.
+       AUTHOR.     ADRIANO MENEZES.
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: ALPHATONUM                                    *
+      *    OBJETIVO....: ROTINA UNICA DE VALIDACAO/CONVERSAO DE CAMPOS  *
+      *                  NUMERICOS DIGITADOS EM TELA, PARA USO POR      *
+      *                  QUALQUER PROGRAMA QUE PRECISE TESTAR SE UM     *
+      *                  CAMPO DE TELA E UM NUMERO VALIDO ANTES DE      *
+      *                  CONVERTE-LO.                                   *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    DATA       AUTOR   DESCRICAO                                *
+      *    ---------- ------- ------------------------------------     *
+      *    2026-08-08 AM      CRIACAO A PARTIR DO ANTIGO DEMO DE        *
+      *                       CONSOLE; VIROU SUBPROGRAMA CHAMADO POR   *
+      *                       GERENCIADOR PARA CODIGO/LATITUDE/         *
+      *                       LONGITUDE.                                *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77  FILLER                      PIC  X(050)     VALUE
+           'AREA PARA VARIAVEIS AUXILIARES'.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+        COPY 'AREA-NUMVAL.CPY'.
+       PROCEDURE DIVISION USING AREA-NUMVAL.
+      *
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO DO PROGRAMA                            *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                  TO NUMVAL-SAIDA
+      *
+           IF FUNCTION TEST-NUMVAL(NUMVAL-ENTRADA) NOT = 0
+               MOVE '98'                TO NUMVAL-COD-RETORNO
+           ELSE
+               COMPUTE NUMVAL-SAIDA = FUNCTION NUMVAL(NUMVAL-ENTRADA)
+               MOVE '00'                TO NUMVAL-COD-RETORNO
+           END-IF
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
